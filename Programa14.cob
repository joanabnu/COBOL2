@@ -3,45 +3,703 @@
       * Date:04/12/2024
       * Purpose:Comando de repetição
       * Tectonics: cobc
+      * Mod Log:
+      *   19/08/2024 - JLS - Passa a ler as notas dos alunos de um
+      *                      arquivo em lote (ALUNOS.DAT), em vez de
+      *                      ACCEPT unitario, e gravar o resultado de
+      *                      cada aluno em arquivo mestre (NOTASM.DAT).
+      *   20/08/2024 - JLS - Aluno passa a admitir mais de duas notas
+      *                      (ate 10), em vez de exatamente NOTA1/NOTA2.
+      *                      ALUNOS.DAT passa a ter uma linha por nota,
+      *                      agrupada pela matricula, e a media passa a
+      *                      ser calculada sobre a quantidade de notas
+      *                      informada para cada aluno.
+      *   21/08/2024 - JLS - Nota de corte para aprovacao passa a vir de
+      *                      um arquivo de parametro (PARAMNOTA14.DAT),
+      *                      em vez de fixa no EVALUATE.
+      *   22/08/2024 - JLS - Passa a gerar boletim da turma em arquivo
+      *                      pronto para impressao (BOLETIM.DAT), com uma
+      *                      linha por aluno e resumo final de aprovados/
+      *                      reprovados, em vez de exibir aluno a aluno
+      *                      na tela.
+      *   23/08/2024 - JLS - Alem de aprovado/reprovado, passa a atribuir
+      *                      um conceito (A a F) de acordo com a faixa da
+      *                      media.
+      *   24/08/2024 - JLS - Aluno reprovado com media dentro da faixa de
+      *                      recuperacao (ate 2,00 pontos abaixo da nota
+      *                      de corte) passa a ter a nota de recuperacao
+      *                      (RECUPERA.DAT) consultada; se houver, a
+      *                      media final passa a ser a media entre a
+      *                      media original e a nota de recuperacao.
+      *   25/08/2024 - JLS - ALUNOS.DAT passa a trazer o termo letivo de
+      *                      cada nota; o agrupamento por aluno passa a
+      *                      considerar matricula+termo, cada termo
+      *                      processado passa a ser acumulado em um
+      *                      historico entre execucoes (TRANSCR.DAT), e
+      *                      um historico escolar por aluno, com a media
+      *                      geral entre todos os termos ja cursados, e
+      *                      gerado em HISTORICO.DAT.
+      *   14/09/2024 - JLS - Regra de empate na nota de corte passa a ser
+      *                      parametrizavel (PN-REGRA-EMPATE em
+      *                      PARAMNOTA14.DAT, "A" aprova, "R" reprova),
+      *                      em vez de reprovar o empate como efeito
+      *                      colateral do uso de GREATER no EVALUATE.
+      *   15/09/2024 - JLS - Passa a cruzar a media do aluno com a nota
+      *                      minima exigida para manutencao de bolsa de
+      *                      auxilio (BOLSISTA.DAT), gerando um relatorio
+      *                      combinado (BOLSAAUXILIO.DAT) para a equipe
+      *                      de assistencia estudantil, em vez de exigir
+      *                      a conferencia manual contra uma planilha
+      *                      separada.
       ******************************************************************
          IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROGRAMA14.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
        SPECIAL-NAMES.
             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-FILE ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ALUNOS.
+           SELECT NOTASM-FILE ASSIGN TO "NOTASM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-NOTASM.
+           SELECT PARAMNOTA-FILE ASSIGN TO "PARAMNOTA14.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PARAM.
+           SELECT BOLETIM-FILE ASSIGN TO "BOLETIM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-BOLETIM.
+           SELECT RECUP-FILE ASSIGN TO "RECUPERA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RECUP.
+           SELECT TRANSCR-FILE ASSIGN TO "TRANSCR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TRANSCR.
+           SELECT HISTORICO-FILE ASSIGN TO "HISTORICO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-HISTORICO.
+           SELECT BOLSA-FILE ASSIGN TO "BOLSISTA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-BOLSA.
+           SELECT BOLSAUX-FILE ASSIGN TO "BOLSAAUXILIO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-BOLSAUX.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMNOTA-FILE.
+       01  PARAMNOTA-REG.
+           05 PN-NOTA-CORTE          PIC 9(02)V99.
+           05 PN-REGRA-EMPATE        PIC X(01).
+
+       FD  RECUP-FILE.
+       01  RECUP-REG.
+           05 RC-MATRICULA           PIC 9(06).
+           05 RC-NOTA                PIC 9(02)V99.
+
+       FD  BOLSA-FILE.
+       01  BOLSA-REG.
+           05 BL-MATRICULA           PIC 9(06).
+           05 BL-NOTA-MINIMA         PIC 9(02)V99.
+
+       FD  BOLSAUX-FILE.
+       01  BOLSAUX-REG               PIC X(80).
+
+       FD  BOLETIM-FILE.
+       01  BOLETIM-REG               PIC X(80).
+
+       FD  HISTORICO-FILE.
+       01  HISTORICO-REG             PIC X(80).
+
+       FD  TRANSCR-FILE.
+       01  TRANSCR-REG.
+           05 TX-MATRICULA           PIC 9(06).
+           05 TX-TERMO               PIC X(06).
+           05 TX-NOME                PIC X(20).
+           05 TX-MEDIA               PIC 9(02)V99.
+           05 TX-STATUS              PIC X(10).
+           05 TX-CONCEITO            PIC X(01).
+
+       FD  ALUNOS-FILE.
+       01  ALUNOS-REG.
+           05 AL-MATRICULA           PIC 9(06).
+           05 AL-TERMO               PIC X(06).
+           05 AL-NOME                PIC X(20).
+           05 AL-NOTA                PIC 9(02)V99.
+
+       FD  NOTASM-FILE.
+       01  NOTASM-REG.
+           05 NM-MATRICULA           PIC 9(06).
+           05 NM-TERMO               PIC X(06).
+           05 NM-NOME                PIC X(20).
+           05 NM-QTD-NOTAS           PIC 9(02).
+           05 NM-NOTA                PIC 9(02)V99 OCCURS 10 TIMES.
+           05 NM-MEDIA               PIC 9(02)V99.
+           05 NM-STATUS              PIC X(10).
+           05 NM-CONCEITO            PIC X(01).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02)V99 VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02)V99 VALUE ZEROS.
+
+           COPY JOBINFCPY.
+
+         77 WRK-STATUS-ALUNOS  PIC X(02) VALUE SPACES.
+         77 WRK-STATUS-NOTASM  PIC X(02) VALUE SPACES.
+         77 WRK-STATUS-PARAM   PIC X(02) VALUE SPACES.
+         77 WRK-FIM-ALUNOS     PIC X(01) VALUE "N".
+             88 FIM-ARQUIVO-ALUNOS VALUE "S".
+
+         77 WRK-NOTA-CORTE     PIC 9(02)V99 VALUE 6,00.
+         77 WRK-REGRA-EMPATE   PIC X(01) VALUE "R".
+             88 EMPATE-APROVA VALUE "A".
+         77 WRK-LIMITE-RECUP   PIC 9(02)V99 VALUE ZEROS.
+
+         77 WRK-STATUS-RECUP   PIC X(02) VALUE SPACES.
+         77 WRK-FIM-RECUP      PIC X(01) VALUE "N".
+             88 FIM-RECUP VALUE "S".
+         01 TAB-RECUP.
+             05 TAB-RECUP-REG OCCURS 1 TO 50 TIMES
+                 DEPENDING ON WRK-QTD-RECUP
+                 INDEXED BY TAB-RECUP-IDX.
+                 10 TAB-RECUP-MATRICULA PIC 9(06).
+                 10 TAB-RECUP-NOTA      PIC 9(02)V99.
+         77 WRK-QTD-RECUP      PIC 9(02) VALUE ZEROS.
+         77 WRK-ACHOU-RECUP    PIC X(01) VALUE "N".
+             88 ACHOU-RECUP VALUE "S".
+         77 WRK-TOTAL-RECUP    PIC 9(04) VALUE ZEROS.
+
+         77 WRK-STATUS-BOLSA    PIC X(02) VALUE SPACES.
+         77 WRK-STATUS-BOLSAUX  PIC X(02) VALUE SPACES.
+         77 WRK-FIM-BOLSA       PIC X(01) VALUE "N".
+             88 FIM-BOLSA VALUE "S".
+         01 TAB-BOLSA.
+             05 TAB-BOLSA-REG OCCURS 1 TO 50 TIMES
+                 DEPENDING ON WRK-QTD-BOLSA
+                 INDEXED BY TAB-BOLSA-IDX.
+                 10 TAB-BOLSA-MATRICULA PIC 9(06).
+                 10 TAB-BOLSA-NOTA-MIN  PIC 9(02)V99.
+         77 WRK-QTD-BOLSA      PIC 9(02) VALUE ZEROS.
+         77 WRK-ACHOU-BOLSA    PIC X(01) VALUE "N".
+             88 ACHOU-BOLSA VALUE "S".
+         77 WRK-TOTAL-BOLSISTAS PIC 9(04) VALUE ZEROS.
+         77 WRK-TOTAL-BOLSA-MANTEM PIC 9(04) VALUE ZEROS.
+         77 WRK-TOTAL-BOLSA-PERDE  PIC 9(04) VALUE ZEROS.
+
+         01 WRK-LINHA-BOLSAUX.
+             05 WRK-LX-MATRICULA   PIC 9(06).
+             05 FILLER             PIC X(02) VALUE SPACES.
+             05 WRK-LX-NOME        PIC X(20).
+             05 FILLER             PIC X(02) VALUE SPACES.
+             05 WRK-LX-MEDIA       PIC ZZ,99.
+             05 FILLER             PIC X(05) VALUE SPACES.
+             05 WRK-LX-NOTA-MIN    PIC ZZ,99.
+             05 FILLER             PIC X(05) VALUE SPACES.
+             05 WRK-LX-SITUACAO    PIC X(13).
+             05 FILLER             PIC X(04) VALUE SPACES.
+
+         77 WRK-STATUS-TRANSCR   PIC X(02) VALUE SPACES.
+         77 WRK-STATUS-HISTORICO PIC X(02) VALUE SPACES.
+         77 WRK-HOUVE-HISTORICO  PIC X(01) VALUE "N".
+             88 HOUVE-HISTORICO VALUE "S".
+         77 WRK-FIM-TRANSCR      PIC X(01) VALUE "N".
+             88 FIM-TRANSCR VALUE "S".
+
+         01 TAB-HIST.
+             05 TAB-HIST-REG OCCURS 1 TO 500 TIMES
+                 DEPENDING ON WRK-QTD-HIST
+                 INDEXED BY TAB-HIST-IDX.
+                 10 TAB-HIST-MATRICULA PIC 9(06).
+                 10 TAB-HIST-TERMO     PIC X(06).
+                 10 TAB-HIST-MEDIA     PIC 9(02)V99.
+         77 WRK-QTD-HIST          PIC 9(03) VALUE ZEROS.
+
+         77 WRK-QTD-TERMOS        PIC 9(02) VALUE ZEROS.
+         77 WRK-SOMA-HIST         PIC 9(05)V99 VALUE ZEROS.
+         77 WRK-MEDIA-GERAL       PIC 9(02)V99 VALUE ZEROS.
+
+         01 WRK-PROX-ALUNO-REG.
+             05 WRK-PROX-MATRICULA PIC 9(06).
+             05 WRK-PROX-TERMO     PIC X(06).
+             05 WRK-PROX-NOME      PIC X(20).
+             05 WRK-PROX-NOTA      PIC 9(02)V99.
+         77 WRK-MATRICULA-ATUAL  PIC 9(06) VALUE ZEROS.
+         77 WRK-TERMO-ATUAL      PIC X(06) VALUE SPACES.
+
+         01 TAB-NOTAS.
+             05 TAB-NOTA-REG OCCURS 1 TO 10 TIMES
+                 DEPENDING ON WRK-QTD-NOTAS
+                 INDEXED BY TAB-NOTA-IDX.
+                 10 TAB-NOTA        PIC 9(02)V99.
+         77 WRK-QTD-NOTAS        PIC 9(02) VALUE ZEROS.
+         77 WRK-SOMA-NOTAS       PIC 9(04)V99 VALUE ZEROS.
+         77 WRK-IDX-GRAVA        PIC 9(02) VALUE ZEROS.
+
+         77 WRK-NOME           PIC X(20) VALUE SPACES.
        77 WRK-MEDIA PIC 9(02)V99 VALUE ZEROS.
+         77 WRK-STATUS-ALUNO   PIC X(10) VALUE SPACES.
+         77 WRK-CONCEITO       PIC X(01) VALUE SPACES.
+         77 WRK-TOTAL-ALUNOS   PIC 9(04) VALUE ZEROS.
+         77 WRK-TOTAL-APROV    PIC 9(04) VALUE ZEROS.
+         77 WRK-TOTAL-REPROV   PIC 9(04) VALUE ZEROS.
+         77 WRK-STATUS-BOLETIM PIC X(02) VALUE SPACES.
+
+         01 WRK-LINHA-BOL.
+             05 WRK-LB-MATRICULA   PIC 9(06).
+             05 FILLER             PIC X(02) VALUE SPACES.
+             05 WRK-LB-TERMO       PIC X(06).
+             05 FILLER             PIC X(02) VALUE SPACES.
+             05 WRK-LB-NOME        PIC X(20).
+             05 FILLER             PIC X(02) VALUE SPACES.
+             05 WRK-LB-QTD         PIC ZZ.
+             05 FILLER             PIC X(05) VALUE SPACES.
+             05 WRK-LB-MEDIA       PIC ZZ,99.
+             05 FILLER             PIC X(05) VALUE SPACES.
+             05 WRK-LB-SITUACAO    PIC X(13).
+             05 FILLER             PIC X(04) VALUE SPACES.
+             05 WRK-LB-CONCEITO    PIC X(01).
+             05 FILLER             PIC X(03) VALUE SPACES.
+
+         01 WRK-LINHA-HIST.
+             05 WRK-LH-MATRICULA   PIC 9(06).
+             05 FILLER             PIC X(02) VALUE SPACES.
+             05 WRK-LH-NOME        PIC X(20).
+             05 FILLER             PIC X(02) VALUE SPACES.
+             05 WRK-LH-TERMO       PIC X(06).
+             05 FILLER             PIC X(02) VALUE SPACES.
+             05 WRK-LH-QTD-TERMOS  PIC ZZ.
+             05 FILLER             PIC X(05) VALUE SPACES.
+             05 WRK-LH-MEDIA-TERMO PIC ZZ,99.
+             05 FILLER             PIC X(05) VALUE SPACES.
+             05 WRK-LH-MEDIA-GERAL PIC ZZ,99.
+             05 FILLER             PIC X(11) VALUE SPACES.
 
        PROCEDURE DIVISION.
          0001-PRINCIPAL SECTION.
-         PERFORM 0100-INICIALIZAR
-         PERFORM 0200-PROCESSAR
-         PERFORM 0300-FINALIZAR
-         STOP RUN.
-         0100-INICIALIZAR SECTION.
-              DISPLAY "Informe a nota 1 : "
-              ACCEPT WRK-NOTA1
-              DISPLAY "Informe a nota 2 : "
-              ACCEPT WRK-NOTA2.
+         MOVE 0 TO RETURN-CODE
+         PERFORM 0010-CABECALHO
+         PERFORM 1000-INICIALIZAR
+         PERFORM 0100-RECEBE THRU 0100-EXIT
+             UNTIL FIM-ARQUIVO-ALUNOS
+         PERFORM 9000-FINALIZAR
+         GOBACK.
+
+         0010-CABECALHO SECTION.
+         MOVE "BOLETIM-ESCOLAR" TO WRK-JOB-NOME
+         ACCEPT WRK-JOB-DATAHORA FROM TIME
+         DISPLAY "=========================================="
+         DISPLAY "JOB : " WRK-JOB-NOME "   INICIO : "
+             WRK-JOB-DATAHORA
+         DISPLAY "==========================================".
+
+         1000-INICIALIZAR SECTION.
+              PERFORM 1050-CARREGA-PARAMETRO
+              PERFORM 1060-CARREGA-RECUP
+              PERFORM 1065-CARREGA-BOLSA
+              PERFORM 1070-CARREGA-HISTORICO
+              OPEN INPUT ALUNOS-FILE
+              IF WRK-STATUS-ALUNOS NOT = "00"
+                  DISPLAY "Erro ao abrir ALUNOS.DAT : "
+                      WRK-STATUS-ALUNOS
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              OPEN OUTPUT NOTASM-FILE
+              IF WRK-STATUS-NOTASM NOT = "00"
+                  DISPLAY "Erro ao abrir NOTASM.DAT : "
+                      WRK-STATUS-NOTASM
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              OPEN OUTPUT BOLETIM-FILE
+              IF WRK-STATUS-BOLETIM NOT = "00"
+                  DISPLAY "Erro ao abrir BOLETIM.DAT : "
+                      WRK-STATUS-BOLETIM
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              IF HOUVE-HISTORICO
+                  OPEN EXTEND TRANSCR-FILE
+              ELSE
+                  OPEN OUTPUT TRANSCR-FILE
+              END-IF
+              IF WRK-STATUS-TRANSCR NOT = "00"
+                  DISPLAY "Erro ao abrir TRANSCR.DAT : "
+                      WRK-STATUS-TRANSCR
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              OPEN OUTPUT HISTORICO-FILE
+              IF WRK-STATUS-HISTORICO NOT = "00"
+                  DISPLAY "Erro ao abrir HISTORICO.DAT : "
+                      WRK-STATUS-HISTORICO
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              OPEN OUTPUT BOLSAUX-FILE
+              IF WRK-STATUS-BOLSAUX NOT = "00"
+                  DISPLAY "Erro ao abrir BOLSAAUXILIO.DAT : "
+                      WRK-STATUS-BOLSAUX
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              MOVE "BOLETIM DA TURMA" TO BOLETIM-REG
+              WRITE BOLETIM-REG
+              MOVE SPACES TO BOLETIM-REG
+              WRITE BOLETIM-REG
+              MOVE "HISTORICO ESCOLAR" TO HISTORICO-REG
+              WRITE HISTORICO-REG
+              MOVE SPACES TO HISTORICO-REG
+              WRITE HISTORICO-REG
+              MOVE "CRUZAMENTO MEDIA X BOLSA DE AUXILIO" TO BOLSAUX-REG
+              WRITE BOLSAUX-REG
+              MOVE SPACES TO BOLSAUX-REG
+              WRITE BOLSAUX-REG
+              PERFORM 1100-LER-ALUNO.
+
+         1050-CARREGA-PARAMETRO SECTION.
+              OPEN INPUT PARAMNOTA-FILE
+              IF WRK-STATUS-PARAM NOT = "00"
+                  DISPLAY "Erro ao abrir PARAMNOTA14.DAT : "
+                      WRK-STATUS-PARAM
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              READ PARAMNOTA-FILE INTO PARAMNOTA-REG
+                  NOT AT END
+                      MOVE PN-NOTA-CORTE TO WRK-NOTA-CORTE
+                      IF PN-REGRA-EMPATE = "A" OR PN-REGRA-EMPATE = "R"
+                          MOVE PN-REGRA-EMPATE TO WRK-REGRA-EMPATE
+                      END-IF
+              END-READ
+              CLOSE PARAMNOTA-FILE
+              COMPUTE WRK-LIMITE-RECUP = WRK-NOTA-CORTE - 2,00.
+
+         1060-CARREGA-RECUP SECTION.
+              OPEN INPUT RECUP-FILE
+              IF WRK-STATUS-RECUP NOT = "00"
+                  DISPLAY "Erro ao abrir RECUPERA.DAT : "
+                      WRK-STATUS-RECUP
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              PERFORM UNTIL FIM-RECUP
+                  READ RECUP-FILE INTO RECUP-REG
+                      AT END
+                          SET FIM-RECUP TO TRUE
+                      NOT AT END
+                          ADD 1 TO WRK-QTD-RECUP
+                          MOVE RC-MATRICULA TO
+                              TAB-RECUP-MATRICULA(WRK-QTD-RECUP)
+                          MOVE RC-NOTA TO
+                              TAB-RECUP-NOTA(WRK-QTD-RECUP)
+                  END-READ
+              END-PERFORM
+              CLOSE RECUP-FILE.
+
+         1065-CARREGA-BOLSA SECTION.
+              MOVE ZEROS TO WRK-QTD-BOLSA
+              OPEN INPUT BOLSA-FILE
+              IF WRK-STATUS-BOLSA = "00"
+                  PERFORM UNTIL FIM-BOLSA
+                      READ BOLSA-FILE INTO BOLSA-REG
+                          AT END
+                              SET FIM-BOLSA TO TRUE
+                          NOT AT END
+                              ADD 1 TO WRK-QTD-BOLSA
+                              MOVE BL-MATRICULA TO
+                                  TAB-BOLSA-MATRICULA(WRK-QTD-BOLSA)
+                              MOVE BL-NOTA-MINIMA TO
+                                  TAB-BOLSA-NOTA-MIN(WRK-QTD-BOLSA)
+                  END-READ
+                  END-PERFORM
+                  CLOSE BOLSA-FILE
+              END-IF.
+
+         1070-CARREGA-HISTORICO SECTION.
+              MOVE "N" TO WRK-HOUVE-HISTORICO
+              OPEN INPUT TRANSCR-FILE
+              IF WRK-STATUS-TRANSCR = "00"
+                  SET HOUVE-HISTORICO TO TRUE
+                  PERFORM UNTIL FIM-TRANSCR
+                      READ TRANSCR-FILE INTO TRANSCR-REG
+                          AT END
+                              SET FIM-TRANSCR TO TRUE
+                          NOT AT END
+                              ADD 1 TO WRK-QTD-HIST
+                              MOVE TX-MATRICULA TO
+                                  TAB-HIST-MATRICULA(WRK-QTD-HIST)
+                              MOVE TX-TERMO TO
+                                  TAB-HIST-TERMO(WRK-QTD-HIST)
+                              MOVE TX-MEDIA TO
+                                  TAB-HIST-MEDIA(WRK-QTD-HIST)
+                      END-READ
+                  END-PERFORM
+                  CLOSE TRANSCR-FILE
+              END-IF.
+
+         1100-LER-ALUNO SECTION.
+              READ ALUNOS-FILE
+                  AT END
+                      SET FIM-ARQUIVO-ALUNOS TO TRUE
+                  NOT AT END
+                      MOVE ALUNOS-REG TO WRK-PROX-ALUNO-REG
+              END-READ.
+
+         0100-RECEBE SECTION.
+              PERFORM 0150-MONTA-ALUNO
+              PERFORM 0200-PROCESSAR
+              PERFORM 0300-MOSTRA
+              PERFORM 0400-GRAVA-MASTER.
+         0100-EXIT.
+              EXIT.
+
+         0150-MONTA-ALUNO SECTION.
+              MOVE WRK-PROX-MATRICULA TO WRK-MATRICULA-ATUAL
+              MOVE WRK-PROX-TERMO     TO WRK-TERMO-ATUAL
+              MOVE WRK-PROX-NOME      TO WRK-NOME
+              MOVE ZEROS              TO WRK-QTD-NOTAS
+              MOVE ZEROS              TO WRK-SOMA-NOTAS
+              PERFORM 0160-ACUMULA-NOTA
+              PERFORM 1100-LER-ALUNO
+              PERFORM UNTIL FIM-ARQUIVO-ALUNOS
+                  OR WRK-PROX-MATRICULA NOT = WRK-MATRICULA-ATUAL
+                  OR WRK-PROX-TERMO NOT = WRK-TERMO-ATUAL
+                  PERFORM 0160-ACUMULA-NOTA
+                  PERFORM 1100-LER-ALUNO
+              END-PERFORM.
+
+         0160-ACUMULA-NOTA SECTION.
+              ADD 1 TO WRK-QTD-NOTAS
+              SET TAB-NOTA-IDX TO WRK-QTD-NOTAS
+              MOVE WRK-PROX-NOTA TO TAB-NOTA(TAB-NOTA-IDX)
+              ADD WRK-PROX-NOTA TO WRK-SOMA-NOTAS.
 
          0200-PROCESSAR SECTION.
-              COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-              DISPLAY "MEDIA " WRK-MEDIA.
+              COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-QTD-NOTAS
 
               EVALUATE TRUE
               WHEN WRK-MEDIA GREATER 10
-                  DISPLAY "ENTRE AS NOTAS CORRETAS"
-              WHEN WRK-MEDIA GREATER 6
+                  MOVE "NOTA INVALIDA" TO WRK-STATUS-ALUNO
+              WHEN WRK-MEDIA GREATER WRK-NOTA-CORTE
+              WHEN WRK-MEDIA = WRK-NOTA-CORTE AND EMPATE-APROVA
 
-               DISPLAY "APROVADO"
+               MOVE "APROVADO" TO WRK-STATUS-ALUNO
                WHEN OTHER
-               DISPLAY "REPROVADO"
-               END-EVALUATE.
+               MOVE "REPROVADO" TO WRK-STATUS-ALUNO
+               END-EVALUATE
+
+              IF WRK-STATUS-ALUNO = "REPROVADO"
+                  AND WRK-MEDIA NOT LESS WRK-LIMITE-RECUP
+                  PERFORM 0210-AVALIA-RECUPERACAO
+              END-IF
+
+              EVALUATE TRUE
+              WHEN WRK-MEDIA GREATER 10
+                  MOVE SPACES TO WRK-CONCEITO
+              WHEN WRK-MEDIA NOT LESS 9,00
+                  MOVE "A" TO WRK-CONCEITO
+              WHEN WRK-MEDIA NOT LESS 7,00
+                  MOVE "B" TO WRK-CONCEITO
+              WHEN WRK-MEDIA NOT LESS 6,00
+                  MOVE "C" TO WRK-CONCEITO
+              WHEN WRK-MEDIA NOT LESS 4,00
+                  MOVE "D" TO WRK-CONCEITO
+              WHEN OTHER
+                  MOVE "F" TO WRK-CONCEITO
+              END-EVALUATE.
+
+         0210-AVALIA-RECUPERACAO SECTION.
+              MOVE "N" TO WRK-ACHOU-RECUP
+              SET TAB-RECUP-IDX TO 1
+              SEARCH TAB-RECUP-REG
+                  AT END
+                      CONTINUE
+                  WHEN TAB-RECUP-MATRICULA(TAB-RECUP-IDX)
+                           = WRK-MATRICULA-ATUAL
+                      SET ACHOU-RECUP TO TRUE
+                      COMPUTE WRK-MEDIA ROUNDED =
+                          (WRK-MEDIA +
+                           TAB-RECUP-NOTA(TAB-RECUP-IDX)) / 2
+              END-SEARCH
+              IF ACHOU-RECUP
+                  ADD 1 TO WRK-TOTAL-RECUP
+                  IF WRK-MEDIA GREATER WRK-NOTA-CORTE
+                      OR (WRK-MEDIA = WRK-NOTA-CORTE AND EMPATE-APROVA)
+                      MOVE "APROVADO-R" TO WRK-STATUS-ALUNO
+                  ELSE
+                      MOVE "REPROVADO" TO WRK-STATUS-ALUNO
+                  END-IF
+              END-IF.
+
+         0300-MOSTRA SECTION.
+              MOVE WRK-MATRICULA-ATUAL TO WRK-LB-MATRICULA
+              MOVE WRK-TERMO-ATUAL     TO WRK-LB-TERMO
+              MOVE WRK-NOME            TO WRK-LB-NOME
+              MOVE WRK-QTD-NOTAS       TO WRK-LB-QTD
+              MOVE WRK-MEDIA           TO WRK-LB-MEDIA
+              MOVE WRK-STATUS-ALUNO    TO WRK-LB-SITUACAO
+              MOVE WRK-CONCEITO        TO WRK-LB-CONCEITO
+              MOVE WRK-LINHA-BOL       TO BOLETIM-REG
+              WRITE BOLETIM-REG
+
+              IF WRK-STATUS-ALUNO(1:8) = "APROVADO"
+                  ADD 1 TO WRK-TOTAL-APROV
+              ELSE
+                  IF WRK-STATUS-ALUNO = "REPROVADO"
+                      ADD 1 TO WRK-TOTAL-REPROV
+                      MOVE 4 TO RETURN-CODE
+                  END-IF
+              END-IF.
+
+         0400-GRAVA-MASTER SECTION.
+              MOVE WRK-MATRICULA-ATUAL TO NM-MATRICULA
+              MOVE WRK-TERMO-ATUAL     TO NM-TERMO
+              MOVE WRK-NOME            TO NM-NOME
+              MOVE WRK-QTD-NOTAS       TO NM-QTD-NOTAS
+              PERFORM VARYING WRK-IDX-GRAVA FROM 1 BY 1
+                  UNTIL WRK-IDX-GRAVA GREATER 10
+                  IF WRK-IDX-GRAVA NOT GREATER WRK-QTD-NOTAS
+                      SET TAB-NOTA-IDX TO WRK-IDX-GRAVA
+                      MOVE TAB-NOTA(TAB-NOTA-IDX)
+                          TO NM-NOTA(WRK-IDX-GRAVA)
+                  ELSE
+                      MOVE ZEROS TO NM-NOTA(WRK-IDX-GRAVA)
+                  END-IF
+              END-PERFORM
+              MOVE WRK-MEDIA       TO NM-MEDIA
+              MOVE WRK-STATUS-ALUNO TO NM-STATUS
+              MOVE WRK-CONCEITO    TO NM-CONCEITO
+              WRITE NOTASM-REG
+              ADD 1 TO WRK-TOTAL-ALUNOS
+              PERFORM 0440-AVALIA-BOLSA
+              PERFORM 0420-GRAVA-TRANSCRICAO.
+
+         0440-AVALIA-BOLSA SECTION.
+              MOVE "N" TO WRK-ACHOU-BOLSA
+              SET TAB-BOLSA-IDX TO 1
+              SEARCH TAB-BOLSA-REG
+                  AT END
+                      CONTINUE
+                  WHEN TAB-BOLSA-MATRICULA(TAB-BOLSA-IDX)
+                           = WRK-MATRICULA-ATUAL
+                      SET ACHOU-BOLSA TO TRUE
+              END-SEARCH
+              IF ACHOU-BOLSA
+                  ADD 1 TO WRK-TOTAL-BOLSISTAS
+                  MOVE WRK-MATRICULA-ATUAL TO WRK-LX-MATRICULA
+                  MOVE WRK-NOME            TO WRK-LX-NOME
+                  MOVE WRK-MEDIA           TO WRK-LX-MEDIA
+                  MOVE TAB-BOLSA-NOTA-MIN(TAB-BOLSA-IDX)
+                      TO WRK-LX-NOTA-MIN
+                  IF WRK-MEDIA NOT LESS
+                      TAB-BOLSA-NOTA-MIN(TAB-BOLSA-IDX)
+                      MOVE "MANTEM BOLSA" TO WRK-LX-SITUACAO
+                      ADD 1 TO WRK-TOTAL-BOLSA-MANTEM
+                  ELSE
+                      MOVE "PERDE BOLSA" TO WRK-LX-SITUACAO
+                      ADD 1 TO WRK-TOTAL-BOLSA-PERDE
+                  END-IF
+                  MOVE WRK-LINHA-BOLSAUX TO BOLSAUX-REG
+                  WRITE BOLSAUX-REG
+              END-IF.
+
+         0420-GRAVA-TRANSCRICAO SECTION.
+              MOVE WRK-MATRICULA-ATUAL TO TX-MATRICULA
+              MOVE WRK-TERMO-ATUAL     TO TX-TERMO
+              MOVE WRK-NOME            TO TX-NOME
+              MOVE WRK-MEDIA           TO TX-MEDIA
+              MOVE WRK-STATUS-ALUNO    TO TX-STATUS
+              MOVE WRK-CONCEITO        TO TX-CONCEITO
+              WRITE TRANSCR-REG
+              PERFORM 0430-MOSTRA-HISTORICO.
+
+         0430-MOSTRA-HISTORICO SECTION.
+              MOVE ZEROS TO WRK-QTD-TERMOS
+              MOVE ZEROS TO WRK-SOMA-HIST
+              PERFORM VARYING TAB-HIST-IDX FROM 1 BY 1
+                  UNTIL TAB-HIST-IDX GREATER WRK-QTD-HIST
+                  IF TAB-HIST-MATRICULA(TAB-HIST-IDX)
+                          = WRK-MATRICULA-ATUAL
+                      ADD 1 TO WRK-QTD-TERMOS
+                      ADD TAB-HIST-MEDIA(TAB-HIST-IDX) TO WRK-SOMA-HIST
+                  END-IF
+              END-PERFORM
+              ADD 1 TO WRK-QTD-TERMOS
+              ADD WRK-MEDIA TO WRK-SOMA-HIST
+              COMPUTE WRK-MEDIA-GERAL ROUNDED =
+                  WRK-SOMA-HIST / WRK-QTD-TERMOS
+
+              MOVE WRK-MATRICULA-ATUAL TO WRK-LH-MATRICULA
+              MOVE WRK-NOME            TO WRK-LH-NOME
+              MOVE WRK-TERMO-ATUAL     TO WRK-LH-TERMO
+              MOVE WRK-QTD-TERMOS      TO WRK-LH-QTD-TERMOS
+              MOVE WRK-MEDIA           TO WRK-LH-MEDIA-TERMO
+              MOVE WRK-MEDIA-GERAL     TO WRK-LH-MEDIA-GERAL
+              MOVE WRK-LINHA-HIST      TO HISTORICO-REG
+              WRITE HISTORICO-REG.
+
+         9000-FINALIZAR SECTION.
+              MOVE SPACES TO BOLETIM-REG
+              WRITE BOLETIM-REG
+              MOVE SPACES TO WRK-LINHA-BOL
+              STRING "TOTAL DE ALUNOS    : " DELIMITED BY SIZE
+                  WRK-TOTAL-ALUNOS DELIMITED BY SIZE
+                  INTO BOLETIM-REG
+              WRITE BOLETIM-REG
+              MOVE SPACES TO BOLETIM-REG
+              STRING "TOTAL DE APROVADOS : " DELIMITED BY SIZE
+                  WRK-TOTAL-APROV DELIMITED BY SIZE
+                  INTO BOLETIM-REG
+              WRITE BOLETIM-REG
+              MOVE SPACES TO BOLETIM-REG
+              STRING "TOTAL DE REPROVADOS: " DELIMITED BY SIZE
+                  WRK-TOTAL-REPROV DELIMITED BY SIZE
+                  INTO BOLETIM-REG
+              WRITE BOLETIM-REG
+              MOVE SPACES TO BOLETIM-REG
+              STRING "TOTAL EM RECUPERACAO: " DELIMITED BY SIZE
+                  WRK-TOTAL-RECUP DELIMITED BY SIZE
+                  INTO BOLETIM-REG
+              WRITE BOLETIM-REG
+              MOVE SPACES TO BOLSAUX-REG
+              WRITE BOLSAUX-REG
+              STRING "TOTAL DE BOLSISTAS  : " DELIMITED BY SIZE
+                  WRK-TOTAL-BOLSISTAS DELIMITED BY SIZE
+                  INTO BOLSAUX-REG
+              WRITE BOLSAUX-REG
+              MOVE SPACES TO BOLSAUX-REG
+              STRING "TOTAL MANTEM BOLSA  : " DELIMITED BY SIZE
+                  WRK-TOTAL-BOLSA-MANTEM DELIMITED BY SIZE
+                  INTO BOLSAUX-REG
+              WRITE BOLSAUX-REG
+              MOVE SPACES TO BOLSAUX-REG
+              STRING "TOTAL PERDE BOLSA   : " DELIMITED BY SIZE
+                  WRK-TOTAL-BOLSA-PERDE DELIMITED BY SIZE
+                  INTO BOLSAUX-REG
+              WRITE BOLSAUX-REG
+              CLOSE ALUNOS-FILE
+              CLOSE NOTASM-FILE
+              CLOSE BOLETIM-FILE
+              CLOSE TRANSCR-FILE
+              CLOSE HISTORICO-FILE
+              CLOSE BOLSAUX-FILE
+              DISPLAY "Total de alunos processados : "
+                  WRK-TOTAL-ALUNOS
+              MOVE WRK-TOTAL-ALUNOS TO WRK-JOB-LIDOS
+              MOVE WRK-TOTAL-APROV TO WRK-JOB-GRAVADOS
+              MOVE WRK-TOTAL-REPROV TO WRK-JOB-REJEITADOS
+              PERFORM 9900-RODAPE.
 
-         0300-FINALIZAR SECTION.
-            DISPLAY "Fim de programa. ".
+         9900-RODAPE SECTION.
+              ACCEPT WRK-JOB-DATAHORA FROM TIME
+              DISPLAY "=========================================="
+              DISPLAY "JOB : " WRK-JOB-NOME "   FIM : "
+                  WRK-JOB-DATAHORA
+              DISPLAY "ALUNOS LIDOS     : " WRK-JOB-LIDOS
+              DISPLAY "ALUNOS APROVADOS : " WRK-JOB-GRAVADOS
+              DISPLAY "ALUNOS REPROVADOS: " WRK-JOB-REJEITADOS
+              DISPLAY "==========================================".
+       END PROGRAM PROGRAMA14.
