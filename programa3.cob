@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
          IDENTIFICATION DIVISION.
-         PROGRAM-ID. YOUR-PROGRAM-NAME.
+         PROGRAM-ID. PROGRAMA3.
          ENVIRONMENT DIVISION.
          CONFIGURATION SECTION.
          SPECIAL-NAMES.
@@ -19,6 +19,7 @@
 
          PROCEDURE DIVISION.
          0100-RECEBE SECTION.
+              MOVE 0 TO RETURN-CODE
               DISPLAY "Digite o seu nome : "
               ACCEPT WRK-NOME.
               DISPLAY "Digite a sua idade : "
@@ -30,5 +31,5 @@
               DISPLAY "Idade digitado e : " WRK-IDADE.
               DISPLAY "Salario digitado : " WRK-Salario.
          0300-FINALIZAR SECTION.
-              STOP RUN.
-              END PROGRAM YOUR-PROGRAM-NAME.
+              GOBACK.
+              END PROGRAM PROGRAMA3.
