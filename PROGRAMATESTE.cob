@@ -3,27 +3,116 @@
       * Date: 30/07/2024
       * Objetivo: Aprendendo operações aritméticas
       * Tectonics: cobc
+      * Mod Log:
+      *   01/09/2024 - JLS - Passa a validar a data recebida do sistema
+      *                      (mes entre 01-12, dia entre 01-31) antes de
+      *                      exibi-la.
+      *   02/09/2024 - JLS - Passa a indicar se a data recebida cai em
+      *                      dia util ou fim de semana, calculando o dia
+      *                      da semana pela congruencia de Zeller.
+      *   03/09/2024 - JLS - Passa a exibir a data tambem nos formatos
+      *                      DD/MM/AAAA e AAAA-MM-DD, alem do formato
+      *                      original.
+      *   04/09/2024 - JLS - Os campos de data passam a vir do copybook
+      *                      DATECPY, compartilhado com os demais
+      *                      programas que tratam data de execucao.
+      *   05/09/2024 - JLS - A leitura dos dois operandos, repetida em
+      *                      SOMA/SUBTRACAO/MULTIPLY, passa a ser feita
+      *                      por uma unica rotina (0250-RECEBEOPERANDOS),
+      *                      agora acionada so por PERFORM a partir de uma
+      *                      secao 0001-PRINCIPAL, ja que o encadeamento
+      *                      por sequencia deixou de bastar quando uma
+      *                      mesma rotina passou a ser chamada de tres
+      *                      pontos diferentes.
+      *   06/09/2024 - JLS - A divisao, ate entao so comentada no
+      *                      WORKING-STORAGE original, passa a ser feita
+      *                      de verdade. Uma divisao por zero nao mais
+      *                      interrompe o programa: o erro e gravado em
+      *                      DIVLOG.DAT e o resultado da divisao fica
+      *                      zerado para o restante do programa seguir.
+      *   07/09/2024 - JLS - Acrescentada uma tabela de amortizacao (SAC)
+      *                      sobre a mesma rotina de multiplicacao: o
+      *                      juros de cada parcela e o saldo devedor x a
+      *                      taxa, calculado com MULTIPLY do mesmo jeito
+      *                      que 0500-RECEBEMUL ja calculava.
+      *   14/09/2024 - JLS - O nome digitado em WRK-ENTRADA passa a ser
+      *                      validado (nao pode ficar em branco nem
+      *                      trazer digito ou pontuacao).
+      *   14/09/2024 - JLS - Layout de WRK-ENTRADA passa a vir do
+      *                      copybook ENTRADACPY, compartilhado com os
+      *                      demais programas que usam os mesmos campos
+      *                      de codigo/nome/salario.
+      *   14/09/2024 - JLS - Validacao de data passa a rejeitar tambem
+      *                      ano fora de uma faixa razoavel (vindo de um
+      *                      relogio de sistema desregulado), alem de
+      *                      mes/dia fora da faixa.
+      *   16/09/2024 - JLS - SOMA/SUBTRACAO/MULTIPLY/DIVIDE passam a
+      *                      chamar a rotina comum ARITCALC para a
+      *                      operacao em si, em vez de cada uma repetir
+      *                      seu proprio ADD/SUBTRACT/MULTIPLY/DIVIDE;
+      *                      a mesma rotina passa a ser usada tambem por
+      *                      PROGRAMA07 e PROGRAMA08.
+      *   17/09/2024 - JLS - Passa a aceitar o codigo/nome/salario tambem
+      *                      por um arquivo de parametro (PARAMTESTE.DAT),
+      *                      para rodar sem ninguem sentado digitando: se
+      *                      o arquivo existir, o registro vem dele, senao
+      *                      o programa continua perguntando por ACCEPT.
+      *   18/09/2024 - JLS - Falha ao abrir DIVLOG.DAT passa a encerrar o
+      *                      programa (GOBACK) logo apos marcar
+      *                      RETURN-CODE 8, em vez de seguir o mainline
+      *                      ate 0560-GRAVALOGDIV tentar gravar num
+      *                      arquivo que nunca chegou a ser aberto.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR_PROGRAM_NAME.
+       PROGRAM-ID. PROGRAMATESTE.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIVLOG-FILE ASSIGN TO "DIVLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-DIVLOG.
+           SELECT PARAMTESTE-FILE ASSIGN TO "PARAMTESTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PARAMTESTE.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DIVLOG-FILE.
+       01  DIVLOG-REG.
+           05 DL-DATA.
+               10 DL-ANO             PIC X(04).
+               10 DL-MES             PIC X(02).
+               10 DL-DIA             PIC X(02).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 DL-OPERANDO1           PIC ZZZZ9.
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 DL-OPERANDO2           PIC ZZZZ9.
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 DL-MENSAGEM            PIC X(40).
+
+       FD  PARAMTESTE-FILE.
+       01  PARAMTESTE-REG.
+           05 PT-CODIGO              PIC 9(04).
+           05 PT-NOME                PIC X(15).
+           05 PT-SALARIO             PIC 9(06).
+
        WORKING-STORAGE SECTION.
 
-         01 WRK-DATA1.
-             02 WRK-ANO PIC X(04) VALUE SPACES.
-             02 WRK-MES PIC X(02) VALUE SPACES.
-             02 WRK-DIA PIC X(02) VALUE SPACES.
+           COPY DATECPY.
+
+         01 WRK-ENTRADA.
+             COPY ENTRADACPY.
 
-         02 WRK-ENTRADA.
-             05 WRK-CODIGO PIC 9(04) VALUE ZEROS.
-             05 WRK-NOME PIC X(15) VALUE SPACES.
-             05 WRK-SALARIO PIC 9(06) VALUE ZEROS.
+         77 WRK-NOME-VALIDO PIC X(01) VALUE "S".
+             88 NOME-VALIDO VALUE "S".
+
+      *>    OPERANDOS (comuns a soma/subtracao/multiplicacao)
+         77 WRK-OPERANDO1 PIC 9(05) VALUE ZEROS.
+         77 WRK-OPERANDO2 PIC 9(05) VALUE ZEROS.
 
       *>    SOMA
          77 WRK-NUM1 PIC 9(04) VALUE ZEROS.
@@ -41,49 +130,270 @@
          77 WRK-RESULTADOMUL PIC S9(08)V99 VALUE ZEROS.
          77 WRK-RESULTADO-ED PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
 
-      *>    DIVIDE (Comentado no código original)
-      *>    77 WRK-NUMEDIV1 PIC 9(04) VALUE ZEROS.
-      *>    77 WRK-NUMEDIV2 PIC 9(04) VALUE ZEROS.
-      *>    77 WRK-RESULTADODIV PIC S9(08)V99 VALUE ZEROS.
-      *>    77 WRK-RESULTADO PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+      *>    DIVIDE
+         77 WRK-NUMEDIV1 PIC 9(05) VALUE ZEROS.
+         77 WRK-NUMEDIV2 PIC 9(05) VALUE ZEROS.
+         77 WRK-RESULTADODIV PIC S9(08)V99 VALUE ZEROS.
+         77 WRK-RESULTADODIV-ED PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+         77 WRK-STATUS-DIVLOG PIC X(02) VALUE SPACES.
+         77 WRK-STATUS-PARAMTESTE PIC X(02) VALUE SPACES.
+         77 WRK-DIVISAO-OK PIC X(01) VALUE "S".
+             88 DIVISAO-OK VALUE "S".
+
+      *>    AREA DE CHAMADA DA ROTINA COMUM DE ARITMETICA (ARITCALC)
+         77 WRK-AC-OPERACAO  PIC X(01) VALUE SPACES.
+         77 WRK-AC-OPERANDO1 PIC S9(08)V99 VALUE ZEROS.
+         77 WRK-AC-OPERANDO2 PIC S9(08)V99 VALUE ZEROS.
+         77 WRK-AC-RESULTADO PIC S9(08)V99 VALUE ZEROS.
+         77 WRK-AC-STATUS    PIC X(01) VALUE SPACES.
+             88 AC-OPERACAO-OK VALUE "S".
+
+      *>    AMORTIZACAO (construida sobre a rotina de multiplicacao)
+         77 WRK-AMORT-PRINCIPAL PIC 9(08)V99 VALUE ZEROS.
+         77 WRK-AMORT-TAXA PIC 9(02)V99 VALUE ZEROS.
+         77 WRK-AMORT-PARCELAS PIC 9(03) VALUE ZEROS.
+         77 WRK-AMORT-IDX PIC 9(03) VALUE ZEROS.
+         77 WRK-AMORT-SALDO PIC 9(08)V99 VALUE ZEROS.
+         77 WRK-AMORT-VALORAMORT PIC 9(08)V99 VALUE ZEROS.
+         77 WRK-AMORT-JUROSBRUTO PIC 9(08)V99 VALUE ZEROS.
+         77 WRK-AMORT-JUROS PIC 9(08)V99 VALUE ZEROS.
+         77 WRK-AMORT-PARCELA PIC 9(08)V99 VALUE ZEROS.
+         77 WRK-AMORT-IDX-ED PIC ZZ9.
+         77 WRK-AMORT-VALORAMORT-ED PIC ZZZ.ZZZ.ZZ9,99.
+         77 WRK-AMORT-JUROS-ED PIC ZZZ.ZZZ.ZZ9,99.
+         77 WRK-AMORT-PARCELA-ED PIC ZZZ.ZZZ.ZZ9,99.
+         77 WRK-AMORT-SALDO-ED PIC ZZZ.ZZZ.ZZ9,99.
 
        PROCEDURE DIVISION.
 
+         0001-PRINCIPAL SECTION.
+              MOVE 0 TO RETURN-CODE
+              PERFORM 0010-ABREARQUIVOS
+              PERFORM 0100-RECEBEDATA
+              PERFORM 0150-VALIDADATA
+              PERFORM 0160-VERIFICADIAUTIL
+              PERFORM 0200-RECEBEENTRADA
+              PERFORM 0210-VALIDANOME
+              PERFORM 0300-RECEBECASOMA
+              PERFORM 0400-RECEBESUBTRACT
+              PERFORM 0500-RECEBEMUL
+              PERFORM 0550-RECEBEDIV
+              PERFORM 0570-RECEBEAMORT
+              PERFORM 0580-CALCULAAMORT
+              PERFORM 0600-MOSTRADATA
+              PERFORM 0700-MOSTRAENTRADA
+              PERFORM 0800-MOSTRASOMA
+              PERFORM 0900-MOSTRASUB
+              PERFORM 1000-MOSTRAMUL
+              PERFORM 0950-MOSTRADIV
+              PERFORM 1100-FINALIZAR.
+
+         0010-ABREARQUIVOS SECTION.
+              OPEN OUTPUT DIVLOG-FILE
+              IF WRK-STATUS-DIVLOG NOT = "00"
+                  DISPLAY "Erro ao abrir DIVLOG.DAT : "
+                      WRK-STATUS-DIVLOG
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF.
+
          0100-RECEBEDATA SECTION.
               ACCEPT WRK-DATA1 FROM DATE YYYYMMDD.
 
+         0150-VALIDADATA SECTION.
+              MOVE "S" TO WRK-DATA-VALIDA
+              IF WRK-MES < "01" OR WRK-MES > "12"
+                  OR WRK-DIA < "01" OR WRK-DIA > "31"
+                  OR WRK-ANO < WRK-ANO-MINIMO
+                  OR WRK-ANO > WRK-ANO-MAXIMO
+                  MOVE "N" TO WRK-DATA-VALIDA
+                  MOVE 4 TO RETURN-CODE
+              END-IF.
+
+         0160-VERIFICADIAUTIL SECTION.
+              MOVE WRK-MES TO WRK-MES-CALC
+              MOVE WRK-ANO TO WRK-ANO-CALC
+              MOVE WRK-DIA TO WRK-DIA-CALC
+              IF WRK-MES-CALC < 3
+                  ADD 12 TO WRK-MES-CALC
+                  SUBTRACT 1 FROM WRK-ANO-CALC
+              END-IF
+              DIVIDE WRK-ANO-CALC BY 100 GIVING WRK-J-CALC
+              COMPUTE WRK-K-CALC =
+                  WRK-ANO-CALC - (WRK-J-CALC * 100)
+              COMPUTE WRK-T1-CALC =
+                  WRK-DIA-CALC + ((13 * (WRK-MES-CALC + 1)) / 5)
+                  + WRK-K-CALC + (WRK-K-CALC / 4) + (WRK-J-CALC / 4)
+                  + (5 * WRK-J-CALC)
+              DIVIDE WRK-T1-CALC BY 7 GIVING WRK-T2-CALC
+                  REMAINDER WRK-DIA-SEMANA
+              MOVE "S" TO WRK-DIA-UTIL
+              IF WRK-DIA-SEMANA = 0 OR WRK-DIA-SEMANA = 1
+                  MOVE "N" TO WRK-DIA-UTIL
+              END-IF.
+
          0200-RECEBEENTRADA SECTION.
-              DISPLAY "Digite entrada de dados : ".
-              ACCEPT WRK-ENTRADA.
+              OPEN INPUT PARAMTESTE-FILE
+              IF WRK-STATUS-PARAMTESTE = "00"
+                  READ PARAMTESTE-FILE INTO PARAMTESTE-REG
+                      AT END
+                          DISPLAY "PARAMTESTE.DAT vazio"
+                      NOT AT END
+                          MOVE PT-CODIGO TO WRK-CODIGO
+                          MOVE PT-NOME TO WRK-NOME
+                          MOVE PT-SALARIO TO WRK-SALARIO
+                  END-READ
+                  CLOSE PARAMTESTE-FILE
+              ELSE
+                  DISPLAY "Digite entrada de dados : "
+                  ACCEPT WRK-ENTRADA
+              END-IF.
 
-         0300-RECEBECASOMA SECTION.
+         0210-VALIDANOME SECTION.
+              MOVE "S" TO WRK-NOME-VALIDO
+              IF WRK-NOME = SPACES
+                  MOVE "N" TO WRK-NOME-VALIDO
+              ELSE
+                  IF WRK-NOME IS NOT ALPHABETIC
+                      MOVE "N" TO WRK-NOME-VALIDO
+                  END-IF
+              END-IF.
+
+         0250-RECEBEOPERANDOS SECTION.
               DISPLAY "Digite numero 1 : ".
-              ACCEPT WRK-NUM1.
+              ACCEPT WRK-OPERANDO1.
               DISPLAY "Digite numero 2 : ".
-              ACCEPT WRK-NUM2.
-              ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULTADO.
+              ACCEPT WRK-OPERANDO2.
+
+         0300-RECEBECASOMA SECTION.
+              PERFORM 0250-RECEBEOPERANDOS
+              MOVE WRK-OPERANDO1 TO WRK-NUM1
+              MOVE WRK-OPERANDO2 TO WRK-NUM2
+              MOVE "A" TO WRK-AC-OPERACAO
+              MOVE WRK-NUM1 TO WRK-AC-OPERANDO1
+              MOVE WRK-NUM2 TO WRK-AC-OPERANDO2
+              CALL "ARITCALC" USING WRK-AC-OPERACAO WRK-AC-OPERANDO1
+                  WRK-AC-OPERANDO2 WRK-AC-RESULTADO WRK-AC-STATUS
+              ADD WRK-AC-RESULTADO TO WRK-RESULTADO.
 
          0400-RECEBESUBTRACT SECTION.
-              DISPLAY "Digite numero 1 : SUB ".
-              ACCEPT WRK-NUMSU1.
-              DISPLAY "Digite numero 2 SUB : ".
-              ACCEPT WRK-NUMSU2.
-              SUBTRACT WRK-NUMSU1 FROM WRK-NUMSU2 GIVING WRK-RESULTADOSUB.
+              PERFORM 0250-RECEBEOPERANDOS
+              MOVE WRK-OPERANDO1 TO WRK-NUMSU1
+              MOVE WRK-OPERANDO2 TO WRK-NUMSU2
+              MOVE "S" TO WRK-AC-OPERACAO
+              MOVE WRK-NUMSU2 TO WRK-AC-OPERANDO1
+              MOVE WRK-NUMSU1 TO WRK-AC-OPERANDO2
+              CALL "ARITCALC" USING WRK-AC-OPERACAO WRK-AC-OPERANDO1
+                  WRK-AC-OPERANDO2 WRK-AC-RESULTADO WRK-AC-STATUS
+              MOVE WRK-AC-RESULTADO TO WRK-RESULTADOSUB.
 
          0500-RECEBEMUL SECTION.
-              DISPLAY "Digite numero 1 : MUL".
-              ACCEPT WRK-NUMEMUL1.
-              DISPLAY "Digite numero 2 : MUL".
-              ACCEPT WRK-NUMEMUL2.
-              MULTIPLY WRK-NUMEMUL1 BY WRK-NUMEMUL2 GIVING WRK-RESULTADOMUL.
+              PERFORM 0250-RECEBEOPERANDOS
+              MOVE WRK-OPERANDO1 TO WRK-NUMEMUL1
+              MOVE WRK-OPERANDO2 TO WRK-NUMEMUL2
+              MOVE "M" TO WRK-AC-OPERACAO
+              MOVE WRK-NUMEMUL1 TO WRK-AC-OPERANDO1
+              MOVE WRK-NUMEMUL2 TO WRK-AC-OPERANDO2
+              CALL "ARITCALC" USING WRK-AC-OPERACAO WRK-AC-OPERANDO1
+                  WRK-AC-OPERANDO2 WRK-AC-RESULTADO WRK-AC-STATUS
+              MOVE WRK-AC-RESULTADO TO WRK-RESULTADOMUL
               MOVE WRK-RESULTADOMUL TO WRK-RESULTADO-ED.
 
+         0550-RECEBEDIV SECTION.
+              PERFORM 0250-RECEBEOPERANDOS
+              MOVE WRK-OPERANDO1 TO WRK-NUMEDIV1
+              MOVE WRK-OPERANDO2 TO WRK-NUMEDIV2
+              MOVE "D" TO WRK-AC-OPERACAO
+              MOVE WRK-NUMEDIV1 TO WRK-AC-OPERANDO1
+              MOVE WRK-NUMEDIV2 TO WRK-AC-OPERANDO2
+              CALL "ARITCALC" USING WRK-AC-OPERACAO WRK-AC-OPERANDO1
+                  WRK-AC-OPERANDO2 WRK-AC-RESULTADO WRK-AC-STATUS
+              IF AC-OPERACAO-OK
+                  MOVE "S" TO WRK-DIVISAO-OK
+                  MOVE WRK-AC-RESULTADO TO WRK-RESULTADODIV
+              ELSE
+                  MOVE "N" TO WRK-DIVISAO-OK
+                  MOVE ZEROS TO WRK-RESULTADODIV
+                  MOVE 4 TO RETURN-CODE
+                  DISPLAY "DIVISAO POR ZERO -- RESULTADO ZERADO"
+              END-IF
+              MOVE WRK-RESULTADODIV TO WRK-RESULTADODIV-ED
+              PERFORM 0560-GRAVALOGDIV.
+
+         0560-GRAVALOGDIV SECTION.
+              MOVE SPACES TO DIVLOG-REG
+              MOVE WRK-ANO TO DL-ANO
+              MOVE WRK-MES TO DL-MES
+              MOVE WRK-DIA TO DL-DIA
+              MOVE WRK-OPERANDO1 TO DL-OPERANDO1
+              MOVE WRK-OPERANDO2 TO DL-OPERANDO2
+              IF DIVISAO-OK
+                  MOVE "DIVISAO OK" TO DL-MENSAGEM
+              ELSE
+                  MOVE "DIVISAO POR ZERO - RESULTADO ZERADO"
+                      TO DL-MENSAGEM
+              END-IF
+              WRITE DIVLOG-REG.
+
+         0570-RECEBEAMORT SECTION.
+              DISPLAY "Digite o valor do emprestimo : ".
+              ACCEPT WRK-AMORT-PRINCIPAL.
+              DISPLAY "Digite a taxa de juros ao mes (%) : ".
+              ACCEPT WRK-AMORT-TAXA.
+              DISPLAY "Digite o numero de parcelas : ".
+              ACCEPT WRK-AMORT-PARCELAS.
+
+         0580-CALCULAAMORT SECTION.
+              MOVE WRK-AMORT-PRINCIPAL TO WRK-AMORT-SALDO
+              MOVE 1 TO WRK-AMORT-IDX
+              DIVIDE WRK-AMORT-PRINCIPAL BY WRK-AMORT-PARCELAS
+                  GIVING WRK-AMORT-VALORAMORT
+              DISPLAY "TABELA DE AMORTIZACAO (SAC)"
+              DISPLAY "PARC    AMORTIZACAO        JUROS"
+                  "        PRESTACAO         SALDO"
+              PERFORM UNTIL WRK-AMORT-IDX > WRK-AMORT-PARCELAS
+                  MULTIPLY WRK-AMORT-SALDO BY WRK-AMORT-TAXA
+                      GIVING WRK-AMORT-JUROSBRUTO
+                  DIVIDE WRK-AMORT-JUROSBRUTO BY 100
+                      GIVING WRK-AMORT-JUROS
+                  ADD WRK-AMORT-VALORAMORT WRK-AMORT-JUROS
+                      GIVING WRK-AMORT-PARCELA
+                  SUBTRACT WRK-AMORT-VALORAMORT FROM WRK-AMORT-SALDO
+                  MOVE WRK-AMORT-IDX TO WRK-AMORT-IDX-ED
+                  MOVE WRK-AMORT-VALORAMORT TO WRK-AMORT-VALORAMORT-ED
+                  MOVE WRK-AMORT-JUROS TO WRK-AMORT-JUROS-ED
+                  MOVE WRK-AMORT-PARCELA TO WRK-AMORT-PARCELA-ED
+                  MOVE WRK-AMORT-SALDO TO WRK-AMORT-SALDO-ED
+                  DISPLAY WRK-AMORT-IDX-ED " " WRK-AMORT-VALORAMORT-ED
+                      " " WRK-AMORT-JUROS-ED " " WRK-AMORT-PARCELA-ED
+                      " " WRK-AMORT-SALDO-ED
+                  ADD 1 TO WRK-AMORT-IDX
+              END-PERFORM.
+
          0600-MOSTRADATA SECTION.
-              DISPLAY "DIA " WRK-DIA ", MES " WRK-MES ", ANO " WRK-ANO.
+              IF DATA-VALIDA
+                  DISPLAY "DIA " WRK-DIA ", MES " WRK-MES
+                      ", ANO " WRK-ANO
+                  DISPLAY "DATA (DD/MM/AAAA) : " WRK-DIA "/"
+                      WRK-MES "/" WRK-ANO
+                  DISPLAY "DATA (AAAA-MM-DD) : " WRK-ANO "-"
+                      WRK-MES "-" WRK-DIA
+                  IF DIA-UTIL
+                      DISPLAY "DIA UTIL"
+                  ELSE
+                      DISPLAY "FIM DE SEMANA"
+                  END-IF
+              ELSE
+                  DISPLAY "DATA INVALIDA RECEBIDA DO SISTEMA"
+              END-IF.
 
          0700-MOSTRAENTRADA SECTION.
               DISPLAY "CODIGO : " WRK-CODIGO.
               DISPLAY "NOME : " WRK-NOME.
+              IF NOT NOME-VALIDO
+                  DISPLAY "NOME INVALIDO OU EM BRANCO"
+              END-IF.
               DISPLAY "SALARIO : " WRK-SALARIO.
 
          0800-MOSTRASOMA SECTION.
@@ -95,7 +405,16 @@
          1000-MOSTRAMUL SECTION.
               DISPLAY "RESULTADO MUL : " WRK-RESULTADO-ED.
 
+         0950-MOSTRADIV SECTION.
+              IF DIVISAO-OK
+                  DISPLAY "RESULTADO DIV : " WRK-RESULTADODIV-ED
+              ELSE
+                  DISPLAY "RESULTADO DIV : INDEFINIDO (DIVISAO POR "
+                      "ZERO)"
+              END-IF.
+
          1100-FINALIZAR SECTION.
-              STOP RUN.
+              CLOSE DIVLOG-FILE
+              GOBACK.
 
-       END PROGRAM YOUR_PROGRAM_NAME.
+       END PROGRAM PROGRAMATESTE.
