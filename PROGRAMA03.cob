@@ -3,14 +3,41 @@
       * Date:01/07/24
       * Purpose: Aprendizado com COBOL
       * Tectonics: cobc
+      * Mod Log:
+      *   07/09/2024 - JLS - A subtracao entre dois valores digitados
+      *                      passa a ser uma conciliacao de saldo: o
+      *                      saldo inicial informado e ajustado pelos
+      *                      lancamentos de SALDOTRANS.DAT (lidos em
+      *                      lote) e o saldo calculado e comparado ao
+      *                      saldo final esperado, tambem informado.
+      *   17/09/2024 - JLS - Falha ao abrir SALDOTRANS.DAT passa a
+      *                      encerrar o programa (GOBACK) logo apos
+      *                      marcar RETURN-CODE 8, em vez de seguir para
+      *                      0200-MOSTRA e exibir um veredito de
+      *                      conciliacao calculado so com o saldo
+      *                      inicial, sem nenhum lancamento aplicado.
       ******************************************************************
          IDENTIFICATION DIVISION.
-         PROGRAM-ID. YOUR-PROGRAM-NAME.
+         PROGRAM-ID. PROGRAMA03.
          ENVIRONMENT DIVISION.
          CONFIGURATION SECTION.
          SPECIAL-NAMES.
              DECIMAL-POINT IS COMMA.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT SALDOTRANS-FILE ASSIGN TO "SALDOTRANS.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WRK-STATUS-SALDOTRANS.
+
          DATA DIVISION.
+         FILE SECTION.
+         FD  SALDOTRANS-FILE.
+         01  SALDOTRANS-REG.
+             05 ST-TIPO              PIC X(01).
+                 88 ST-CREDITO VALUE "C".
+                 88 ST-DEBITO  VALUE "D".
+             05 ST-VALOR             PIC 9(07)V99.
+
          WORKING-STORAGE SECTION.
 
          77 WRK-NOME            PIC X(30)     VALUE SPACES.
@@ -19,22 +46,67 @@
          77 WRK-RESULTADO       PIC S9(05)V99 VALUE ZEROS.
          77 WRK-RESULTADO-ED    PIC -ZZZZ9,99  VALUE ZEROS.
 
+         77 WRK-STATUS-SALDOTRANS PIC X(02) VALUE SPACES.
+         77 WRK-FIM-SALDOTRANS    PIC X(01) VALUE "N".
+             88 FIM-SALDOTRANS VALUE "S".
+         77 WRK-SALDO-ATUAL       PIC S9(07)V99 VALUE ZEROS.
+
          PROCEDURE DIVISION.
+         0001-PRINCIPAL SECTION.
+              MOVE 0 TO RETURN-CODE
+              PERFORM 0100-RECEBE
+              PERFORM 0150-CONCILIASALDO
+              PERFORM 0200-MOSTRA
+              PERFORM 0300-FINALIZAR.
+
          0100-RECEBE SECTION.
               DISPLAY "Digite o seu nome : "
               ACCEPT WRK-NOME.
-              DISPLAY "Digite a sua  valor 1  : "
+              DISPLAY "Digite o saldo inicial : "
               ACCEPT WRK-VALOR.
-              DISPLAY "Digite o seu valor 2 : "
+              DISPLAY "Digite o saldo final esperado : "
               ACCEPT WRK-VALOR2.
-              COMPUTE WRK-RESULTADO = WRK-VALOR - WRK-VALOR2.
+
+         0150-CONCILIASALDO SECTION.
+              MOVE WRK-VALOR TO WRK-SALDO-ATUAL
+              OPEN INPUT SALDOTRANS-FILE
+              IF WRK-STATUS-SALDOTRANS NOT = "00"
+                  DISPLAY "Erro ao abrir SALDOTRANS.DAT : "
+                      WRK-STATUS-SALDOTRANS
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              ELSE
+                  PERFORM UNTIL FIM-SALDOTRANS
+                      READ SALDOTRANS-FILE INTO SALDOTRANS-REG
+                          AT END
+                              SET FIM-SALDOTRANS TO TRUE
+                          NOT AT END
+                              IF ST-CREDITO
+                                  ADD ST-VALOR TO WRK-SALDO-ATUAL
+                              ELSE
+                                  SUBTRACT ST-VALOR FROM
+                                      WRK-SALDO-ATUAL
+                              END-IF
+                      END-READ
+                  END-PERFORM
+                  CLOSE SALDOTRANS-FILE
+              END-IF
+              COMPUTE WRK-RESULTADO = WRK-SALDO-ATUAL - WRK-VALOR2.
               MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
          0200-MOSTRA  SECTION.
               DISPLAY "Nome digitado e : " WRK-NOME.
-              DISPLAY "VALOR 1 : " WRK-VALOR.
-              DISPLAY "VALOR 2  : " WRK-VALOR2.
-              DISPLAY "Resultado : " WRK-RESULTADO.
-              DISPLAY "Resultado ED: " WRK-RESULTADO-ED.
+              DISPLAY "SALDO INICIAL : " WRK-VALOR.
+              DISPLAY "SALDO CALCULADO : " WRK-SALDO-ATUAL.
+              DISPLAY "SALDO FINAL ESPERADO : " WRK-VALOR2.
+              DISPLAY "DIFERENCA : " WRK-RESULTADO-ED.
+              IF WRK-RESULTADO = ZEROS
+                  DISPLAY "SALDO CONCILIADO"
+              ELSE
+                  DISPLAY "DIVERGENCIA DE SALDO"
+                  IF RETURN-CODE = 0
+                      MOVE 4 TO RETURN-CODE
+                  END-IF
+              END-IF.
          0300-FINALIZAR SECTION.
-              STOP RUN.
-              END PROGRAM YOUR-PROGRAM-NAME.
+              GOBACK.
+              END PROGRAM PROGRAMA03.
