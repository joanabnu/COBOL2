@@ -0,0 +1,201 @@
+      ******************************************************************
+      * Author: Joana Maria Luz de Sa
+      * Date: 14/09/2024
+      * Purpose: Encadeia o calculo de frete, o resumo e a revisao de
+      *          excecoes em um unico job, com ponto de reinicio em
+      *          cada etapa.
+      * Tectonics: cobc
+      * Mod Log:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBFRETE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBFRETECKP-FILE ASSIGN TO "JOBFRETECKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CKP.
+           SELECT RESUMOFRETE-FILE ASSIGN TO "RESUMOFRETE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RESUMOFRETE.
+           SELECT EXCFRETE-FILE ASSIGN TO "EXCFRETE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EXCFRETE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOBFRETECKP-FILE.
+       01  JOBFRETECKP-REG.
+           05 CKP-ETAPA                PIC 9(01).
+
+       FD  RESUMOFRETE-FILE.
+       01  RESUMOFRETE-REG              PIC X(80).
+
+       FD  EXCFRETE-FILE.
+       01  EXCFRETE-REG.
+           05 EX-PEDIDO               PIC 9(04).
+           05 EX-PRODUTO              PIC X(10).
+           05 EX-CEP                  PIC 9(08).
+           05 EX-ESTADO               PIC X(02).
+           05 EX-VALOR                PIC 9(08).
+           05 EX-MOTIVO               PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+           COPY JOBINFCPY.
+
+         77 WRK-STATUS-CKP         PIC X(02) VALUE SPACES.
+         77 WRK-STATUS-RESUMOFRETE PIC X(02) VALUE SPACES.
+         77 WRK-STATUS-EXCFRETE    PIC X(02) VALUE SPACES.
+
+         77 WRK-ETAPA-CKP          PIC 9(01) VALUE ZEROS.
+         77 WRK-REINICIO           PIC X(01) VALUE "N".
+             88 HOUVE-REINICIO VALUE "S".
+
+         77 WRK-FIM-RESUMO         PIC X(01) VALUE "N".
+             88 FIM-RESUMO VALUE "S".
+         77 WRK-FIM-EXCFRETE       PIC X(01) VALUE "N".
+             88 FIM-EXCFRETE VALUE "S".
+
+       PROCEDURE DIVISION.
+
+         0000-PRINCIPAL SECTION.
+              MOVE 0 TO RETURN-CODE
+              PERFORM 0010-CABECALHO
+              PERFORM 1000-INICIALIZAR
+              PERFORM 0100-ETAPA-CALCULO
+              PERFORM 0200-ETAPA-RESUMO
+              PERFORM 0300-ETAPA-EXCECOES
+              PERFORM 9000-FINALIZAR
+              GOBACK.
+
+         0010-CABECALHO SECTION.
+              MOVE "JOB-FRETE" TO WRK-JOB-NOME
+              ACCEPT WRK-JOB-DATAHORA FROM TIME
+              DISPLAY "=========================================="
+              DISPLAY "JOB : " WRK-JOB-NOME "   INICIO : "
+                  WRK-JOB-DATAHORA
+              DISPLAY "==========================================".
+
+         1000-INICIALIZAR SECTION.
+              PERFORM 1060-VERIFICA-CHECKPOINT
+              IF HOUVE-REINICIO
+                  DISPLAY "Reiniciando job apos checkpoint : etapa "
+                      WRK-ETAPA-CKP " ja concluida"
+              END-IF.
+
+         1060-VERIFICA-CHECKPOINT SECTION.
+              OPEN INPUT JOBFRETECKP-FILE
+              IF WRK-STATUS-CKP = "00"
+                  READ JOBFRETECKP-FILE INTO JOBFRETECKP-REG
+                      AT END
+                          MOVE ZEROS TO WRK-ETAPA-CKP
+                      NOT AT END
+                          MOVE CKP-ETAPA TO WRK-ETAPA-CKP
+                  END-READ
+                  CLOSE JOBFRETECKP-FILE
+                  IF WRK-ETAPA-CKP GREATER ZERO
+                      SET HOUVE-REINICIO TO TRUE
+                  END-IF
+              END-IF.
+
+         0100-ETAPA-CALCULO SECTION.
+              IF WRK-ETAPA-CKP GREATER 0
+                  DISPLAY "ETAPA 1 (CALCULO DE FRETE) JA CONCLUIDA,"
+                      " PULANDO"
+              ELSE
+                  DISPLAY "ETAPA 1 : CALCULO DE FRETE (PROGRAMA11)"
+                  CALL "PROGRAMA11"
+                  IF RETURN-CODE GREATER OR EQUAL 8
+                      DISPLAY "ETAPA 1 FALHOU, RETURN-CODE : "
+                          RETURN-CODE
+                      PERFORM 9900-RODAPE
+                      MOVE 8 TO RETURN-CODE
+                      GOBACK
+                  END-IF
+                  MOVE 1 TO WRK-ETAPA-CKP
+                  PERFORM 0900-GRAVA-CHECKPOINT
+              END-IF.
+
+         0200-ETAPA-RESUMO SECTION.
+              IF WRK-ETAPA-CKP GREATER 1
+                  DISPLAY "ETAPA 2 (RESUMO DE FRETE) JA CONCLUIDA,"
+                      " PULANDO"
+              ELSE
+                  DISPLAY "ETAPA 2 : RESUMO DE FRETE (RESUMOFRETE.DAT)"
+                  MOVE "N" TO WRK-FIM-RESUMO
+                  OPEN INPUT RESUMOFRETE-FILE
+                  IF WRK-STATUS-RESUMOFRETE NOT = "00"
+                      DISPLAY "Erro ao abrir RESUMOFRETE.DAT : "
+                          WRK-STATUS-RESUMOFRETE
+                      PERFORM 9900-RODAPE
+                      MOVE 8 TO RETURN-CODE
+                      GOBACK
+                  END-IF
+                  PERFORM UNTIL FIM-RESUMO
+                      READ RESUMOFRETE-FILE INTO RESUMOFRETE-REG
+                          AT END
+                              SET FIM-RESUMO TO TRUE
+                          NOT AT END
+                              DISPLAY RESUMOFRETE-REG
+                      END-READ
+                  END-PERFORM
+                  CLOSE RESUMOFRETE-FILE
+                  MOVE 2 TO WRK-ETAPA-CKP
+                  PERFORM 0900-GRAVA-CHECKPOINT
+              END-IF.
+
+         0300-ETAPA-EXCECOES SECTION.
+              IF WRK-ETAPA-CKP GREATER 2
+                  DISPLAY "ETAPA 3 (REVISAO DE EXCECOES) JA CONCLUIDA,"
+                      " PULANDO"
+              ELSE
+                  DISPLAY "ETAPA 3 : REVISAO DE EXCECOES (EXCFRETE.DAT)"
+                  MOVE "N" TO WRK-FIM-EXCFRETE
+                  OPEN INPUT EXCFRETE-FILE
+                  IF WRK-STATUS-EXCFRETE NOT = "00"
+                      DISPLAY "Erro ao abrir EXCFRETE.DAT : "
+                          WRK-STATUS-EXCFRETE
+                      PERFORM 9900-RODAPE
+                      MOVE 8 TO RETURN-CODE
+                      GOBACK
+                  END-IF
+                  PERFORM UNTIL FIM-EXCFRETE
+                      READ EXCFRETE-FILE INTO EXCFRETE-REG
+                          AT END
+                              SET FIM-EXCFRETE TO TRUE
+                          NOT AT END
+                              DISPLAY "PEDIDO " EX-PEDIDO
+                                  " PRODUTO " EX-PRODUTO
+                                  " MOTIVO " EX-MOTIVO
+                      END-READ
+                  END-PERFORM
+                  CLOSE EXCFRETE-FILE
+                  MOVE 3 TO WRK-ETAPA-CKP
+                  PERFORM 0900-GRAVA-CHECKPOINT
+              END-IF.
+
+         0900-GRAVA-CHECKPOINT SECTION.
+              OPEN OUTPUT JOBFRETECKP-FILE
+              MOVE WRK-ETAPA-CKP TO CKP-ETAPA
+              WRITE JOBFRETECKP-REG
+              CLOSE JOBFRETECKP-FILE.
+
+         9000-FINALIZAR SECTION.
+              OPEN OUTPUT JOBFRETECKP-FILE
+              MOVE ZEROS TO CKP-ETAPA
+              WRITE JOBFRETECKP-REG
+              CLOSE JOBFRETECKP-FILE
+              PERFORM 9900-RODAPE.
+
+         9900-RODAPE SECTION.
+              ACCEPT WRK-JOB-DATAHORA FROM TIME
+              DISPLAY "=========================================="
+              DISPLAY "JOB : " WRK-JOB-NOME "   FIM : "
+                  WRK-JOB-DATAHORA
+              DISPLAY "==========================================".
+       END PROGRAM JOBFRETE.
