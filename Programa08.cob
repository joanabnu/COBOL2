@@ -3,9 +3,18 @@
       * Date: 01/08/2024
       * Objetivo: Aprendendo operações aritméticas
       * Tectonics: cobc
+      * Mod Log:
+      *   07/09/2024 - JLS - A media dos dois numeros passa a servir de
+      *                      capital inicial para uma projecao de juros
+      *                      compostos mes a mes.
+      *   16/09/2024 - JLS - A media em si (soma e divisao) passa a ser
+      *                      feita pela rotina comum ARITCALC
+      *                      (compartilhada com PROGRAMATESTE e
+      *                      PROGRAMA07), em vez de um COMPUTE proprio
+      *                      deste programa.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR_PROGRAM_NAME.
+       PROGRAM-ID. PROGRAMA08.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -18,20 +27,73 @@
          77 WRK-NUM2 PIC 9(04) VALUE ZERO.
          77 WRK-RESULTADO PIC 9(05) VALUE ZERO.
 
+      *>    AREA DE CHAMADA DA ROTINA COMUM DE ARITMETICA (ARITCALC)
+         77 WRK-AC-OPERACAO  PIC X(01) VALUE SPACES.
+         77 WRK-AC-OPERANDO1 PIC S9(08)V99 VALUE ZEROS.
+         77 WRK-AC-OPERANDO2 PIC S9(08)V99 VALUE ZEROS.
+         77 WRK-AC-RESULTADO PIC S9(08)V99 VALUE ZEROS.
+         77 WRK-AC-STATUS    PIC X(01) VALUE SPACES.
+             88 AC-OPERACAO-OK VALUE "S".
+
+      *>    JUROS COMPOSTOS (construida sobre a media acima)
+         77 WRK-JC-TAXA PIC 9(02)V99 VALUE ZEROS.
+         77 WRK-JC-MESES PIC 9(03) VALUE ZEROS.
+         77 WRK-JC-IDX PIC 9(03) VALUE ZEROS.
+         77 WRK-JC-CAPITAL PIC 9(08)V99 VALUE ZEROS.
+         77 WRK-JC-JUROSBRUTO PIC 9(08)V99 VALUE ZEROS.
+         77 WRK-JC-JUROS PIC 9(08)V99 VALUE ZEROS.
+         77 WRK-JC-IDX-ED PIC ZZ9.
+         77 WRK-JC-CAPITAL-ED PIC ZZZ.ZZZ.ZZ9,99.
+         77 WRK-JC-JUROS-ED PIC ZZZ.ZZZ.ZZ9,99.
+
 
        PROCEDURE DIVISION.
 
 
 
          0100-PROCESSA SECTION.
+         MOVE 0 TO RETURN-CODE
          DISPLAY "Numero 1 : "
          ACCEPT WRK-NUM1
          DISPLAY "Numero 2 : "
          ACCEPT WRK-NUM2
-         COMPUTE WRK-RESULTADO = (WRK-NUM1 + WRK-NUM2) / 2.
+         MOVE "A" TO WRK-AC-OPERACAO
+         MOVE WRK-NUM1 TO WRK-AC-OPERANDO1
+         MOVE WRK-NUM2 TO WRK-AC-OPERANDO2
+         CALL "ARITCALC" USING WRK-AC-OPERACAO WRK-AC-OPERANDO1
+             WRK-AC-OPERANDO2 WRK-AC-RESULTADO WRK-AC-STATUS
+         MOVE "D" TO WRK-AC-OPERACAO
+         MOVE WRK-AC-RESULTADO TO WRK-AC-OPERANDO1
+         MOVE 2 TO WRK-AC-OPERANDO2
+         CALL "ARITCALC" USING WRK-AC-OPERACAO WRK-AC-OPERANDO1
+             WRK-AC-OPERANDO2 WRK-AC-RESULTADO WRK-AC-STATUS
+         MOVE WRK-AC-RESULTADO TO WRK-RESULTADO.
          0200-MOSTRA SECTION.
          DISPLAY "Numero 1 : " WRK-NUM1.
          DISPLAY "Numero 2 : " WRK-NUM2.
          DISPLAY "Resultado : " WRK-RESULTADO.
+         0250-RECEBEJUROSCOMPOSTOS SECTION.
+         MOVE WRK-RESULTADO TO WRK-JC-CAPITAL.
+         DISPLAY "Digite a taxa de juros ao mes (%) : "
+         ACCEPT WRK-JC-TAXA
+         DISPLAY "Digite o numero de meses da projecao : "
+         ACCEPT WRK-JC-MESES.
+         0260-CALCULAJUROSCOMPOSTOS SECTION.
+         DISPLAY "PROJECAO DE JUROS COMPOSTOS (capital inicial = media)"
+         DISPLAY "MES    JUROS DO MES         CAPITAL"
+         MOVE 1 TO WRK-JC-IDX
+         PERFORM UNTIL WRK-JC-IDX > WRK-JC-MESES
+             MULTIPLY WRK-JC-CAPITAL BY WRK-JC-TAXA
+                 GIVING WRK-JC-JUROSBRUTO
+             DIVIDE WRK-JC-JUROSBRUTO BY 100 GIVING WRK-JC-JUROS
+             ADD WRK-JC-JUROS TO WRK-JC-CAPITAL
+             MOVE WRK-JC-IDX TO WRK-JC-IDX-ED
+             MOVE WRK-JC-JUROS TO WRK-JC-JUROS-ED
+             MOVE WRK-JC-CAPITAL TO WRK-JC-CAPITAL-ED
+             DISPLAY WRK-JC-IDX-ED "    " WRK-JC-JUROS-ED "      "
+                 WRK-JC-CAPITAL-ED
+             ADD 1 TO WRK-JC-IDX
+         END-PERFORM.
          0300-FINALIZAR SECTION.
-              STOP RUN.
+              GOBACK.
+       END PROGRAM PROGRAMA08.
