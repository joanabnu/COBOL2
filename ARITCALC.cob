@@ -0,0 +1,61 @@
+******************************************************************
+      * Author: Joana Maria Luz de
+      * Date: 16/09/2024
+      * Purpose: Rotina comum de soma/subtracao/multiplicacao/divisao,
+      *          chamada por CALL a partir de PROGRAMATESTE, PROGRAMA07
+      *          e PROGRAMA08, para que uma correcao ou melhoria na
+      *          aritmetica em si (arredondamento, overflow, divisao
+      *          por zero) so precise ser feita num lugar.
+      * Tectonics: cobc
+      * Mod Log:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITCALC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+      *>    LK-AC-OPERACAO : "A" soma, "S" subtracao (OPERANDO1 menos
+      *>    OPERANDO2), "M" multiplicacao, "D" divisao (OPERANDO1 por
+      *>    OPERANDO2).
+         01 LK-AC-OPERACAO  PIC X(01).
+         01 LK-AC-OPERANDO1 PIC S9(08)V99.
+         01 LK-AC-OPERANDO2 PIC S9(08)V99.
+         01 LK-AC-RESULTADO PIC S9(08)V99.
+         01 LK-AC-STATUS    PIC X(01).
+             88 AC-OPERACAO-OK VALUE "S".
+
+       PROCEDURE DIVISION USING LK-AC-OPERACAO LK-AC-OPERANDO1
+           LK-AC-OPERANDO2 LK-AC-RESULTADO LK-AC-STATUS.
+
+         0000-CALCULA SECTION.
+              MOVE "S" TO LK-AC-STATUS
+              MOVE ZEROS TO LK-AC-RESULTADO
+              EVALUATE LK-AC-OPERACAO
+                  WHEN "A"
+                      ADD LK-AC-OPERANDO1 LK-AC-OPERANDO2
+                          GIVING LK-AC-RESULTADO
+                  WHEN "S"
+                      SUBTRACT LK-AC-OPERANDO2 FROM LK-AC-OPERANDO1
+                          GIVING LK-AC-RESULTADO
+                  WHEN "M"
+                      MULTIPLY LK-AC-OPERANDO1 BY LK-AC-OPERANDO2
+                          GIVING LK-AC-RESULTADO
+                  WHEN "D"
+                      DIVIDE LK-AC-OPERANDO1 BY LK-AC-OPERANDO2
+                          GIVING LK-AC-RESULTADO
+                          ON SIZE ERROR
+                              MOVE "N" TO LK-AC-STATUS
+                              MOVE ZEROS TO LK-AC-RESULTADO
+                      END-DIVIDE
+                  WHEN OTHER
+                      MOVE "N" TO LK-AC-STATUS
+              END-EVALUATE
+              GOBACK.
+       END PROGRAM ARITCALC.
