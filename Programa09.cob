@@ -3,37 +3,469 @@
       * Date: 05/08/2024
       * Purpose: Comando de decisão IF
       * Tectonics: cobc
+      * Mod Log:
+      *   20/08/2024 - JLS - Nota de corte para aprovacao passa a vir de
+      *                      um arquivo de parametro (PARAMNOTA.DAT), em
+      *                      vez de fixa no IF.
+      *   14/09/2024 - JLS - Regra de empate na nota de corte passa a ser
+      *                      parametrizavel (PN-REGRA-EMPATE em
+      *                      PARAMNOTA.DAT, "A" aprova, "R" reprova), em
+      *                      vez de reprovar o empate como efeito
+      *                      colateral do uso de GREATER no IF.
+      *   16/09/2024 - JLS - Passa a ler as notas dos alunos de um
+      *                      arquivo em lote (ALUNOS09.DAT), em vez de
+      *                      ACCEPT unitario, e gravar o resultado de
+      *                      cada aluno em arquivo mestre (NOTASM09.DAT).
+      *   16/09/2024 - JLS - Aluno passa a admitir mais de duas notas
+      *                      (ate 10), em vez de exatamente NOTA1/NOTA2.
+      *                      ALUNOS09.DAT passa a ter uma linha por nota,
+      *                      agrupada pela matricula, e a media passa a
+      *                      ser calculada sobre a quantidade de notas
+      *                      informada para cada aluno.
+      *   16/09/2024 - JLS - Passa a gerar boletim da turma em arquivo
+      *                      pronto para impressao (BOLETIM09.DAT), com
+      *                      uma linha por aluno e media da turma, em
+      *                      vez de exibir aluno a aluno na tela.
+      *   16/09/2024 - JLS - ALUNOS09.DAT passa a trazer o termo letivo
+      *                      de cada nota; o agrupamento por aluno passa
+      *                      a considerar matricula+termo, cada termo
+      *                      processado passa a ser acumulado em um
+      *                      historico entre execucoes (TRANSCR09.DAT), e
+      *                      um historico escolar por aluno, com a media
+      *                      geral entre todos os termos ja cursados, e
+      *                      gerado em HISTORICO09.DAT.
+      *   17/09/2024 - JLS - O termo recem-gravado em TRANSCR09.DAT passa
+      *                      tambem a ser incluido em TAB-HIST09, para que
+      *                      um mesmo aluno com mais de um termo no mesmo
+      *                      lote tenha a media geral do segundo termo em
+      *                      diante considerando o primeiro termo ja
+      *                      processado nesta mesma execucao, e nao so o
+      *                      historico carregado no inicio do programa.
       ******************************************************************
 
-
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROGRAMA09.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
        SPECIAL-NAMES.
             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMNOTA-FILE ASSIGN TO "PARAMNOTA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PARAM.
+           SELECT ALUNOS09-FILE ASSIGN TO "ALUNOS09.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ALUNOS.
+           SELECT NOTASM09-FILE ASSIGN TO "NOTASM09.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-NOTASM.
+           SELECT BOLETIM09-FILE ASSIGN TO "BOLETIM09.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-BOLETIM.
+           SELECT TRANSCR09-FILE ASSIGN TO "TRANSCR09.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TRANSCR.
+           SELECT HISTORICO09-FILE ASSIGN TO "HISTORICO09.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-HISTORICO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMNOTA-FILE.
+       01  PARAMNOTA-REG.
+           05 PN-NOTA-CORTE          PIC 9(02)V99.
+           05 PN-REGRA-EMPATE        PIC X(01).
+
+       FD  ALUNOS09-FILE.
+       01  ALUNOS09-REG.
+           05 AL9-MATRICULA          PIC 9(06).
+           05 AL9-TERMO              PIC X(06).
+           05 AL9-NOME               PIC X(20).
+           05 AL9-NOTA               PIC 9(02)V99.
+
+       FD  NOTASM09-FILE.
+       01  NOTASM09-REG.
+           05 NM9-MATRICULA          PIC 9(06).
+           05 NM9-TERMO              PIC X(06).
+           05 NM9-NOME               PIC X(20).
+           05 NM9-QTD-NOTAS          PIC 9(02).
+           05 NM9-NOTA               PIC 9(02)V99 OCCURS 10 TIMES.
+           05 NM9-MEDIA              PIC 9(02)V99.
+           05 NM9-STATUS             PIC X(10).
+
+       FD  BOLETIM09-FILE.
+       01  BOLETIM09-REG             PIC X(80).
+
+       FD  TRANSCR09-FILE.
+       01  TRANSCR09-REG.
+           05 TX9-MATRICULA          PIC 9(06).
+           05 TX9-TERMO              PIC X(06).
+           05 TX9-NOME               PIC X(20).
+           05 TX9-MEDIA              PIC 9(02)V99.
+           05 TX9-STATUS             PIC X(10).
+
+       FD  HISTORICO09-FILE.
+       01  HISTORICO09-REG           PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02)V99 VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02)V99 VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02)V99 VALUE ZEROS.
+
+           COPY JOBINFCPY.
+
+       77 WRK-STATUS-PARAM    PIC X(02) VALUE SPACES.
+       77 WRK-NOTA-CORTE      PIC 9(02)V99 VALUE 7,00.
+       77 WRK-REGRA-EMPATE    PIC X(01) VALUE "R".
+           88 EMPATE-APROVA VALUE "A".
+
+       77 WRK-STATUS-ALUNOS   PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-NOTASM   PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-BOLETIM  PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ALUNOS      PIC X(01) VALUE "N".
+           88 FIM-ARQUIVO-ALUNOS VALUE "S".
+
+       77 WRK-STATUS-TRANSCR   PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-HISTORICO PIC X(02) VALUE SPACES.
+       77 WRK-HOUVE-HISTORICO  PIC X(01) VALUE "N".
+           88 HOUVE-HISTORICO VALUE "S".
+       77 WRK-FIM-TRANSCR      PIC X(01) VALUE "N".
+           88 FIM-TRANSCR VALUE "S".
+
+       01 TAB-HIST09.
+           05 TAB-HIST09-REG OCCURS 1 TO 500 TIMES
+               DEPENDING ON WRK-QTD-HIST
+               INDEXED BY TAB-HIST-IDX.
+               10 TAB-HIST-MATRICULA PIC 9(06).
+               10 TAB-HIST-TERMO     PIC X(06).
+               10 TAB-HIST-MEDIA     PIC 9(02)V99.
+       77 WRK-QTD-HIST          PIC 9(03) VALUE ZEROS.
+
+       77 WRK-QTD-TERMOS        PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA-HIST         PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-MEDIA-GERAL       PIC 9(02)V99 VALUE ZEROS.
+
+       01 WRK-PROX-ALUNO09-REG.
+           05 WRK-PROX-MATRICULA PIC 9(06).
+           05 WRK-PROX-TERMO     PIC X(06).
+           05 WRK-PROX-NOME      PIC X(20).
+           05 WRK-PROX-NOTA      PIC 9(02)V99.
+       77 WRK-MATRICULA-ATUAL  PIC 9(06) VALUE ZEROS.
+       77 WRK-TERMO-ATUAL      PIC X(06) VALUE SPACES.
+
+       01 TAB-NOTAS09.
+           05 TAB-NOTA09-REG OCCURS 1 TO 10 TIMES
+               DEPENDING ON WRK-QTD-NOTAS
+               INDEXED BY TAB-NOTA-IDX.
+               10 TAB-NOTA09      PIC 9(02)V99.
+       77 WRK-QTD-NOTAS        PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA-NOTAS       PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-IDX-GRAVA        PIC 9(02) VALUE ZEROS.
+
+       77 WRK-NOME            PIC X(20) VALUE SPACES.
+       77 WRK-MEDIA           PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-STATUS-ALUNO    PIC X(10) VALUE SPACES.
+       77 WRK-TOTAL-ALUNOS    PIC 9(04) VALUE ZEROS.
+       77 WRK-TOTAL-APROV     PIC 9(04) VALUE ZEROS.
+       77 WRK-TOTAL-REPROV    PIC 9(04) VALUE ZEROS.
+
+       01 WRK-LINHA-BOL09.
+           05 WRK-LB-MATRICULA   PIC 9(06).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LB-TERMO       PIC X(06).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LB-NOME        PIC X(20).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LB-QTD         PIC ZZ.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WRK-LB-MEDIA       PIC ZZ,99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WRK-LB-SITUACAO    PIC X(10).
+           05 FILLER             PIC X(06) VALUE SPACES.
+
+       01 WRK-LINHA-HIST09.
+           05 WRK-LH-MATRICULA   PIC 9(06).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LH-NOME        PIC X(20).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LH-TERMO       PIC X(06).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LH-QTD-TERMOS  PIC ZZ.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WRK-LH-MEDIA-TERMO PIC ZZ,99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WRK-LH-MEDIA-GERAL PIC ZZ,99.
+           05 FILLER             PIC X(11) VALUE SPACES.
 
        PROCEDURE DIVISION.
+         0001-PRINCIPAL SECTION.
+              MOVE 0 TO RETURN-CODE
+              PERFORM 0010-CABECALHO
+              PERFORM 1000-INICIALIZAR
+              PERFORM 0100-RECEBE THRU 0100-EXIT
+                  UNTIL FIM-ARQUIVO-ALUNOS
+              PERFORM 9000-FINALIZAR
+              GOBACK.
+
+         0010-CABECALHO SECTION.
+              MOVE "BOLETIM-NOTAS09" TO WRK-JOB-NOME
+              ACCEPT WRK-JOB-DATAHORA FROM TIME
+              DISPLAY "=========================================="
+              DISPLAY "JOB : " WRK-JOB-NOME "   INICIO : "
+                  WRK-JOB-DATAHORA
+              DISPLAY "==========================================".
+
+         1000-INICIALIZAR SECTION.
+              PERFORM 1050-CARREGA-PARAMETRO
+              PERFORM 1070-CARREGA-HISTORICO
+              OPEN INPUT ALUNOS09-FILE
+              IF WRK-STATUS-ALUNOS NOT = "00"
+                  DISPLAY "Erro ao abrir ALUNOS09.DAT : "
+                      WRK-STATUS-ALUNOS
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              OPEN OUTPUT NOTASM09-FILE
+              IF WRK-STATUS-NOTASM NOT = "00"
+                  DISPLAY "Erro ao abrir NOTASM09.DAT : "
+                      WRK-STATUS-NOTASM
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              OPEN OUTPUT BOLETIM09-FILE
+              IF WRK-STATUS-BOLETIM NOT = "00"
+                  DISPLAY "Erro ao abrir BOLETIM09.DAT : "
+                      WRK-STATUS-BOLETIM
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              IF HOUVE-HISTORICO
+                  OPEN EXTEND TRANSCR09-FILE
+              ELSE
+                  OPEN OUTPUT TRANSCR09-FILE
+              END-IF
+              IF WRK-STATUS-TRANSCR NOT = "00"
+                  DISPLAY "Erro ao abrir TRANSCR09.DAT : "
+                      WRK-STATUS-TRANSCR
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              OPEN OUTPUT HISTORICO09-FILE
+              IF WRK-STATUS-HISTORICO NOT = "00"
+                  DISPLAY "Erro ao abrir HISTORICO09.DAT : "
+                      WRK-STATUS-HISTORICO
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              MOVE "BOLETIM DA TURMA" TO BOLETIM09-REG
+              WRITE BOLETIM09-REG
+              MOVE SPACES TO BOLETIM09-REG
+              WRITE BOLETIM09-REG
+              MOVE "HISTORICO ESCOLAR" TO HISTORICO09-REG
+              WRITE HISTORICO09-REG
+              MOVE SPACES TO HISTORICO09-REG
+              WRITE HISTORICO09-REG
+              PERFORM 1100-LER-ALUNO.
+
+         1050-CARREGA-PARAMETRO SECTION.
+              OPEN INPUT PARAMNOTA-FILE
+              IF WRK-STATUS-PARAM NOT = "00"
+                  DISPLAY "Erro ao abrir PARAMNOTA.DAT : "
+                      WRK-STATUS-PARAM
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              READ PARAMNOTA-FILE INTO PARAMNOTA-REG
+                  NOT AT END
+                      MOVE PN-NOTA-CORTE TO WRK-NOTA-CORTE
+                      IF PN-REGRA-EMPATE = "A" OR PN-REGRA-EMPATE = "R"
+                          MOVE PN-REGRA-EMPATE TO WRK-REGRA-EMPATE
+                      END-IF
+              END-READ
+              CLOSE PARAMNOTA-FILE.
+
+         1070-CARREGA-HISTORICO SECTION.
+              MOVE "N" TO WRK-HOUVE-HISTORICO
+              OPEN INPUT TRANSCR09-FILE
+              IF WRK-STATUS-TRANSCR = "00"
+                  SET HOUVE-HISTORICO TO TRUE
+                  PERFORM UNTIL FIM-TRANSCR
+                      READ TRANSCR09-FILE INTO TRANSCR09-REG
+                          AT END
+                              SET FIM-TRANSCR TO TRUE
+                          NOT AT END
+                              ADD 1 TO WRK-QTD-HIST
+                              MOVE TX9-MATRICULA TO
+                                  TAB-HIST-MATRICULA(WRK-QTD-HIST)
+                              MOVE TX9-TERMO TO
+                                  TAB-HIST-TERMO(WRK-QTD-HIST)
+                              MOVE TX9-MEDIA TO
+                                  TAB-HIST-MEDIA(WRK-QTD-HIST)
+                      END-READ
+                  END-PERFORM
+                  CLOSE TRANSCR09-FILE
+              END-IF.
+
+         1100-LER-ALUNO SECTION.
+              READ ALUNOS09-FILE
+                  AT END
+                      SET FIM-ARQUIVO-ALUNOS TO TRUE
+                  NOT AT END
+                      MOVE ALUNOS09-REG TO WRK-PROX-ALUNO09-REG
+              END-READ.
+
          0100-RECEBE SECTION.
-              DISPLAY "Informe a nota 1 : "
-              ACCEPT WRK-NOTA1
-              DISPLAY "Informe a nota 2 : "
-              ACCEPT WRK-NOTA2.
+              PERFORM 0150-MONTA-ALUNO
+              PERFORM 0200-PROCESSAR
+              PERFORM 0300-MOSTRA
+              PERFORM 0400-GRAVA-MASTER.
+         0100-EXIT.
+              EXIT.
+
+         0150-MONTA-ALUNO SECTION.
+              MOVE WRK-PROX-MATRICULA TO WRK-MATRICULA-ATUAL
+              MOVE WRK-PROX-TERMO     TO WRK-TERMO-ATUAL
+              MOVE WRK-PROX-NOME      TO WRK-NOME
+              MOVE ZEROS              TO WRK-QTD-NOTAS
+              MOVE ZEROS              TO WRK-SOMA-NOTAS
+              PERFORM 0160-ACUMULA-NOTA
+              PERFORM 1100-LER-ALUNO
+              PERFORM UNTIL FIM-ARQUIVO-ALUNOS
+                  OR WRK-PROX-MATRICULA NOT = WRK-MATRICULA-ATUAL
+                  OR WRK-PROX-TERMO NOT = WRK-TERMO-ATUAL
+                  PERFORM 0160-ACUMULA-NOTA
+                  PERFORM 1100-LER-ALUNO
+              END-PERFORM.
+
+         0160-ACUMULA-NOTA SECTION.
+              ADD 1 TO WRK-QTD-NOTAS
+              SET TAB-NOTA-IDX TO WRK-QTD-NOTAS
+              MOVE WRK-PROX-NOTA TO TAB-NOTA09(TAB-NOTA-IDX)
+              ADD WRK-PROX-NOTA TO WRK-SOMA-NOTAS.
+
          0200-PROCESSAR SECTION.
-              COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+              COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-QTD-NOTAS
+              IF WRK-MEDIA GREATER WRK-NOTA-CORTE
+                  OR (WRK-MEDIA = WRK-NOTA-CORTE AND EMPATE-APROVA)
+                  MOVE "APROVADO" TO WRK-STATUS-ALUNO
+              ELSE
+                  MOVE "REPROVADO" TO WRK-STATUS-ALUNO
+              END-IF.
+
          0300-MOSTRA SECTION.
-              DISPLAY "Media : " WRK-MEDIA
-              IF WRK-MEDIA GREATER 7
-                  DISPLAY "APROVADO"
+              MOVE WRK-MATRICULA-ATUAL TO WRK-LB-MATRICULA
+              MOVE WRK-TERMO-ATUAL     TO WRK-LB-TERMO
+              MOVE WRK-NOME            TO WRK-LB-NOME
+              MOVE WRK-QTD-NOTAS       TO WRK-LB-QTD
+              MOVE WRK-MEDIA           TO WRK-LB-MEDIA
+              MOVE WRK-STATUS-ALUNO    TO WRK-LB-SITUACAO
+              MOVE WRK-LINHA-BOL09     TO BOLETIM09-REG
+              WRITE BOLETIM09-REG
+              IF WRK-STATUS-ALUNO = "APROVADO"
+                  ADD 1 TO WRK-TOTAL-APROV
               ELSE
-                  DISPLAY "REPROVADO"
+                  ADD 1 TO WRK-TOTAL-REPROV
+                  MOVE 4 TO RETURN-CODE
               END-IF.
-         0400-FINALIZAR SECTION.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+         0400-GRAVA-MASTER SECTION.
+              MOVE WRK-MATRICULA-ATUAL TO NM9-MATRICULA
+              MOVE WRK-TERMO-ATUAL     TO NM9-TERMO
+              MOVE WRK-NOME            TO NM9-NOME
+              MOVE WRK-QTD-NOTAS       TO NM9-QTD-NOTAS
+              PERFORM VARYING WRK-IDX-GRAVA FROM 1 BY 1
+                  UNTIL WRK-IDX-GRAVA GREATER 10
+                  IF WRK-IDX-GRAVA NOT GREATER WRK-QTD-NOTAS
+                      SET TAB-NOTA-IDX TO WRK-IDX-GRAVA
+                      MOVE TAB-NOTA09(TAB-NOTA-IDX)
+                          TO NM9-NOTA(WRK-IDX-GRAVA)
+                  ELSE
+                      MOVE ZEROS TO NM9-NOTA(WRK-IDX-GRAVA)
+                  END-IF
+              END-PERFORM
+              MOVE WRK-MEDIA        TO NM9-MEDIA
+              MOVE WRK-STATUS-ALUNO TO NM9-STATUS
+              WRITE NOTASM09-REG
+              ADD 1 TO WRK-TOTAL-ALUNOS
+              PERFORM 0420-GRAVA-TRANSCRICAO.
+
+         0420-GRAVA-TRANSCRICAO SECTION.
+              MOVE WRK-MATRICULA-ATUAL TO TX9-MATRICULA
+              MOVE WRK-TERMO-ATUAL     TO TX9-TERMO
+              MOVE WRK-NOME            TO TX9-NOME
+              MOVE WRK-MEDIA           TO TX9-MEDIA
+              MOVE WRK-STATUS-ALUNO    TO TX9-STATUS
+              WRITE TRANSCR09-REG
+              PERFORM 0430-MOSTRA-HISTORICO
+              ADD 1 TO WRK-QTD-HIST
+              MOVE WRK-MATRICULA-ATUAL TO
+                  TAB-HIST-MATRICULA(WRK-QTD-HIST)
+              MOVE WRK-TERMO-ATUAL TO
+                  TAB-HIST-TERMO(WRK-QTD-HIST)
+              MOVE WRK-MEDIA TO
+                  TAB-HIST-MEDIA(WRK-QTD-HIST).
+
+         0430-MOSTRA-HISTORICO SECTION.
+              MOVE ZEROS TO WRK-QTD-TERMOS
+              MOVE ZEROS TO WRK-SOMA-HIST
+              PERFORM VARYING TAB-HIST-IDX FROM 1 BY 1
+                  UNTIL TAB-HIST-IDX GREATER WRK-QTD-HIST
+                  IF TAB-HIST-MATRICULA(TAB-HIST-IDX)
+                          = WRK-MATRICULA-ATUAL
+                      ADD 1 TO WRK-QTD-TERMOS
+                      ADD TAB-HIST-MEDIA(TAB-HIST-IDX) TO WRK-SOMA-HIST
+                  END-IF
+              END-PERFORM
+              ADD 1 TO WRK-QTD-TERMOS
+              ADD WRK-MEDIA TO WRK-SOMA-HIST
+              COMPUTE WRK-MEDIA-GERAL ROUNDED =
+                  WRK-SOMA-HIST / WRK-QTD-TERMOS
+
+              MOVE WRK-MATRICULA-ATUAL TO WRK-LH-MATRICULA
+              MOVE WRK-NOME            TO WRK-LH-NOME
+              MOVE WRK-TERMO-ATUAL     TO WRK-LH-TERMO
+              MOVE WRK-QTD-TERMOS      TO WRK-LH-QTD-TERMOS
+              MOVE WRK-MEDIA           TO WRK-LH-MEDIA-TERMO
+              MOVE WRK-MEDIA-GERAL     TO WRK-LH-MEDIA-GERAL
+              MOVE WRK-LINHA-HIST09    TO HISTORICO09-REG
+              WRITE HISTORICO09-REG.
+
+         9000-FINALIZAR SECTION.
+              MOVE SPACES TO BOLETIM09-REG
+              WRITE BOLETIM09-REG
+              MOVE SPACES TO WRK-LINHA-BOL09
+              STRING "TOTAL DE ALUNOS    : " DELIMITED BY SIZE
+                  WRK-TOTAL-ALUNOS DELIMITED BY SIZE
+                  INTO BOLETIM09-REG
+              WRITE BOLETIM09-REG
+              MOVE SPACES TO BOLETIM09-REG
+              STRING "TOTAL DE APROVADOS : " DELIMITED BY SIZE
+                  WRK-TOTAL-APROV DELIMITED BY SIZE
+                  INTO BOLETIM09-REG
+              WRITE BOLETIM09-REG
+              MOVE SPACES TO BOLETIM09-REG
+              STRING "TOTAL DE REPROVADOS: " DELIMITED BY SIZE
+                  WRK-TOTAL-REPROV DELIMITED BY SIZE
+                  INTO BOLETIM09-REG
+              WRITE BOLETIM09-REG
+              CLOSE ALUNOS09-FILE
+              CLOSE NOTASM09-FILE
+              CLOSE BOLETIM09-FILE
+              CLOSE TRANSCR09-FILE
+              CLOSE HISTORICO09-FILE
+              DISPLAY "Total de alunos processados : "
+                  WRK-TOTAL-ALUNOS
+              MOVE WRK-TOTAL-ALUNOS TO WRK-JOB-LIDOS
+              MOVE WRK-TOTAL-APROV TO WRK-JOB-GRAVADOS
+              MOVE WRK-TOTAL-REPROV TO WRK-JOB-REJEITADOS
+              PERFORM 9900-RODAPE.
+
+         9900-RODAPE SECTION.
+              ACCEPT WRK-JOB-DATAHORA FROM TIME
+              DISPLAY "=========================================="
+              DISPLAY "JOB : " WRK-JOB-NOME "   FIM : "
+                  WRK-JOB-DATAHORA
+              DISPLAY "ALUNOS LIDOS     : " WRK-JOB-LIDOS
+              DISPLAY "ALUNOS APROVADOS : " WRK-JOB-GRAVADOS
+              DISPLAY "ALUNOS REPROVADOS: " WRK-JOB-REJEITADOS
+              DISPLAY "==========================================".
+       END PROGRAM PROGRAMA09.
