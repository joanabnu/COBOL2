@@ -3,49 +3,627 @@
       * Date:27/07/2024
       * objetivo : Aprendendo a soma (add)
       * Tectonics: cobc
+      * Mod Log:
+      *   26/08/2024 - JLS - Passa a ler os funcionarios de um arquivo em
+      *                      lote (FUNCIONARIOS.DAT), em vez de ACCEPT
+      *                      unitario, e gravar o cadastro de cada um em
+      *                      arquivo mestre (FUNCM.DAT).
+      *   27/08/2024 - JLS - Codigo, nome e salario passam a ser
+      *                      validados antes do cadastro ser aceito;
+      *                      funcionario com campo invalido e gravado em
+      *                      arquivo de excecao (FUNCEXC.DAT) em vez de
+      *                      gravado no mestre.
+      *   28/08/2024 - JLS - Passa a calcular o desconto de INSS sobre o
+      *                      salario (percentual configuravel via
+      *                      PARAMFUNC.DAT) e gravar desconto e salario
+      *                      liquido no mestre.
+      *   29/08/2024 - JLS - Passa a comparar cada cadastro com o mestre
+      *                      anterior (nome/salario) e gravar um
+      *                      historico de antes/depois (FUNCAUD.DAT)
+      *                      para inclusoes e alteracoes.
+      *   30/08/2024 - JLS - Passa a gravar um resumo da folha de
+      *                      pagamento (FUNCRESUMO.DAT) com os totais de
+      *                      salario, desconto e liquido de todo o lote.
+      *   31/08/2024 - JLS - FUNCIONARIOS.DAT passa a trazer um tipo de
+      *                      movimento (A/C/D) por funcionario; o mestre
+      *                      deixa de ser gravado em modo append unico e
+      *                      passa a ser mantido por inclusao, alteracao
+      *                      e exclusao sobre o mestre anterior.
+      *   01/09/2024 - JLS - Passa a validar a data de execucao recebida
+      *                      do sistema (mes entre 01-12, dia entre
+      *                      01-31) antes de processar o lote; data
+      *                      invalida encerra o programa.
+      *   02/09/2024 - JLS - Passa a indicar se a data de execucao cai
+      *                      em dia util ou fim de semana, calculando o
+      *                      dia da semana pela congruencia de Zeller.
+      *   03/09/2024 - JLS - Passa a exibir a data de execucao tambem
+      *                      nos formatos DD/MM/AAAA e AAAA-MM-DD, alem
+      *                      do formato original.
+      *   04/09/2024 - JLS - Os campos de data passam a vir do copybook
+      *                      DATECPY, compartilhado com os demais
+      *                      programas que tratam data de execucao.
+      *   14/09/2024 - JLS - Nome do funcionario passa a ser validado
+      *                      (nao pode trazer digito ou pontuacao),
+      *                      alem de nao poder ficar em branco.
+      *   14/09/2024 - JLS - Codigo, nome e salario de WRK-ENTRADA
+      *                      passam a vir do copybook ENTRADACPY,
+      *                      compartilhado com os demais programas que
+      *                      usam os mesmos campos.
+      *   14/09/2024 - JLS - Validacao de data passa a rejeitar tambem
+      *                      ano fora de uma faixa razoavel, alem de
+      *                      mes/dia fora da faixa.
+      *   14/09/2024 - JLS - Validacao de salario passa a rejeitar
+      *                      tambem valor acima do teto (WRK-SALARIO-
+      *                      MAXIMO), alem de salario nao informado.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROGRAMA06.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS-FILE ASSIGN TO "FUNCIONARIOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FUNC.
+           SELECT FUNCM-FILE ASSIGN TO "FUNCM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FUNCM.
+           SELECT FUNCEXC-FILE ASSIGN TO "FUNCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FUNCEXC.
+           SELECT PARAMFUNC-FILE ASSIGN TO "PARAMFUNC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PARAMFUNC.
+           SELECT FUNCAUD-FILE ASSIGN TO "FUNCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FUNCAUD.
+           SELECT FUNCRESUMO-FILE ASSIGN TO "FUNCRESUMO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FUNCRESUMO.
+           SELECT EXCDIARIO-FILE ASSIGN TO "EXCDIARIO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EXCDIARIO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIOS-FILE.
+       01  FUNCIONARIOS-REG.
+           05 FN-TIPO-MOVTO          PIC X(01).
+           05 FN-CODIGO              PIC 9(04).
+           05 FN-NOME                PIC X(15).
+           05 FN-SALARIO             PIC 9(06).
+
+       FD  PARAMFUNC-FILE.
+       01  PARAMFUNC-REG.
+           05 PF-PERC-DESCONTO       PIC 9V9999.
+
+       FD  FUNCM-FILE.
+       01  FUNCM-REG.
+           05 FM-CODIGO              PIC 9(04).
+           05 FM-NOME                PIC X(15).
+           05 FM-SALARIO             PIC 9(06).
+           05 FM-DESCONTO            PIC 9(06)V99.
+           05 FM-SALARIO-LIQUIDO     PIC 9(06)V99.
+
+       FD  FUNCEXC-FILE.
+       01  FUNCEXC-REG.
+           05 EX-TIPO-MOVTO          PIC X(01).
+           05 EX-CODIGO              PIC 9(04).
+           05 EX-NOME                PIC X(15).
+           05 EX-SALARIO             PIC 9(06).
+           05 EX-MOTIVO              PIC X(30).
+
+       FD  FUNCAUD-FILE.
+       01  FUNCAUD-REG.
+           05 FA-CODIGO              PIC 9(04).
+           05 FA-TIPO                PIC X(12).
+           05 FA-NOME-ANTES          PIC X(15).
+           05 FA-NOME-DEPOIS         PIC X(15).
+           05 FA-SALARIO-ANTES       PIC 9(06).
+           05 FA-SALARIO-DEPOIS      PIC 9(06).
+
+       FD  FUNCRESUMO-FILE.
+       01  FUNCRESUMO-REG            PIC X(80).
+
+       FD  EXCDIARIO-FILE.
+       01  EXCDIARIO-REG             PIC X(80).
+
        WORKING-STORAGE SECTION.
-         01 WRK-DATA1.
-             02 WRK-ANO PIC X(04) VALUE SPACES.
-             02 WRK-MES PIC X(02) VALUE SPACES.
-             02 WRK-DIA PIC X(02) VALUE SPACES.
-         02 WRK-ENTRADA.
-             05 WRK-CODIGO PIC 9(04) VALUE ZEROS.
-             05 WRK-NOME PIC X(15) VALUE SPACES.
-             05 WRK-SALARIO PIC 9(06) VALUE ZEROS.
+
+           COPY JOBINFCPY.
+           COPY EXCDIARIOCPY.
+
+         77 WRK-STATUS-FUNC   PIC X(02) VALUE SPACES.
+         77 WRK-STATUS-FUNCM  PIC X(02) VALUE SPACES.
+         77 WRK-STATUS-FUNCEXC PIC X(02) VALUE SPACES.
+         77 WRK-FIM-FUNC      PIC X(01) VALUE "N".
+             88 FIM-ARQUIVO-FUNC VALUE "S".
+         77 WRK-TOTAL-FUNC    PIC 9(04) VALUE ZEROS.
+         77 WRK-TOTAL-REJEITADOS PIC 9(04) VALUE ZEROS.
+
+         77 WRK-FUNC-VALIDO   PIC X(01) VALUE "S".
+             88 FUNC-VALIDO VALUE "S".
+         77 WRK-MOTIVO        PIC X(30) VALUE SPACES.
+         77 WRK-SALARIO-MAXIMO PIC 9(06) VALUE 100000.
+
+         77 WRK-STATUS-PARAMFUNC PIC X(02) VALUE SPACES.
+         77 WRK-PERC-DESCONTO    PIC 9V9999 VALUE 0,0800.
+         77 WRK-DESCONTO         PIC 9(06)V99 VALUE ZEROS.
+         77 WRK-SALARIO-LIQUIDO  PIC 9(06)V99 VALUE ZEROS.
+
+         77 WRK-STATUS-FUNCAUD   PIC X(02) VALUE SPACES.
+         77 WRK-HOUVE-MESTRE     PIC X(01) VALUE "N".
+             88 HOUVE-MESTRE-ANTERIOR VALUE "S".
+         77 WRK-FIM-FUNCM-ANT    PIC X(01) VALUE "N".
+             88 FIM-FUNCM-ANTERIOR VALUE "S".
+         77 WRK-ACHOU-ANTERIOR   PIC X(01) VALUE "N".
+             88 ACHOU-FUNC-ANTERIOR VALUE "S".
+
+         77 WRK-STATUS-FUNCRESUMO PIC X(02) VALUE SPACES.
+         77 WRK-TOTAL-SALARIO     PIC 9(09)V99 VALUE ZEROS.
+         77 WRK-TOTAL-DESCONTO    PIC 9(09)V99 VALUE ZEROS.
+         77 WRK-TOTAL-LIQUIDO     PIC 9(09)V99 VALUE ZEROS.
+
+         01 WRK-LR-FUNC           PIC ZZZZZZZZ9,99.
+
+         01 TAB-FUNC-ANTERIOR.
+             05 TAB-FA-REG OCCURS 1 TO 200 TIMES
+                 DEPENDING ON WRK-QTD-FUNC-ANT
+                 INDEXED BY TAB-FA-IDX.
+                 10 TAB-FA-CODIGO  PIC 9(04).
+                 10 TAB-FA-NOME    PIC X(15).
+                 10 TAB-FA-SALARIO PIC 9(06).
+                 10 TAB-FA-STATUS  PIC X(01).
+         77 WRK-QTD-FUNC-ANT      PIC 9(03) VALUE ZEROS.
+         77 WRK-TOTAL-ATIVOS      PIC 9(04) VALUE ZEROS.
+
+           COPY DATECPY.
+
+         01 WRK-ENTRADA.
+             05 WRK-TIPO-MOVTO PIC X(01) VALUE SPACES.
+             COPY ENTRADACPY.
          77 WRK-NUM1 PIC 9(04) VALUE ZEROS.
          77 WRK-NUM2 PIC 9(04) VALUE ZEROS.
          77 WRK-RESULTADO PIC 9(05) VALUE ZEROS.
-         PROCEDURE DIVISION.
-         0100-RECEBEDATA SECTION.
-              ACCEPT WRK-DATA1 FROM DATE YYYYMMDD.
+
+       PROCEDURE DIVISION.
+         0001-PRINCIPAL SECTION.
+              MOVE 0 TO RETURN-CODE
+              PERFORM 0010-CABECALHO
+              PERFORM 1000-INICIALIZAR
+              PERFORM 0200-RECEBEENTRADA THRU 0200-EXIT
+                  UNTIL FIM-ARQUIVO-FUNC
+              PERFORM 0700-GRAVA-MESTRE-FINAL
+              PERFORM 0300-RECEBECALCULO
+              PERFORM 0600-MOSTRACALCULO
+              PERFORM 9000-FINALIZAR
+              GOBACK.
+
+         0010-CABECALHO SECTION.
+              MOVE "FOLHA-PAGAMENTO" TO WRK-JOB-NOME
+              ACCEPT WRK-JOB-DATAHORA FROM TIME
+              DISPLAY "=========================================="
+              DISPLAY "JOB : " WRK-JOB-NOME "   INICIO : "
+                  WRK-JOB-DATAHORA
+              DISPLAY "==========================================".
+
+         1000-INICIALIZAR SECTION.
+              ACCEPT WRK-DATA1 FROM DATE YYYYMMDD
+              PERFORM 1010-VALIDA-DATA
+              IF NOT DATA-VALIDA
+                  DISPLAY "DATA DE EXECUCAO INVALIDA RECEBIDA DO "
+                      "SISTEMA : " WRK-ANO "-" WRK-MES "-" WRK-DIA
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              PERFORM 1020-VERIFICA-DIA-UTIL
+              DISPLAY "DIA " WRK-DIA, " MES " WRK-MES, " ANO " WRK-ANO
+              DISPLAY "DATA (DD/MM/AAAA) : " WRK-DIA "/"
+                  WRK-MES "/" WRK-ANO
+              DISPLAY "DATA (AAAA-MM-DD) : " WRK-ANO "-"
+                  WRK-MES "-" WRK-DIA
+              IF DIA-UTIL
+                  DISPLAY "DIA UTIL"
+              ELSE
+                  DISPLAY "FIM DE SEMANA"
+              END-IF
+              PERFORM 1050-CARREGA-PARAMETRO
+              PERFORM 1060-CARREGA-FUNCM-ANTERIOR
+              OPEN INPUT FUNCIONARIOS-FILE
+              IF WRK-STATUS-FUNC NOT = "00"
+                  DISPLAY "Erro ao abrir FUNCIONARIOS.DAT : "
+                      WRK-STATUS-FUNC
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              OPEN OUTPUT FUNCM-FILE
+              IF WRK-STATUS-FUNCM NOT = "00"
+                  DISPLAY "Erro ao abrir FUNCM.DAT : "
+                      WRK-STATUS-FUNCM
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              OPEN OUTPUT FUNCEXC-FILE
+              IF WRK-STATUS-FUNCEXC NOT = "00"
+                  DISPLAY "Erro ao abrir FUNCEXC.DAT : "
+                      WRK-STATUS-FUNCEXC
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              IF HOUVE-MESTRE-ANTERIOR
+                  OPEN EXTEND FUNCAUD-FILE
+              ELSE
+                  OPEN OUTPUT FUNCAUD-FILE
+              END-IF
+              IF WRK-STATUS-FUNCAUD NOT = "00"
+                  DISPLAY "Erro ao abrir FUNCAUD.DAT : "
+                      WRK-STATUS-FUNCAUD
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              OPEN OUTPUT FUNCRESUMO-FILE
+              IF WRK-STATUS-FUNCRESUMO NOT = "00"
+                  DISPLAY "Erro ao abrir FUNCRESUMO.DAT : "
+                      WRK-STATUS-FUNCRESUMO
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              OPEN EXTEND EXCDIARIO-FILE
+              IF WRK-STATUS-EXCDIARIO = "35"
+                  OPEN OUTPUT EXCDIARIO-FILE
+              END-IF
+              IF WRK-STATUS-EXCDIARIO NOT = "00"
+                  DISPLAY "Erro ao abrir EXCDIARIO.DAT : "
+                      WRK-STATUS-EXCDIARIO
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              PERFORM 1100-LER-FUNCIONARIO.
+
+         1010-VALIDA-DATA SECTION.
+              MOVE "S" TO WRK-DATA-VALIDA
+              IF WRK-MES < "01" OR WRK-MES > "12"
+                  OR WRK-DIA < "01" OR WRK-DIA > "31"
+                  OR WRK-ANO < WRK-ANO-MINIMO
+                  OR WRK-ANO > WRK-ANO-MAXIMO
+                  MOVE "N" TO WRK-DATA-VALIDA
+              END-IF.
+
+         1020-VERIFICA-DIA-UTIL SECTION.
+              MOVE WRK-MES TO WRK-MES-CALC
+              MOVE WRK-ANO TO WRK-ANO-CALC
+              MOVE WRK-DIA TO WRK-DIA-CALC
+              IF WRK-MES-CALC < 3
+                  ADD 12 TO WRK-MES-CALC
+                  SUBTRACT 1 FROM WRK-ANO-CALC
+              END-IF
+              DIVIDE WRK-ANO-CALC BY 100 GIVING WRK-J-CALC
+              COMPUTE WRK-K-CALC =
+                  WRK-ANO-CALC - (WRK-J-CALC * 100)
+              COMPUTE WRK-T1-CALC =
+                  WRK-DIA-CALC + ((13 * (WRK-MES-CALC + 1)) / 5)
+                  + WRK-K-CALC + (WRK-K-CALC / 4) + (WRK-J-CALC / 4)
+                  + (5 * WRK-J-CALC)
+              DIVIDE WRK-T1-CALC BY 7 GIVING WRK-T2-CALC
+                  REMAINDER WRK-DIA-SEMANA
+              MOVE "S" TO WRK-DIA-UTIL
+              IF WRK-DIA-SEMANA = 0 OR WRK-DIA-SEMANA = 1
+                  MOVE "N" TO WRK-DIA-UTIL
+              END-IF.
+
+         1050-CARREGA-PARAMETRO SECTION.
+              OPEN INPUT PARAMFUNC-FILE
+              IF WRK-STATUS-PARAMFUNC NOT = "00"
+                  DISPLAY "Erro ao abrir PARAMFUNC.DAT : "
+                      WRK-STATUS-PARAMFUNC
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              READ PARAMFUNC-FILE INTO PARAMFUNC-REG
+                  NOT AT END
+                      MOVE PF-PERC-DESCONTO TO WRK-PERC-DESCONTO
+              END-READ
+              CLOSE PARAMFUNC-FILE.
+
+         1060-CARREGA-FUNCM-ANTERIOR SECTION.
+              MOVE "N" TO WRK-HOUVE-MESTRE
+              OPEN INPUT FUNCM-FILE
+              IF WRK-STATUS-FUNCM = "00"
+                  SET HOUVE-MESTRE-ANTERIOR TO TRUE
+                  PERFORM UNTIL FIM-FUNCM-ANTERIOR
+                      READ FUNCM-FILE INTO FUNCM-REG
+                          AT END
+                              SET FIM-FUNCM-ANTERIOR TO TRUE
+                          NOT AT END
+                              ADD 1 TO WRK-QTD-FUNC-ANT
+                              MOVE FM-CODIGO TO
+                                  TAB-FA-CODIGO(WRK-QTD-FUNC-ANT)
+                              MOVE FM-NOME TO
+                                  TAB-FA-NOME(WRK-QTD-FUNC-ANT)
+                              MOVE FM-SALARIO TO
+                                  TAB-FA-SALARIO(WRK-QTD-FUNC-ANT)
+                              MOVE "A" TO
+                                  TAB-FA-STATUS(WRK-QTD-FUNC-ANT)
+                      END-READ
+                  END-PERFORM
+                  CLOSE FUNCM-FILE
+              END-IF.
+
+         1100-LER-FUNCIONARIO SECTION.
+              READ FUNCIONARIOS-FILE INTO WRK-ENTRADA
+                  AT END
+                      SET FIM-ARQUIVO-FUNC TO TRUE
+              END-READ.
+
          0200-RECEBEENTRADA SECTION.
-              DISPLAY "Digite entrada de dados : "
-              ACCEPT WRK-ENTRADA.
+              PERFORM 0210-VALIDA-FUNCIONARIO
+              IF FUNC-VALIDO
+                  PERFORM 0400-APLICA-MOVIMENTO
+              ELSE
+                  PERFORM 0250-GRAVA-EXCECAO
+              END-IF
+              PERFORM 0500-MOSTRAENTRADA
+              PERFORM 1100-LER-FUNCIONARIO.
+         0200-EXIT.
+              EXIT.
+
+         0210-VALIDA-FUNCIONARIO SECTION.
+              MOVE "S" TO WRK-FUNC-VALIDO
+              MOVE SPACES TO WRK-MOTIVO
+              IF WRK-CODIGO = ZEROS
+                  MOVE "N" TO WRK-FUNC-VALIDO
+                  MOVE "CODIGO NAO INFORMADO" TO WRK-MOTIVO
+              ELSE
+                  IF WRK-TIPO-MOVTO NOT = "A" AND
+                     WRK-TIPO-MOVTO NOT = "C" AND
+                     WRK-TIPO-MOVTO NOT = "D"
+                      MOVE "N" TO WRK-FUNC-VALIDO
+                      MOVE "TIPO DE MOVIMENTO INVALIDO" TO WRK-MOTIVO
+                  ELSE
+                      IF WRK-TIPO-MOVTO = "A" OR WRK-TIPO-MOVTO = "C"
+                          IF WRK-NOME = SPACES
+                              MOVE "N" TO WRK-FUNC-VALIDO
+                              MOVE "NOME NAO INFORMADO" TO WRK-MOTIVO
+                          ELSE
+                              IF WRK-NOME IS NOT ALPHABETIC
+                                  MOVE "N" TO WRK-FUNC-VALIDO
+                                  MOVE "NOME INVALIDO" TO WRK-MOTIVO
+                              ELSE
+                                  IF WRK-SALARIO = ZEROS
+                                      MOVE "N" TO WRK-FUNC-VALIDO
+                                      MOVE "SALARIO NAO INFORMADO"
+                                          TO WRK-MOTIVO
+                                  ELSE
+                                      IF WRK-SALARIO GREATER
+                                          WRK-SALARIO-MAXIMO
+                                          MOVE "N" TO WRK-FUNC-VALIDO
+                                          MOVE "SALARIO FORA DA FAIXA"
+                                              TO WRK-MOTIVO
+                                      END-IF
+                                  END-IF
+                              END-IF
+                          END-IF
+                      END-IF
+                  END-IF
+              END-IF
+              IF FUNC-VALIDO
+                  PERFORM 0215-LOCALIZA-ANTERIOR
+                  EVALUATE TRUE
+                      WHEN WRK-TIPO-MOVTO = "A"
+                              AND ACHOU-FUNC-ANTERIOR
+                              AND TAB-FA-STATUS(TAB-FA-IDX) = "A"
+                          MOVE "N" TO WRK-FUNC-VALIDO
+                          MOVE "CODIGO JA CADASTRADO" TO WRK-MOTIVO
+                      WHEN WRK-TIPO-MOVTO = "C"
+                              AND (NOT ACHOU-FUNC-ANTERIOR
+                              OR TAB-FA-STATUS(TAB-FA-IDX) NOT = "A")
+                          MOVE "N" TO WRK-FUNC-VALIDO
+                          MOVE "CODIGO NAO CADASTRADO" TO WRK-MOTIVO
+                      WHEN WRK-TIPO-MOVTO = "D"
+                              AND (NOT ACHOU-FUNC-ANTERIOR
+                              OR TAB-FA-STATUS(TAB-FA-IDX) NOT = "A")
+                          MOVE "N" TO WRK-FUNC-VALIDO
+                          MOVE "CODIGO NAO CADASTRADO" TO WRK-MOTIVO
+                  END-EVALUATE
+              END-IF.
+
+         0215-LOCALIZA-ANTERIOR SECTION.
+              MOVE "N" TO WRK-ACHOU-ANTERIOR
+              SET TAB-FA-IDX TO 1
+              SEARCH TAB-FA-REG
+                  AT END
+                      CONTINUE
+                  WHEN TAB-FA-CODIGO(TAB-FA-IDX) = WRK-CODIGO
+                      SET ACHOU-FUNC-ANTERIOR TO TRUE
+              END-SEARCH.
+
+         0220-CALCULA-DESCONTO SECTION.
+              COMPUTE WRK-DESCONTO ROUNDED =
+                  WRK-SALARIO * WRK-PERC-DESCONTO
+              COMPUTE WRK-SALARIO-LIQUIDO =
+                  WRK-SALARIO - WRK-DESCONTO.
+
          0300-RECEBECALCULO SECTION.
               DISPLAY "Digite numero 1 : "
               ACCEPT WRK-NUM1
               DISPLAY "Digite numero 2 : "
               ACCEPT WRK-NUM2
               ADD WRK-NUM1 WRK-NUM2 to WRK-RESULTADO.
-         0400-MOSTRADATA SECTION.
 
-              DISPLAY "DIA " WRK-DIA, " MES " WRK-MES, " ANO " WRK-ANO.
+         0250-GRAVA-EXCECAO SECTION.
+              MOVE WRK-TIPO-MOVTO TO EX-TIPO-MOVTO
+              MOVE WRK-CODIGO  TO EX-CODIGO
+              MOVE WRK-NOME    TO EX-NOME
+              MOVE WRK-SALARIO TO EX-SALARIO
+              MOVE WRK-MOTIVO  TO EX-MOTIVO
+              WRITE FUNCEXC-REG
+              ADD 1 TO WRK-TOTAL-REJEITADOS
+              MOVE 4 TO RETURN-CODE
+              MOVE WRK-CODIGO TO WRK-EXC-CHAVE
+              MOVE WRK-MOTIVO TO WRK-EXC-MOTIVO
+              PERFORM 0255-GRAVA-EXCDIARIO.
+
+         0255-GRAVA-EXCDIARIO SECTION.
+              MOVE "FOLHA-PAGAMENTO" TO WRK-EXC-SISTEMA
+              ACCEPT WRK-EXC-HORA FROM TIME
+              MOVE SPACES TO EXCDIARIO-REG
+              STRING WRK-EXC-SISTEMA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WRK-EXC-CHAVE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WRK-EXC-MOTIVO DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WRK-EXC-HORA DELIMITED BY SIZE
+                  INTO EXCDIARIO-REG
+              WRITE EXCDIARIO-REG.
+
+         0400-APLICA-MOVIMENTO SECTION.
+              EVALUATE WRK-TIPO-MOVTO
+                  WHEN "A"
+                      IF ACHOU-FUNC-ANTERIOR
+                          MOVE WRK-NOME TO TAB-FA-NOME(TAB-FA-IDX)
+                          MOVE WRK-SALARIO
+                              TO TAB-FA-SALARIO(TAB-FA-IDX)
+                          MOVE "A" TO TAB-FA-STATUS(TAB-FA-IDX)
+                      ELSE
+                          ADD 1 TO WRK-QTD-FUNC-ANT
+                          SET TAB-FA-IDX TO WRK-QTD-FUNC-ANT
+                          MOVE WRK-CODIGO TO TAB-FA-CODIGO(TAB-FA-IDX)
+                          MOVE WRK-NOME TO TAB-FA-NOME(TAB-FA-IDX)
+                          MOVE WRK-SALARIO
+                              TO TAB-FA-SALARIO(TAB-FA-IDX)
+                          MOVE "A" TO TAB-FA-STATUS(TAB-FA-IDX)
+                      END-IF
+                      MOVE WRK-CODIGO  TO FA-CODIGO
+                      MOVE "INCLUSAO"  TO FA-TIPO
+                      MOVE SPACES      TO FA-NOME-ANTES
+                      MOVE ZEROS       TO FA-SALARIO-ANTES
+                      MOVE WRK-NOME    TO FA-NOME-DEPOIS
+                      MOVE WRK-SALARIO TO FA-SALARIO-DEPOIS
+                      WRITE FUNCAUD-REG
+                  WHEN "C"
+                      MOVE TAB-FA-NOME(TAB-FA-IDX) TO FA-NOME-ANTES
+                      MOVE TAB-FA-SALARIO(TAB-FA-IDX)
+                          TO FA-SALARIO-ANTES
+                      MOVE WRK-NOME TO TAB-FA-NOME(TAB-FA-IDX)
+                      MOVE WRK-SALARIO TO TAB-FA-SALARIO(TAB-FA-IDX)
+                      MOVE WRK-CODIGO  TO FA-CODIGO
+                      MOVE "ALTERACAO" TO FA-TIPO
+                      MOVE WRK-NOME    TO FA-NOME-DEPOIS
+                      MOVE WRK-SALARIO TO FA-SALARIO-DEPOIS
+                      WRITE FUNCAUD-REG
+                  WHEN "D"
+                      MOVE TAB-FA-NOME(TAB-FA-IDX) TO FA-NOME-ANTES
+                      MOVE TAB-FA-SALARIO(TAB-FA-IDX)
+                          TO FA-SALARIO-ANTES
+                      MOVE "E" TO TAB-FA-STATUS(TAB-FA-IDX)
+                      MOVE WRK-CODIGO  TO FA-CODIGO
+                      MOVE "EXCLUSAO"  TO FA-TIPO
+                      MOVE SPACES      TO FA-NOME-DEPOIS
+                      MOVE ZEROS       TO FA-SALARIO-DEPOIS
+                      WRITE FUNCAUD-REG
+              END-EVALUATE
+              ADD 1 TO WRK-TOTAL-FUNC.
+
+         0700-GRAVA-MESTRE-FINAL SECTION.
+              PERFORM VARYING TAB-FA-IDX FROM 1 BY 1
+                  UNTIL TAB-FA-IDX GREATER WRK-QTD-FUNC-ANT
+                  IF TAB-FA-STATUS(TAB-FA-IDX) = "A"
+                      MOVE TAB-FA-SALARIO(TAB-FA-IDX) TO WRK-SALARIO
+                      PERFORM 0220-CALCULA-DESCONTO
+                      MOVE TAB-FA-CODIGO(TAB-FA-IDX)  TO FM-CODIGO
+                      MOVE TAB-FA-NOME(TAB-FA-IDX)     TO FM-NOME
+                      MOVE TAB-FA-SALARIO(TAB-FA-IDX)  TO FM-SALARIO
+                      MOVE WRK-DESCONTO         TO FM-DESCONTO
+                      MOVE WRK-SALARIO-LIQUIDO  TO FM-SALARIO-LIQUIDO
+                      WRITE FUNCM-REG
+                      ADD 1 TO WRK-TOTAL-ATIVOS
+                      ADD TAB-FA-SALARIO(TAB-FA-IDX)
+                          TO WRK-TOTAL-SALARIO
+                      ADD WRK-DESCONTO TO WRK-TOTAL-DESCONTO
+                      ADD WRK-SALARIO-LIQUIDO TO WRK-TOTAL-LIQUIDO
+                  END-IF
+              END-PERFORM.
 
          0500-MOSTRAENTRADA SECTION.
+              DISPLAY "TIPO DE MOVIMENTO : " WRK-TIPO-MOVTO.
               DISPLAY "CODIGO : " WRK-CODIGO.
               DISPLAY "NOME : " WRK-NOME.
               DISPLAY "SALARIO : " WRK-SALARIO.
+
          0600-MOSTRACALCULO SECTION.
               DISPLAY "RESULTADO : " WRK-RESULTADO.
-         0500-FINALIZAR SECTION.
-              STOP RUN.
-          END PROGRAM YOUR-PROGRAM-NAME.
+
+         8000-GRAVA-RESUMO-FUNC SECTION.
+              MOVE "RESUMO DA FOLHA DE PAGAMENTO" TO FUNCRESUMO-REG
+              WRITE FUNCRESUMO-REG
+              MOVE SPACES TO FUNCRESUMO-REG
+              WRITE FUNCRESUMO-REG
+              MOVE SPACES TO FUNCRESUMO-REG
+              STRING "TOTAL DE FUNCIONARIOS ATIVOS : " DELIMITED BY SIZE
+                  WRK-TOTAL-ATIVOS DELIMITED BY SIZE
+                  INTO FUNCRESUMO-REG
+              WRITE FUNCRESUMO-REG
+              MOVE SPACES TO FUNCRESUMO-REG
+              STRING "TOTAL DE MOVIMENTOS PROCESSADOS : "
+                  DELIMITED BY SIZE
+                  WRK-TOTAL-FUNC DELIMITED BY SIZE
+                  INTO FUNCRESUMO-REG
+              WRITE FUNCRESUMO-REG
+              MOVE SPACES TO FUNCRESUMO-REG
+              STRING "TOTAL DE MOVIMENTOS REJEITADOS  : "
+                  DELIMITED BY SIZE
+                  WRK-TOTAL-REJEITADOS DELIMITED BY SIZE
+                  INTO FUNCRESUMO-REG
+              WRITE FUNCRESUMO-REG
+              MOVE WRK-TOTAL-SALARIO TO WRK-LR-FUNC
+              MOVE SPACES TO FUNCRESUMO-REG
+              STRING "TOTAL SALARIO BRUTO   : " DELIMITED BY SIZE
+                  WRK-LR-FUNC DELIMITED BY SIZE
+                  INTO FUNCRESUMO-REG
+              WRITE FUNCRESUMO-REG
+              MOVE WRK-TOTAL-DESCONTO TO WRK-LR-FUNC
+              MOVE SPACES TO FUNCRESUMO-REG
+              STRING "TOTAL DESCONTO INSS   : " DELIMITED BY SIZE
+                  WRK-LR-FUNC DELIMITED BY SIZE
+                  INTO FUNCRESUMO-REG
+              WRITE FUNCRESUMO-REG
+              MOVE WRK-TOTAL-LIQUIDO TO WRK-LR-FUNC
+              MOVE SPACES TO FUNCRESUMO-REG
+              STRING "TOTAL SALARIO LIQUIDO : " DELIMITED BY SIZE
+                  WRK-LR-FUNC DELIMITED BY SIZE
+                  INTO FUNCRESUMO-REG
+              WRITE FUNCRESUMO-REG.
+
+         9000-FINALIZAR SECTION.
+              PERFORM 8000-GRAVA-RESUMO-FUNC
+              CLOSE FUNCIONARIOS-FILE
+              CLOSE FUNCM-FILE
+              CLOSE FUNCEXC-FILE
+              CLOSE FUNCAUD-FILE
+              CLOSE FUNCRESUMO-FILE
+              CLOSE EXCDIARIO-FILE
+              DISPLAY "Total de movimentos processados : "
+                  WRK-TOTAL-FUNC
+              DISPLAY "Total de movimentos rejeitados : "
+                  WRK-TOTAL-REJEITADOS
+              DISPLAY "Total de funcionarios ativos : "
+                  WRK-TOTAL-ATIVOS
+              MOVE WRK-TOTAL-FUNC TO WRK-JOB-LIDOS
+              MOVE WRK-TOTAL-ATIVOS TO WRK-JOB-GRAVADOS
+              MOVE WRK-TOTAL-REJEITADOS TO WRK-JOB-REJEITADOS
+              PERFORM 9900-RODAPE.
+
+         9900-RODAPE SECTION.
+              ACCEPT WRK-JOB-DATAHORA FROM TIME
+              DISPLAY "=========================================="
+              DISPLAY "JOB : " WRK-JOB-NOME "   FIM : "
+                  WRK-JOB-DATAHORA
+              DISPLAY "MOVIMENTOS LIDOS      : " WRK-JOB-LIDOS
+              DISPLAY "FUNCIONARIOS ATIVOS   : " WRK-JOB-GRAVADOS
+              DISPLAY "MOVIMENTOS REJEITADOS : " WRK-JOB-REJEITADOS
+              DISPLAY "==========================================".
+          END PROGRAM PROGRAMA06.
