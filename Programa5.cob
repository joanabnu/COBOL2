@@ -3,34 +3,146 @@
       * Date:27/07/2024
       * objetivo : variavel de nivel (Estrutural)
       * Tectonics: cobc
+      * Mod Log:
+      *   01/09/2024 - JLS - Passa a validar a data recebida do sistema
+      *                      (mes entre 01-12, dia entre 01-31) antes de
+      *                      exibi-la.
+      *   02/09/2024 - JLS - Passa a indicar se a data recebida cai em
+      *                      dia util ou fim de semana, calculando o dia
+      *                      da semana pela congruencia de Zeller.
+      *   03/09/2024 - JLS - Passa a exibir a data tambem nos formatos
+      *                      DD/MM/AAAA e AAAA-MM-DD, alem do formato
+      *                      original.
+      *   04/09/2024 - JLS - Os campos de data passam a vir do copybook
+      *                      DATECPY, compartilhado com os demais
+      *                      programas que tratam data de execucao.
+      *   14/09/2024 - JLS - Nome digitado passa a ser validado (nao
+      *                      pode ficar em branco nem trazer digito ou
+      *                      pontuacao).
+      *   14/09/2024 - JLS - Layout de WRK-ENTRADA passa a vir do
+      *                      copybook ENTRADACPY, compartilhado com os
+      *                      demais programas que usam os mesmos campos
+      *                      de codigo/nome/salario.
+      *   14/09/2024 - JLS - Validacao de data passa a rejeitar tambem
+      *                      ano fora de uma faixa razoavel (vindo de um
+      *                      relogio de sistema desregulado), alem de
+      *                      mes/dia fora da faixa.
+      *   17/09/2024 - JLS - Passa a aceitar o codigo/nome/salario tambem
+      *                      por um arquivo de parametro (PARAMPROG5.DAT),
+      *                      para rodar sem ninguem sentado digitando: se
+      *                      o arquivo existir, o registro vem dele, senao
+      *                      o programa continua perguntando por ACCEPT.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROGRAMA5.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMPROG5-FILE ASSIGN TO "PARAMPROG5.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PARAMPROG5.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMPROG5-FILE.
+       01  PARAMPROG5-REG.
+           05 PP5-CODIGO              PIC 9(04).
+           05 PP5-NOME                PIC X(15).
+           05 PP5-SALARIO             PIC 9(06).
+
        WORKING-STORAGE SECTION.
-         01 WRK-DATA1.
-             02 WRK-ANO PIC X(04) VALUE SPACES.
-             02 WRK-MES PIC X(02) VALUE SPACES.
-             02 WRK-DIA PIC X(02) VALUE SPACES.
-         02 WRK-ENTRADA.
-             05 WRK-CODIGO PIC 9(04) VALUE ZEROS.
-             05 WRK-NOME PIC X(15) VALUE SPACES.
-             05 WRK-SALARIO PIC 9(06) VALUE ZEROS.
+           COPY DATECPY.
+         01 WRK-ENTRADA.
+             COPY ENTRADACPY.
+
+         77 WRK-STATUS-PARAMPROG5 PIC X(02) VALUE SPACES.
+
+         77 WRK-NOME-VALIDO PIC X(01) VALUE "S".
+             88 NOME-VALIDO VALUE "S".
 
          PROCEDURE DIVISION.
          0100-RECEBE SECTION.
+              MOVE 0 TO RETURN-CODE
               ACCEPT WRK-DATA1 FROM DATE YYYYMMDD.
-              ACCEPT WRK-ENTRADA.
+              OPEN INPUT PARAMPROG5-FILE
+              IF WRK-STATUS-PARAMPROG5 = "00"
+                  READ PARAMPROG5-FILE INTO PARAMPROG5-REG
+                      AT END
+                          DISPLAY "PARAMPROG5.DAT vazio"
+                      NOT AT END
+                          MOVE PP5-CODIGO TO WRK-CODIGO
+                          MOVE PP5-NOME TO WRK-NOME
+                          MOVE PP5-SALARIO TO WRK-SALARIO
+                  END-READ
+                  CLOSE PARAMPROG5-FILE
+              ELSE
+                  ACCEPT WRK-ENTRADA
+              END-IF.
+         0110-VALIDA-NOME SECTION.
+              MOVE "S" TO WRK-NOME-VALIDO
+              IF WRK-NOME = SPACES
+                  MOVE "N" TO WRK-NOME-VALIDO
+              ELSE
+                  IF WRK-NOME IS NOT ALPHABETIC
+                      MOVE "N" TO WRK-NOME-VALIDO
+                  END-IF
+              END-IF.
+         0150-VALIDA-DATA SECTION.
+              MOVE "S" TO WRK-DATA-VALIDA
+              IF WRK-MES < "01" OR WRK-MES > "12"
+                  OR WRK-DIA < "01" OR WRK-DIA > "31"
+                  OR WRK-ANO < WRK-ANO-MINIMO
+                  OR WRK-ANO > WRK-ANO-MAXIMO
+                  MOVE "N" TO WRK-DATA-VALIDA
+                  MOVE 4 TO RETURN-CODE
+              END-IF.
+         0160-VERIFICA-DIA-UTIL SECTION.
+              MOVE WRK-MES TO WRK-MES-CALC
+              MOVE WRK-ANO TO WRK-ANO-CALC
+              MOVE WRK-DIA TO WRK-DIA-CALC
+              IF WRK-MES-CALC < 3
+                  ADD 12 TO WRK-MES-CALC
+                  SUBTRACT 1 FROM WRK-ANO-CALC
+              END-IF
+              DIVIDE WRK-ANO-CALC BY 100 GIVING WRK-J-CALC
+              COMPUTE WRK-K-CALC =
+                  WRK-ANO-CALC - (WRK-J-CALC * 100)
+              COMPUTE WRK-T1-CALC =
+                  WRK-DIA-CALC + ((13 * (WRK-MES-CALC + 1)) / 5)
+                  + WRK-K-CALC + (WRK-K-CALC / 4) + (WRK-J-CALC / 4)
+                  + (5 * WRK-J-CALC)
+              DIVIDE WRK-T1-CALC BY 7 GIVING WRK-T2-CALC
+                  REMAINDER WRK-DIA-SEMANA
+              MOVE "S" TO WRK-DIA-UTIL
+              IF WRK-DIA-SEMANA = 0 OR WRK-DIA-SEMANA = 1
+                  MOVE "N" TO WRK-DIA-UTIL
+              END-IF.
          0200-MOSTRA SECTION.
-              DISPLAY "DIA " WRK-DIA, " MES " WRK-MES, " ANO " WRK-ANO.
+              IF DATA-VALIDA
+                  DISPLAY "DIA " WRK-DIA, " MES " WRK-MES,
+                      " ANO " WRK-ANO
+                  DISPLAY "DATA (DD/MM/AAAA) : " WRK-DIA "/"
+                      WRK-MES "/" WRK-ANO
+                  DISPLAY "DATA (AAAA-MM-DD) : " WRK-ANO "-"
+                      WRK-MES "-" WRK-DIA
+                  IF DIA-UTIL
+                      DISPLAY "DIA UTIL"
+                  ELSE
+                      DISPLAY "FIM DE SEMANA"
+                  END-IF
+              ELSE
+                  DISPLAY "DATA INVALIDA RECEBIDA DO SISTEMA"
+              END-IF.
               DISPLAY "CODIGO : " WRK-CODIGO.
               DISPLAY "NOME : " WRK-NOME.
+              IF NOT NOME-VALIDO
+                  DISPLAY "NOME INVALIDO OU EM BRANCO"
+              END-IF.
               DISPLAY "SALARIO : " WRK-SALARIO.
          0300-FINALIZAR SECTION.
-              STOP RUN.
-          END PROGRAM YOUR-PROGRAM-NAME.
+              GOBACK.
+          END PROGRAM PROGRAMA5.
