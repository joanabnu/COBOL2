@@ -3,36 +3,125 @@
       * Date:04/12/2024
       * Purpose:Comando de repetição PERFORM UNTIL
       * Tectonics: cobc
+      * Mod Log:
+      *   08/09/2024 - JLS - A tabuada deixa de ir sempre ate 11: o
+      *                      limite agora e informado pelo usuario.
+      *   08/09/2024 - JLS - A tabuada passa a ser tambem gravada em
+      *                      TABUADA.DAT, linha a linha, alem de
+      *                      mostrada na tela.
+      *   08/09/2024 - JLS - O numero deixa de ser digitado: passa a
+      *                      ser lido de NUMEROS.DAT, em lote, gerando
+      *                      uma tabuada para cada numero do arquivo
+      *                      numa unica execucao.
+      *   14/09/2024 - JLS - Falha ao abrir NUMEROS.DAT ou TABUADA.DAT
+      *                      passa a encerrar o programa (GOBACK) em vez
+      *                      de seguir tentando processar sem o arquivo
+      *                      aberto.
       ******************************************************************
-              ENVIRONMENT    DIVISION.
               IDENTIFICATION DIVISION.
+              PROGRAM-ID. PROGRAMA13.
 
+              ENVIRONMENT DIVISION.
               CONFIGURATION SECTION.
 
               SPECIAL-NAMES.
               DECIMAL-POINT IS COMMA.
+
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                  SELECT NUMEROS-FILE ASSIGN TO "NUMEROS.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WRK-STATUS-NUMEROS.
+                  SELECT TABUADA-FILE ASSIGN TO "TABUADA.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WRK-STATUS-TABUADA.
+
               DATA DIVISION.
+              FILE SECTION.
+              FD  NUMEROS-FILE.
+              01  NUMEROS-REG.
+                  05 NR-NUMERO              PIC 9(02).
+
+              FD  TABUADA-FILE.
+              01  TABUADA-REG               PIC X(80).
+
               WORKING-STORAGE SECTION.
        77 WRK-NUMERO PIC 9(02) VALUE ZEROS.
-       77 WRK-CONTADOR PIC 9(02) 1.
-       77 WRK-RESULTADO PIC 9(03) VALUE ZEROS.
+       77 WRK-LIMITE PIC 9(02) VALUE 11.
+       77 WRK-CONTADOR PIC 9(02) VALUE 1.
+       77 WRK-RESULTADO PIC 9(04) VALUE ZEROS.
+
+       77 WRK-NUMERO-ED PIC Z9.
+       77 WRK-CONTADOR-ED PIC Z9.
+       77 WRK-RESULTADO-ED PIC ZZZ9.
+
+       77 WRK-STATUS-NUMEROS PIC X(02) VALUE SPACES.
+       77 WRK-FIM-NUMEROS PIC X(01) VALUE "N".
+           88 FIM-NUMEROS VALUE "S".
+       77 WRK-STATUS-TABUADA PIC X(02) VALUE SPACES.
 
               PROCEDURE DIVISION.
               0001-PRINCIPAL SECTION.
-              PERFORM 0100-INICIALIZAR
-              PERFORM 0200-PROCESSAR
-              PERFORM 0300-FINALIZAR
-              STOP RUN.
+              MOVE 0 TO RETURN-CODE
+              PERFORM 1000-INICIALIZAR
+              PERFORM UNTIL FIM-NUMEROS
+                  PERFORM 0200-PROCESSAR
+                  PERFORM 1100-LERNUMERO
+              END-PERFORM
+              PERFORM 9000-FINALIZAR
+              GOBACK.
 
+              1000-INICIALIZAR SECTION.
+              DISPLAY "Ate quantas vezes vai cada tabuada : "
+              ACCEPT WRK-LIMITE.
+              OPEN INPUT NUMEROS-FILE
+              IF WRK-STATUS-NUMEROS NOT = "00"
+                  DISPLAY "Erro ao abrir NUMEROS.DAT : "
+                      WRK-STATUS-NUMEROS
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF.
+              OPEN OUTPUT TABUADA-FILE
+              IF WRK-STATUS-TABUADA NOT = "00"
+                  DISPLAY "Erro ao abrir TABUADA.DAT : "
+                      WRK-STATUS-TABUADA
+                  MOVE 8 TO RETURN-CODE
+                  CLOSE NUMEROS-FILE
+                  GOBACK
+              END-IF.
+              PERFORM 1100-LERNUMERO.
 
-              0100-INICIALIZAR SECTION.
-              DISPLAY "Qual numero : "
-              ACCEPT WRK-NUMERO.
+              1100-LERNUMERO SECTION.
+              READ NUMEROS-FILE INTO NUMEROS-REG
+                  AT END
+                      SET FIM-NUMEROS TO TRUE
+                  NOT AT END
+                      MOVE NR-NUMERO TO WRK-NUMERO
+              END-READ.
 
               0200-PROCESSAR SECTION.
-              PERFORM UNTIL WRK-CONTADOR GREATER 11
+              MOVE 1 TO WRK-CONTADOR
+              PERFORM UNTIL WRK-CONTADOR GREATER WRK-LIMITE
               COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
               DISPLAY WRK-NUMERO " X  " WRK-CONTADOR " = " WRK-RESULTADO
+              PERFORM 0250-GRAVALINHA
               ADD 1 TO WRK-CONTADOR
               END-PERFORM.
-              0300-FINALIZAR SECTION.
+
+              0250-GRAVALINHA SECTION.
+              MOVE WRK-NUMERO TO WRK-NUMERO-ED
+              MOVE WRK-CONTADOR TO WRK-CONTADOR-ED
+              MOVE WRK-RESULTADO TO WRK-RESULTADO-ED
+              MOVE SPACES TO TABUADA-REG
+              STRING WRK-NUMERO-ED DELIMITED BY SIZE
+                  " X " DELIMITED BY SIZE
+                  WRK-CONTADOR-ED DELIMITED BY SIZE
+                  " = " DELIMITED BY SIZE
+                  WRK-RESULTADO-ED DELIMITED BY SIZE
+                  INTO TABUADA-REG
+              WRITE TABUADA-REG.
+
+              9000-FINALIZAR SECTION.
+                   CLOSE NUMEROS-FILE
+                   CLOSE TABUADA-FILE.
+              END PROGRAM PROGRAMA13.
