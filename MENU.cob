@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author: Joana Maria Luz de Sa
+      * Date: 08/09/2024
+      * Purpose: Menu unificado para rodar qualquer um dos subsistemas
+      *          do setor a partir de um unico ponto de entrada.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(02) VALUE ZEROS.
+       77 WRK-FIM-MENU PIC X(01) VALUE "N".
+           88 FIM-MENU VALUE "S".
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            MOVE 0 TO RETURN-CODE
+            PERFORM UNTIL FIM-MENU
+                PERFORM 0100-MOSTRAMENU
+                PERFORM 0200-RECEBEOPCAO
+                PERFORM 0300-EXECUTAOPCAO
+            END-PERFORM
+            STOP RUN.
+
+       0100-MOSTRAMENU SECTION.
+            DISPLAY " "
+            DISPLAY "============================================"
+            DISPLAY "  MENU DE SUBSISTEMAS"
+            DISPLAY "============================================"
+            DISPLAY " 01 - Dados pessoais (PROGRAMA2)"
+            DISPLAY " 02 - Nome/idade/salario (PROGRAMA3)"
+            DISPLAY " 03 - Data do sistema e dia util (PROGRAMA04)"
+            DISPLAY " 04 - Data do sistema e dia util (PROGRAMA5)"
+            DISPLAY " 05 - Folha de pagamento (PROGRAMA06)"
+            DISPLAY " 06 - Divisao com log de erro (PROGRAMA07)"
+            DISPLAY " 07 - Media e juros compostos (PROGRAMA08)"
+            DISPLAY " 08 - Media de aprovacao (PROGRAMA09)"
+            DISPLAY " 09 - Calculo de frete (PROGRAMA10)"
+            DISPLAY " 10 - Frete em lote com auditoria (PROGRAMA11)"
+            DISPLAY " 11 - Media de duas notas (PROGRAMA12)"
+            DISPLAY " 12 - Tabuada em lote (PROGRAMA13)"
+            DISPLAY " 13 - Boletim escolar (PROGRAMA14)"
+            DISPLAY " 14 - Operacoes aritmeticas (PROGRAMATESTE)"
+            DISPLAY " 15 - Conciliacao de saldo (PROGRAMA03)"
+            DISPLAY " 16 - Job de frete (calculo+resumo+excecoes)"
+            DISPLAY "      (JOBFRETE)"
+            DISPLAY " 00 - Encerrar"
+            DISPLAY "============================================".
+
+       0200-RECEBEOPCAO SECTION.
+            DISPLAY "Escolha uma opcao : "
+            ACCEPT WRK-OPCAO.
+
+       0300-EXECUTAOPCAO SECTION.
+            EVALUATE WRK-OPCAO
+                WHEN 01 CALL "PROGRAMA2"
+                WHEN 02 CALL "PROGRAMA3"
+                WHEN 03 CALL "PROGRAMA04"
+                WHEN 04 CALL "PROGRAMA5"
+                WHEN 05 CALL "PROGRAMA06"
+                WHEN 06 CALL "PROGRAMA07"
+                WHEN 07 CALL "PROGRAMA08"
+                WHEN 08 CALL "PROGRAMA09"
+                WHEN 09 CALL "PROGRAMA10"
+                WHEN 10 CALL "PROGRAMA11"
+                WHEN 11 CALL "PROGRAMA12"
+                WHEN 12 CALL "PROGRAMA13"
+                WHEN 13 CALL "PROGRAMA14"
+                WHEN 14 CALL "PROGRAMATESTE"
+                WHEN 15 CALL "PROGRAMA03"
+                WHEN 16 CALL "JOBFRETE"
+                WHEN 00 SET FIM-MENU TO TRUE
+                WHEN OTHER DISPLAY "OPCAO INVALIDA"
+            END-EVALUATE.
+
+       END PROGRAM MENU.
