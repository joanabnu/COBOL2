@@ -3,39 +3,99 @@
       * Date: 01/08/2024
       * Objetivo: Aprendendo operações aritméticas
       * Tectonics: cobc
+      * Mod Log:
+      *   10/09/2024 - JLS - A divisao por zero passa tambem a gerar uma
+      *                      linha em EXCDIARIO.DAT, o relatorio de
+      *                      excecoes diario compartilhado com os demais
+      *                      subsistemas, alem de so exibir a mensagem.
+      *   16/09/2024 - JLS - A divisao em si passa a ser feita pela
+      *                      rotina comum ARITCALC (compartilhada com
+      *                      PROGRAMATESTE e PROGRAMA08), em vez de um
+      *                      DIVIDE proprio deste programa.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR_PROGRAM_NAME.
+       PROGRAM-ID. PROGRAMA07.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCDIARIO-FILE ASSIGN TO "EXCDIARIO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EXCDIARIO.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCDIARIO-FILE.
+       01  EXCDIARIO-REG             PIC X(80).
+
        WORKING-STORAGE SECTION.
          77 WRK-NUM1 PIC 9(04) VALUE ZERO.
          77 WRK-NUM2 PIC 9(04) VALUE ZERO.
          77 WRK-RESULTADO PIC 9(05) VALUE ZEROS.
 
+      *>    AREA DE CHAMADA DA ROTINA COMUM DE ARITMETICA (ARITCALC)
+         77 WRK-AC-OPERACAO  PIC X(01) VALUE SPACES.
+         77 WRK-AC-OPERANDO1 PIC S9(08)V99 VALUE ZEROS.
+         77 WRK-AC-OPERANDO2 PIC S9(08)V99 VALUE ZEROS.
+         77 WRK-AC-RESULTADO PIC S9(08)V99 VALUE ZEROS.
+         77 WRK-AC-STATUS    PIC X(01) VALUE SPACES.
+             88 AC-OPERACAO-OK VALUE "S".
+
+           COPY EXCDIARIOCPY.
+
         PROCEDURE DIVISION.
 
          0100-RECEBE SECTION.
+              MOVE 0 TO RETURN-CODE
+              OPEN EXTEND EXCDIARIO-FILE
+              IF WRK-STATUS-EXCDIARIO = "35"
+                  OPEN OUTPUT EXCDIARIO-FILE
+              END-IF
 
               DISPLAY "Numero 1 : "
               ACCEPT WRK-NUM1.
               DISPLAY "Numero 2 : "
               ACCEPT WRK-NUM2.
 
-               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO
-               ON SIZE ERROR
-               DISPLAY "Erro - division por 0 ".
+              MOVE "D" TO WRK-AC-OPERACAO
+              MOVE WRK-NUM1 TO WRK-AC-OPERANDO1
+              MOVE WRK-NUM2 TO WRK-AC-OPERANDO2
+              CALL "ARITCALC" USING WRK-AC-OPERACAO WRK-AC-OPERANDO1
+                  WRK-AC-OPERANDO2 WRK-AC-RESULTADO WRK-AC-STATUS
+              IF AC-OPERACAO-OK
+                  MOVE WRK-AC-RESULTADO TO WRK-RESULTADO
+              ELSE
+                  DISPLAY "Erro - division por 0 "
+                  MOVE 4 TO RETURN-CODE
+                  MOVE ZEROS TO WRK-RESULTADO
+                  MOVE WRK-NUM1 TO WRK-EXC-CHAVE
+                  MOVE "DIVISAO POR ZERO" TO WRK-EXC-MOTIVO
+                  PERFORM 0150-GRAVA-EXCDIARIO
+              END-IF.
          0200-MOSTRAR SECTION.
               DISPLAY "Numero 1 : " WRK-NUM1.
               DISPLAY "Numero 2 : " WRK-NUM2.
               DISPLAY "Resultado : " WRK-RESULTADO.
 
          0300-FINALIZAR SECTION.
-              STOP RUN.
+              CLOSE EXCDIARIO-FILE
+              GOBACK.
+
+         0150-GRAVA-EXCDIARIO SECTION.
+              MOVE "ARITMETICA" TO WRK-EXC-SISTEMA
+              ACCEPT WRK-EXC-HORA FROM TIME
+              MOVE SPACES TO EXCDIARIO-REG
+              STRING WRK-EXC-SISTEMA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WRK-EXC-CHAVE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WRK-EXC-MOTIVO DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WRK-EXC-HORA DELIMITED BY SIZE
+                  INTO EXCDIARIO-REG
+              WRITE EXCDIARIO-REG.
 
-       END PROGRAM YOUR_PROGRAM_NAME.
+       END PROGRAM PROGRAMA07.
