@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Copybook: DATECPY
+      * Author: JLS
+      * Date: 04/09/2024
+      * Objetivo: Campos de data compartilhados pelos programas que
+      *           recebem a data de execucao via ACCEPT FROM DATE,
+      *           incluindo os indicadores de validacao e de dia util
+      *           e os campos de trabalho usados no calculo do dia da
+      *           semana (congruencia de Zeller).
+      * Mod Log:
+      *   14/09/2024 - JLS - Acrescenta faixa de ano razoavel
+      *                      (WRK-ANO-MINIMO/WRK-ANO-MAXIMO), para que a
+      *                      validacao de data tambem rejeite um ano
+      *                      absurdo vindo de um relogio de sistema
+      *                      desregulado, e nao so mes/dia fora da faixa.
+      ******************************************************************
+       01 WRK-DATA1.
+           02 WRK-ANO PIC X(04) VALUE SPACES.
+           02 WRK-MES PIC X(02) VALUE SPACES.
+           02 WRK-DIA PIC X(02) VALUE SPACES.
+
+       77 WRK-ANO-MINIMO PIC X(04) VALUE "2000".
+       77 WRK-ANO-MAXIMO PIC X(04) VALUE "2099".
+
+       77 WRK-DATA-VALIDA PIC X(01) VALUE "S".
+           88 DATA-VALIDA VALUE "S".
+
+       77 WRK-MES-CALC PIC 9(02) VALUE ZEROS.
+       77 WRK-ANO-CALC PIC 9(04) VALUE ZEROS.
+       77 WRK-DIA-CALC PIC 9(02) VALUE ZEROS.
+       77 WRK-J-CALC PIC 9(02) VALUE ZEROS.
+       77 WRK-K-CALC PIC 9(02) VALUE ZEROS.
+       77 WRK-T1-CALC PIC 9(04) VALUE ZEROS.
+       77 WRK-T2-CALC PIC 9(02) VALUE ZEROS.
+       77 WRK-DIA-SEMANA PIC 9(01) VALUE ZEROS.
+       77 WRK-DIA-UTIL PIC X(01) VALUE "S".
+           88 DIA-UTIL VALUE "S".
