@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: JOBINFCPY
+      * Author: JLS
+      * Date: 09/09/2024
+      * Objetivo: Campos compartilhados pelo cabecalho e rodape padrao
+      *           dos programas em lote (nome do job, data/hora de
+      *           execucao e contadores de registros lidos/gravados/
+      *           rejeitados).
+      ******************************************************************
+       77 WRK-JOB-NOME       PIC X(20) VALUE SPACES.
+       77 WRK-JOB-DATAHORA   PIC X(08) VALUE SPACES.
+       77 WRK-JOB-LIDOS      PIC 9(06) VALUE ZEROS.
+       77 WRK-JOB-GRAVADOS   PIC 9(06) VALUE ZEROS.
+       77 WRK-JOB-REJEITADOS PIC 9(06) VALUE ZEROS.
