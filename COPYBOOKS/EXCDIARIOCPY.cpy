@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: EXCDIARIOCPY
+      * Author: JLS
+      * Date: 10/09/2024
+      * Objetivo: Campos compartilhados para alimentar o relatorio de
+      *           excecoes diarias (EXCDIARIO.DAT) com as rejeicoes de
+      *           qualquer subsistema -- cada programa informa de onde
+      *           veio (WRK-EXC-SISTEMA), a chave do registro rejeitado
+      *           e o motivo, e grava uma linha no arquivo compartilhado
+      *           alem do que ja grava localmente.
+      ******************************************************************
+       77 WRK-EXC-SISTEMA   PIC X(15) VALUE SPACES.
+       77 WRK-EXC-CHAVE     PIC X(15) VALUE SPACES.
+       77 WRK-EXC-MOTIVO    PIC X(40) VALUE SPACES.
+       77 WRK-EXC-HORA      PIC X(08) VALUE SPACES.
+       77 WRK-STATUS-EXCDIARIO PIC X(02) VALUE SPACES.
