@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: ENTRADACPY
+      * Author: JLS
+      * Date: 14/09/2024
+      * Objetivo: Layout do codigo, nome e salario do funcionario,
+      *           compartilhado pelos programas que recebem ou leem
+      *           esses tres campos, para nao retipar o mesmo layout a
+      *           cada novo programa ou relatorio. Quem usa este
+      *           copybook deve envolve-lo em seu proprio grupo de
+      *           nivel 01 (ou, como em PROGRAMA06, em um grupo que
+      *           traga campos adicionais antes dele).
+      ******************************************************************
+           05 WRK-CODIGO PIC 9(04) VALUE ZEROS.
+           05 WRK-NOME PIC X(15) VALUE SPACES.
+           05 WRK-SALARIO PIC 9(06) VALUE ZEROS.
