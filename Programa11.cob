@@ -3,71 +3,887 @@
       * Date: 08/08 /2024
       * Purpose: Comando de decisão IF usando EVALUETE
       * Tectonics: cobc
+      * Mod Log:
+      *   09/08/2024 - JLS - 0100-RECEBE passa a ler os pedidos de um
+      *                      arquivo em lote, em vez de ACCEPT unitario.
+      *   10/08/2024 - JLS - Percentual de frete por estado passa a vir
+      *                      de uma tabela externa (TABFRETE.DAT), em
+      *                      vez de fixo no EVALUATE.
+      *   11/08/2024 - JLS - Pedidos com estado nao atendido passam a
+      *                      ser gravados em arquivo de excecoes
+      *                      (EXCFRETE.DAT) em vez de so exibidos.
+      *   12/08/2024 - JLS - Gera resumo de frete por estado ao final
+      *                      do lote (RESUMOFRETE.DAT).
+      *   13/08/2024 - JLS - Frete passa a ser calculado por faixa de
+      *                      CEP (TABCEP.DAT), em vez de percentual
+      *                      unico por estado (substitui a tabela de
+      *                      TABFRETE.DAT introduzida em 10/08/2024;
+      *                      o resumo por estado passa a ser acumulado
+      *                      em uma tabela propria, ja que uma faixa de
+      *                      CEP nao corresponde mais 1-para-1 a um
+      *                      estado).
+      *   14/08/2024 - JLS - Cada calculo de frete (atendido ou nao)
+      *                      passa a ser gravado em trilha de auditoria
+      *                      (FRETEAUD.DAT), com data/hora do calculo.
+      *   15/08/2024 - JLS - Totais passam a ser arredondados (ROUNDED)
+      *                      e o pedido passa a ter tambem um total
+      *                      com imposto, alem do total sem imposto.
+      *   16/08/2024 - JLS - Lote passa a gravar ponto de checkpoint
+      *                      (FRETECKP.DAT) apos cada pedido, permitindo
+      *                      reiniciar o processamento de onde parou
+      *                      caso o lote seja interrompido.
+      *   17/08/2024 - JLS - Confirmacao do pedido deixa de ser so
+      *                      exibida na tela e passa a ser gravada em
+      *                      arquivo pronto para impressao
+      *                      (CONFFRETE.DAT).
+      *   18/08/2024 - JLS - Pedido passa a admitir varios produtos
+      *                      (linhas) por numero de pedido, em vez de
+      *                      um produto por pedido. Frete/total passam
+      *                      a ser calculados uma vez por pedido, sobre
+      *                      a soma dos itens.
+      *   11/09/2024 - JLS - Cada pedido processado passa a gerar
+      *                      tambem uma linha em FRETECSV.DAT, para
+      *                      importacao direta na planilha de revisao
+      *                      de tarifas.
+      *   12/09/2024 - JLS - Total de frete passa a ser acumulado ano
+      *                      a ano (FRETEYTD.DAT), em vez de reiniciar
+      *                      do zero a cada execucao do lote.
+      *   13/09/2024 - JLS - TABCEP.DAT passa a ter data de vigencia por
+      *                      faixa de CEP, permitindo mais de uma tarifa
+      *                      para a mesma faixa ao longo do tempo. Pedido
+      *                      passa a trazer sua propria data (PD-DATA),
+      *                      e o frete eh calculado com a tarifa vigente
+      *                      naquela data, nao na data de hoje.
+      *   16/09/2024 - JLS - Reinicio do lote (checkpoint) passa a
+      *                      reconstruir os totais gerais e o resumo por
+      *                      estado a partir de FRETEAUD.DAT, ja que os
+      *                      pedidos pulados em 1070-PULAR-PROCESSADOS
+      *                      nao passavam mais por 0200-PROCESSA.
+      *   17/09/2024 - JLS - Zerar FRETECKP.DAT passa a ocorrer somente
+      *                      apos o lote inteiro terminar de processar
+      *                      (0000-PRINCIPAL), em vez de em todo caminho
+      *                      que chega em 9000-FINALIZAR; uma falha ao
+      *                      abrir um arquivo secundario no meio de um
+      *                      reinicio nao pode mais apagar o ponto de
+      *                      checkpoint de um lote ainda incompleto.
+      *   18/09/2024 - JLS - Gravacao do checkpoint (0280-GRAVA-CHECKPOINT)
+      *                      passa a ocorrer em 0100-RECEBE, depois de
+      *                      0300-MOSTRA, em vez de dentro de
+      *                      0200-PROCESSA; o checkpoint so avanca depois
+      *                      que a confirmacao do pedido em CONFFRETE.DAT
+      *                      ja foi de fato gravada.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROGRAMA11.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS-FILE ASSIGN TO "PEDIDOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PEDIDOS.
+           SELECT TABCEP-FILE ASSIGN TO "TABCEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TABCEP.
+           SELECT EXCFRETE-FILE ASSIGN TO "EXCFRETE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EXCFRETE.
+           SELECT RESUMOFRETE-FILE ASSIGN TO "RESUMOFRETE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RESUMOFRETE.
+           SELECT FRETEAUD-FILE ASSIGN TO "FRETEAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FRETEAUD.
+           SELECT FRETECKP-FILE ASSIGN TO "FRETECKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FRETECKP.
+           SELECT CONFFRETE-FILE ASSIGN TO "CONFFRETE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CONFFRETE.
+           SELECT EXCDIARIO-FILE ASSIGN TO "EXCDIARIO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EXCDIARIO.
+           SELECT FRETECSV-FILE ASSIGN TO "FRETECSV.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FRETECSV.
+           SELECT FRETEYTD-FILE ASSIGN TO "FRETEYTD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FRETEYTD.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS-FILE.
+       01  PEDIDOS-REG.
+           05 PD-PEDIDO             PIC 9(04).
+           05 PD-PRODUTO            PIC X(10).
+           05 PD-CEP                PIC 9(08).
+           05 PD-ESTADO             PIC X(02).
+           05 PD-VALOR              PIC 9(08).
+           05 PD-DATA               PIC 9(08).
+
+       FD  TABCEP-FILE.
+       01  TABCEP-REG.
+           05 TC-CEP-INICIO          PIC 9(08).
+           05 TC-CEP-FIM             PIC 9(08).
+           05 TC-ESTADO              PIC X(02).
+           05 TC-PERCENTUAL          PIC 9V999.
+           05 TC-DATA-VIGENCIA       PIC 9(08).
+
+       FD  EXCFRETE-FILE.
+       01  EXCFRETE-REG.
+           05 EX-PEDIDO               PIC 9(04).
+           05 EX-PRODUTO              PIC X(10).
+           05 EX-CEP                  PIC 9(08).
+           05 EX-ESTADO               PIC X(02).
+           05 EX-VALOR                PIC 9(08).
+           05 EX-MOTIVO               PIC X(30).
+
+       FD  RESUMOFRETE-FILE.
+       01  RESUMOFRETE-REG             PIC X(80).
+
+       FD  FRETEAUD-FILE.
+       01  FRETEAUD-REG.
+           05 AUD-DATA                PIC 9(08).
+           05 AUD-HORA                PIC 9(08).
+           05 AUD-PEDIDO               PIC 9(04).
+           05 AUD-QTD-ITENS            PIC 9(02).
+           05 AUD-PRODUTO              PIC X(10).
+           05 AUD-CEP                  PIC 9(08).
+           05 AUD-ESTADO               PIC X(02).
+           05 AUD-VALOR                PIC 9(08).
+           05 AUD-FRETE                PIC 9(08)V99.
+           05 AUD-VALORTOTAL           PIC 9(09)V99.
+           05 AUD-STATUS               PIC X(09).
+
+       FD  FRETECKP-FILE.
+       01  FRETECKP-REG.
+           05 CKP-QTD-PROCESSADOS      PIC 9(06).
+
+       FD  CONFFRETE-FILE.
+       01  CONFFRETE-REG                PIC X(80).
+
+       FD  EXCDIARIO-FILE.
+       01  EXCDIARIO-REG                PIC X(80).
+
+       FD  FRETECSV-FILE.
+       01  FRETECSV-REG                 PIC X(150).
+
+       FD  FRETEYTD-FILE.
+       01  FRETEYTD-REG.
+           05 YTD-ANO                   PIC 9(04).
+           05 YTD-TOTAL-FRETE           PIC 9(11)V99.
+
        WORKING-STORAGE SECTION.
+
+           COPY JOBINFCPY.
+           COPY EXCDIARIOCPY.
+
+         77 WRK-STATUS-PEDIDOS PIC X(02) VALUE SPACES.
+         77 WRK-FIM-ARQUIVO    PIC X(01) VALUE "N".
+             88 FIM-ARQUIVO-PEDIDOS VALUE "S".
+
+         77 WRK-STATUS-TABCEP   PIC X(02) VALUE SPACES.
+         77 WRK-FIM-TABCEP      PIC X(01) VALUE "N".
+             88 FIM-TABCEP VALUE "S".
+
+         77 WRK-STATUS-EXCFRETE PIC X(02) VALUE SPACES.
+         77 WRK-STATUS-RESUMOFRETE PIC X(02) VALUE SPACES.
+         77 WRK-RESUMO-ABERTO      PIC X(01) VALUE "N".
+             88 RESUMO-ABERTO VALUE "S".
+
+         77 WRK-STATUS-FRETEAUD PIC X(02) VALUE SPACES.
+         77 WRK-DATA-SISTEMA    PIC 9(08) VALUE ZEROS.
+         77 WRK-HORA-SISTEMA    PIC 9(08) VALUE ZEROS.
+
+         77 WRK-STATUS-CONFFRETE  PIC X(02) VALUE SPACES.
+         77 WRK-STATUS-FRETECKP   PIC X(02) VALUE SPACES.
+         77 WRK-QTD-CHECKPOINT    PIC 9(06) VALUE ZEROS.
+         77 WRK-QTD-JA-LIDOS      PIC 9(06) VALUE ZEROS.
+         77 WRK-REINICIO          PIC X(01) VALUE "N".
+             88 HOUVE-REINICIO VALUE "S".
+
+      *    Area usada para reconstruir os totais gerais e o resumo por
+      *    estado a partir de FRETEAUD.DAT quando o lote eh reiniciado,
+      *    ja que os pedidos pulados em 1070-PULAR-PROCESSADOS nao
+      *    passam por 0200-PROCESSA.
+         77 WRK-PRIMEIRO-AUD         PIC X(01) VALUE "S".
+             88 PRIMEIRO-REG-AUDITORIA VALUE "S".
+         77 WRK-FIM-FRETEAUD         PIC X(01) VALUE "N".
+             88 FIM-FRETEAUD VALUE "S".
+         77 WRK-PEDIDO-AUD-ANTERIOR  PIC 9(04) VALUE ZEROS.
+         77 WRK-ESTADO-AUD-ANTERIOR  PIC X(02) VALUE SPACES.
+         77 WRK-STATUS-AUD-ANTERIOR  PIC X(09) VALUE SPACES.
+         77 WRK-FRETE-AUD-ANTERIOR   PIC 9(08)V99 VALUE ZEROS.
+         77 WRK-VALORTOTAL-AUD-ANTERIOR PIC 9(09)V99 VALUE ZEROS.
+         77 WRK-SOMA-VALOR-PEDIDO    PIC 9(09) VALUE ZEROS.
+
+      *    Area de leitura adiantada (read-ahead), usada para detectar
+      *    a troca de numero de pedido e fechar o grupo de itens atual.
+         01 WRK-PROX-PEDIDO-REG.
+             05 WRK-PROX-PEDIDO      PIC 9(04).
+             05 WRK-PROX-PRODUTO     PIC X(10).
+             05 WRK-PROX-CEP         PIC 9(08).
+             05 WRK-PROX-ESTADO      PIC X(02).
+             05 WRK-PROX-VALOR       PIC 9(08).
+             05 WRK-PROX-DATA        PIC 9(08).
+
+         77 WRK-PEDIDO-ATUAL      PIC 9(04) VALUE ZEROS.
+
+      *    Itens (produtos) que compoem o pedido corrente.
+         01 TAB-ITENS.
+             05 TAB-ITEM-REG OCCURS 1 TO 20 TIMES
+                 DEPENDING ON WRK-QTD-ITENS
+                 INDEXED BY TAB-ITEM-IDX.
+                 10 TI-PRODUTO        PIC X(10).
+                 10 TI-VALOR          PIC 9(08).
+         77 WRK-QTD-ITENS         PIC 9(02) VALUE ZEROS.
+
+         01 TAB-CEP.
+             05 TAB-CEP-REG OCCURS 1 TO 50 TIMES
+                 DEPENDING ON WRK-QTD-TABCEP
+                 INDEXED BY TAB-CEP-IDX.
+                 10 TAB-CEP-INICIO   PIC 9(08).
+                 10 TAB-CEP-FIM      PIC 9(08).
+                 10 TAB-CEP-ESTADO   PIC X(02).
+                 10 TAB-CEP-PCT      PIC 9V999.
+                 10 TAB-CEP-VIGENCIA PIC 9(08).
+         77 WRK-QTD-TABCEP   PIC 9(02) VALUE ZEROS.
+         77 WRK-ACHOU-FRETE  PIC X(01) VALUE "N".
+             88 ACHOU-FRETE VALUE "S".
+         77 WRK-MELHOR-VIGENCIA PIC 9(08) VALUE ZEROS.
+         77 WRK-MELHOR-IDX      PIC 9(02) VALUE ZEROS.
+
+      *    Resumo de frete acumulado por estado (um estado pode ser
+      *    atendido por varias faixas de CEP, por isso o acumulo eh
+      *    feito em tabela propria, e nao na tabela de tarifas acima).
+         01 TAB-RESUMO.
+             05 TAB-RESUMO-REG OCCURS 1 TO 50 TIMES
+                 DEPENDING ON WRK-QTD-RESUMO
+                 INDEXED BY TAB-RESUMO-IDX.
+                 10 TR-ESTADO        PIC X(02).
+                 10 TR-QTD-PEDIDOS   PIC 9(05) VALUE ZEROS.
+                 10 TR-TOTAL-VALOR   PIC 9(10)V99 VALUE ZEROS.
+                 10 TR-TOTAL-FRETE   PIC 9(10)V99 VALUE ZEROS.
+         77 WRK-QTD-RESUMO   PIC 9(02) VALUE ZEROS.
+         77 WRK-ACHOU-RESUMO PIC X(01) VALUE "N".
+             88 ACHOU-RESUMO VALUE "S".
+
+         77 WRK-TOTAL-PEDIDOS      PIC 9(06) VALUE ZEROS.
+         77 WRK-TOTAL-VALOR-GERAL  PIC 9(11)V99 VALUE ZEROS.
+         77 WRK-TOTAL-FRETE-GERAL  PIC 9(11)V99 VALUE ZEROS.
+         77 WRK-TOTAL-GERAL-IMPOSTO PIC 9(11)V99 VALUE ZEROS.
+
+         01 WRK-LINHA-RESUMO.
+             05 WRK-LR-ESTADO      PIC X(02).
+             05 FILLER             PIC X(05) VALUE SPACES.
+             05 WRK-LR-QTD         PIC ZZ.ZZ9.
+             05 FILLER             PIC X(05) VALUE SPACES.
+             05 WRK-LR-VALOR       PIC Z.ZZZ.ZZZ.ZZ9,99.
+             05 FILLER             PIC X(05) VALUE SPACES.
+             05 WRK-LR-FRETE       PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+         01 WRK-LINHA-CONF.
+             05 WRK-LC-ROTULO      PIC X(17).
+             05 WRK-LC-VALOR       PIC X(40).
+
+         77 WRK-ITEM-VALOR-ED PIC ZZ.ZZZ.ZZ9,99.
+
          77 WRK-PRODUTO PIC X(10) VALUE SPACES.
+         77 WRK-CEP PIC 9(08) VALUE ZEROS.
          77 WRK-ESTADO PIC X(02) VALUE SPACES.
+         77 WRK-DATA-PEDIDO PIC 9(08) VALUE ZEROS.
          77 WRK-VALOR PIC 9(08) VALUE ZEROS.
          77 WRK-FRETE PIC 9(08)V99 VALUE ZEROS.
          77 WRK-VALORTOTAL PIC 9(09)V99 VALUE ZEROS.
 
+         77 WRK-PERC-IMPOSTO       PIC 9V9999 VALUE 0,0500.
+         77 WRK-VALORTOTAL-IMPOSTO PIC 9(09)V99 VALUE ZEROS.
+
          77 WRK-VALOR-ED PIC ZZ.ZZZ.ZZ9,99.
          77 WRK-FRETE-ED PIC ZZ.ZZZ.ZZ9,99.
          77 WRK-VALORTOTAL-ED PIC ZZ.ZZZ.ZZ9,99.
+         77 WRK-VALORTOTAL-IMPOSTO-ED PIC ZZ.ZZZ.ZZ9,99.
+
+         77 WRK-STATUS-FRETECSV PIC X(02) VALUE SPACES.
+         77 WRK-CSV-STATUS      PIC X(09) VALUE SPACES.
+
+         77 WRK-STATUS-FRETEYTD   PIC X(02) VALUE SPACES.
+         77 WRK-ANO-ATUAL         PIC 9(04) VALUE ZEROS.
+         77 WRK-TOTAL-FRETE-ACUM  PIC 9(11)V99 VALUE ZEROS.
+         77 WRK-LR-FRETE-ACUM-ED  PIC Z.ZZZ.ZZZ.ZZ9,99.
 
        PROCEDURE DIVISION.
 
-         0100-RECEBE SECTION.
+         0000-PRINCIPAL SECTION.
+              MOVE 0 TO RETURN-CODE
+              PERFORM 0010-CABECALHO
+              PERFORM 1000-INICIALIZAR
+              PERFORM 0100-RECEBE THRU 0100-EXIT
+                  UNTIL FIM-ARQUIVO-PEDIDOS
+              PERFORM 0285-ZERA-CHECKPOINT
+              PERFORM 9000-FINALIZAR
+              GOBACK.
 
-              DISPLAY "Informe o produto : "
-              ACCEPT WRK-PRODUTO
-              DISPLAY "Informe o estado : "
-              ACCEPT WRK-ESTADO
-              DISPLAY "Informe o valor do produto : "
-              ACCEPT WRK-VALOR.
+         0010-CABECALHO SECTION.
+              MOVE "FRETE-LOTE" TO WRK-JOB-NOME
+              ACCEPT WRK-JOB-DATAHORA FROM TIME
+              DISPLAY "=========================================="
+              DISPLAY "JOB : " WRK-JOB-NOME "   INICIO : "
+                  WRK-JOB-DATAHORA
+              DISPLAY "==========================================".
 
-         0200-PROCESSA SECTION.
+         1000-INICIALIZAR SECTION.
+              PERFORM 1050-CARREGA-TABCEP
+              PERFORM 1060-VERIFICA-CHECKPOINT
+              PERFORM 1080-CARREGA-YTD
+              IF HOUVE-REINICIO
+                  PERFORM 1090-RECARREGA-TOTAIS
+              END-IF
+              OPEN INPUT PEDIDOS-FILE
+              IF WRK-STATUS-PEDIDOS NOT = "00"
+                  DISPLAY "Erro ao abrir PEDIDOS.DAT : "
+                      WRK-STATUS-PEDIDOS
+                  MOVE 8 TO RETURN-CODE
+                  GO TO 9000-FINALIZAR
+              END-IF
+              IF HOUVE-REINICIO
+                  DISPLAY "Reiniciando lote apos checkpoint : "
+                      WRK-QTD-CHECKPOINT " pedido(s) ja processado(s)"
+                  OPEN EXTEND EXCFRETE-FILE
+                  OPEN EXTEND RESUMOFRETE-FILE
+                  OPEN EXTEND FRETEAUD-FILE
+                  OPEN EXTEND CONFFRETE-FILE
+              ELSE
+                  OPEN OUTPUT EXCFRETE-FILE
+                  OPEN OUTPUT RESUMOFRETE-FILE
+                  OPEN OUTPUT FRETEAUD-FILE
+                  OPEN OUTPUT CONFFRETE-FILE
+              END-IF
+              IF WRK-STATUS-EXCFRETE NOT = "00"
+                  DISPLAY "Erro ao abrir EXCFRETE.DAT : "
+                      WRK-STATUS-EXCFRETE
+                  MOVE 8 TO RETURN-CODE
+                  GO TO 9000-FINALIZAR
+              END-IF
+              IF WRK-STATUS-RESUMOFRETE NOT = "00"
+                  DISPLAY "Erro ao abrir RESUMOFRETE.DAT : "
+                      WRK-STATUS-RESUMOFRETE
+                  MOVE 8 TO RETURN-CODE
+                  GO TO 9000-FINALIZAR
+              END-IF
+              SET RESUMO-ABERTO TO TRUE
+              IF WRK-STATUS-FRETEAUD NOT = "00"
+                  DISPLAY "Erro ao abrir FRETEAUD.DAT : "
+                      WRK-STATUS-FRETEAUD
+                  MOVE 8 TO RETURN-CODE
+                  GO TO 9000-FINALIZAR
+              END-IF
+              IF WRK-STATUS-CONFFRETE NOT = "00"
+                  DISPLAY "Erro ao abrir CONFFRETE.DAT : "
+                      WRK-STATUS-CONFFRETE
+                  MOVE 8 TO RETURN-CODE
+                  GO TO 9000-FINALIZAR
+              END-IF
+              OPEN EXTEND EXCDIARIO-FILE
+              IF WRK-STATUS-EXCDIARIO = "35"
+                  OPEN OUTPUT EXCDIARIO-FILE
+              END-IF
+              IF WRK-STATUS-EXCDIARIO NOT = "00"
+                  DISPLAY "Erro ao abrir EXCDIARIO.DAT : "
+                      WRK-STATUS-EXCDIARIO
+                  MOVE 8 TO RETURN-CODE
+                  GO TO 9000-FINALIZAR
+              END-IF
+              IF HOUVE-REINICIO
+                  OPEN EXTEND FRETECSV-FILE
+              ELSE
+                  OPEN OUTPUT FRETECSV-FILE
+              END-IF
+              IF WRK-STATUS-FRETECSV NOT = "00"
+                  DISPLAY "Erro ao abrir FRETECSV.DAT : "
+                      WRK-STATUS-FRETECSV
+                  MOVE 8 TO RETURN-CODE
+                  GO TO 9000-FINALIZAR
+              END-IF
+              IF NOT HOUVE-REINICIO
+                  MOVE SPACES TO FRETECSV-REG
+                  STRING "PEDIDO;ITENS;CEP;ESTADO;VALOR;FRETE;"
+                      DELIMITED BY SIZE
+                      "TOTAL;TOTAL_IMPOSTO;STATUS" DELIMITED BY SIZE
+                      INTO FRETECSV-REG
+                  WRITE FRETECSV-REG
+              END-IF
+              PERFORM 1100-LER-PEDIDO
+              IF HOUVE-REINICIO
+                  PERFORM 1070-PULAR-PROCESSADOS
+              END-IF.
 
-              EVALUATE WRK-ESTADO
-               WHEN "SP"
-                  COMPUTE WRK-FRETE = WRK-VALOR *0,10
+         1060-VERIFICA-CHECKPOINT SECTION.
+              OPEN INPUT FRETECKP-FILE
+              IF WRK-STATUS-FRETECKP = "00"
+                  READ FRETECKP-FILE INTO FRETECKP-REG
+                      AT END
+                          MOVE ZEROS TO WRK-QTD-CHECKPOINT
+                      NOT AT END
+                          MOVE CKP-QTD-PROCESSADOS TO
+                              WRK-QTD-CHECKPOINT
+                  END-READ
+                  CLOSE FRETECKP-FILE
+                  IF WRK-QTD-CHECKPOINT GREATER ZERO
+                      SET HOUVE-REINICIO TO TRUE
+                  END-IF
+              END-IF.
 
-               WHEN "RJ"
-                  COMPUTE WRK-FRETE = WRK-VALOR *0,15
+         1080-CARREGA-YTD SECTION.
+              ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+              MOVE WRK-DATA-SISTEMA(1:4) TO WRK-ANO-ATUAL
+              MOVE ZEROS TO WRK-TOTAL-FRETE-ACUM
+              OPEN INPUT FRETEYTD-FILE
+              IF WRK-STATUS-FRETEYTD = "00"
+                  READ FRETEYTD-FILE INTO FRETEYTD-REG
+                      AT END
+                          MOVE ZEROS TO WRK-TOTAL-FRETE-ACUM
+                      NOT AT END
+                          IF YTD-ANO = WRK-ANO-ATUAL
+                              MOVE YTD-TOTAL-FRETE TO
+                                  WRK-TOTAL-FRETE-ACUM
+                          ELSE
+                              MOVE ZEROS TO WRK-TOTAL-FRETE-ACUM
+                          END-IF
+                  END-READ
+                  CLOSE FRETEYTD-FILE
+              END-IF.
 
-               WHEN "SC"
-                  COMPUTE WRK-FRETE = WRK-VALOR *0,20
-               WHEN OTHER
-               DISPLAY "Não entregamos nesse estado " WRK-ESTADO
-              END-EVALUATE.
+         1090-RECARREGA-TOTAIS SECTION.
+              MOVE ZEROS TO WRK-TOTAL-VALOR-GERAL
+              MOVE ZEROS TO WRK-TOTAL-FRETE-GERAL
+              MOVE ZEROS TO WRK-TOTAL-GERAL-IMPOSTO
+              MOVE ZEROS TO WRK-QTD-RESUMO
+              MOVE ZEROS TO WRK-SOMA-VALOR-PEDIDO
+              MOVE ZEROS TO WRK-PEDIDO-AUD-ANTERIOR
+              SET PRIMEIRO-REG-AUDITORIA TO TRUE
+              MOVE "N" TO WRK-FIM-FRETEAUD
+              OPEN INPUT FRETEAUD-FILE
+              IF WRK-STATUS-FRETEAUD = "00"
+                  PERFORM UNTIL FIM-FRETEAUD
+                      READ FRETEAUD-FILE INTO FRETEAUD-REG
+                          AT END
+                              SET FIM-FRETEAUD TO TRUE
+                          NOT AT END
+                              PERFORM 1095-ACUMULA-TOTAIS-AUDITORIA
+                  END-READ
+                  END-PERFORM
+                  IF NOT PRIMEIRO-REG-AUDITORIA
+                      PERFORM 1097-FECHA-PEDIDO-AUDITORIA
+                  END-IF
+                  CLOSE FRETEAUD-FILE
+              END-IF.
+
+         1095-ACUMULA-TOTAIS-AUDITORIA SECTION.
+              IF NOT PRIMEIRO-REG-AUDITORIA
+                  AND AUD-PEDIDO NOT = WRK-PEDIDO-AUD-ANTERIOR
+                  PERFORM 1097-FECHA-PEDIDO-AUDITORIA
+              END-IF
+              IF PRIMEIRO-REG-AUDITORIA
+                  OR AUD-PEDIDO NOT = WRK-PEDIDO-AUD-ANTERIOR
+                  MOVE AUD-PEDIDO     TO WRK-PEDIDO-AUD-ANTERIOR
+                  MOVE AUD-ESTADO     TO WRK-ESTADO-AUD-ANTERIOR
+                  MOVE AUD-STATUS     TO WRK-STATUS-AUD-ANTERIOR
+                  MOVE AUD-FRETE      TO WRK-FRETE-AUD-ANTERIOR
+                  MOVE AUD-VALORTOTAL TO WRK-VALORTOTAL-AUD-ANTERIOR
+                  MOVE ZEROS          TO WRK-SOMA-VALOR-PEDIDO
+                  MOVE "N" TO WRK-PRIMEIRO-AUD
+              END-IF
+              ADD AUD-VALOR TO WRK-SOMA-VALOR-PEDIDO.
+
+         1097-FECHA-PEDIDO-AUDITORIA SECTION.
+              ADD WRK-SOMA-VALOR-PEDIDO TO WRK-TOTAL-VALOR-GERAL
+              ADD WRK-FRETE-AUD-ANTERIOR TO WRK-TOTAL-FRETE-GERAL
+              COMPUTE WRK-VALORTOTAL-IMPOSTO ROUNDED =
+                  WRK-VALORTOTAL-AUD-ANTERIOR * (1 + WRK-PERC-IMPOSTO)
+              ADD WRK-VALORTOTAL-IMPOSTO TO WRK-TOTAL-GERAL-IMPOSTO
+              IF WRK-STATUS-AUD-ANTERIOR = "ATENDIDO"
+                  MOVE WRK-ESTADO-AUD-ANTERIOR TO WRK-ESTADO
+                  MOVE WRK-FRETE-AUD-ANTERIOR  TO WRK-FRETE
+                  MOVE WRK-SOMA-VALOR-PEDIDO   TO WRK-VALOR
+                  PERFORM 0260-ACUMULA-RESUMO
+              END-IF.
+
+         1070-PULAR-PROCESSADOS SECTION.
+              PERFORM UNTIL WRK-QTD-JA-LIDOS NOT LESS
+                  WRK-QTD-CHECKPOINT OR FIM-ARQUIVO-PEDIDOS
+                  ADD 1 TO WRK-QTD-JA-LIDOS
+                  ADD 1 TO WRK-TOTAL-PEDIDOS
+                  PERFORM 0150-MONTA-PEDIDO
+              END-PERFORM.
 
+         1050-CARREGA-TABCEP SECTION.
+              OPEN INPUT TABCEP-FILE
+              IF WRK-STATUS-TABCEP NOT = "00"
+                  DISPLAY "Erro ao abrir TABCEP.DAT : "
+                      WRK-STATUS-TABCEP
+                  MOVE 8 TO RETURN-CODE
+                  GO TO 9000-FINALIZAR
+              END-IF
+              PERFORM UNTIL FIM-TABCEP
+                  READ TABCEP-FILE INTO TABCEP-REG
+                      AT END
+                          SET FIM-TABCEP TO TRUE
+                      NOT AT END
+                          ADD 1 TO WRK-QTD-TABCEP
+                          MOVE TC-CEP-INICIO TO
+                              TAB-CEP-INICIO(WRK-QTD-TABCEP)
+                          MOVE TC-CEP-FIM TO
+                              TAB-CEP-FIM(WRK-QTD-TABCEP)
+                          MOVE TC-ESTADO TO
+                              TAB-CEP-ESTADO(WRK-QTD-TABCEP)
+                          MOVE TC-PERCENTUAL TO
+                              TAB-CEP-PCT(WRK-QTD-TABCEP)
+                          MOVE TC-DATA-VIGENCIA TO
+                              TAB-CEP-VIGENCIA(WRK-QTD-TABCEP)
+                  END-READ
+              END-PERFORM
+              CLOSE TABCEP-FILE.
+
+         1100-LER-PEDIDO SECTION.
+              READ PEDIDOS-FILE
+                  AT END
+                      SET FIM-ARQUIVO-PEDIDOS TO TRUE
+                  NOT AT END
+                      MOVE PEDIDOS-REG TO WRK-PROX-PEDIDO-REG
+              END-READ.
+
+         0150-MONTA-PEDIDO SECTION.
+              MOVE WRK-PROX-PEDIDO TO WRK-PEDIDO-ATUAL
+              MOVE WRK-PROX-CEP    TO WRK-CEP
+              MOVE WRK-PROX-ESTADO TO WRK-ESTADO
+              MOVE WRK-PROX-DATA   TO WRK-DATA-PEDIDO
+              MOVE ZEROS           TO WRK-QTD-ITENS
+              MOVE ZEROS           TO WRK-VALOR
+              PERFORM 0160-ACUMULA-ITEM
+              PERFORM 1100-LER-PEDIDO
+              PERFORM UNTIL FIM-ARQUIVO-PEDIDOS
+                  OR WRK-PROX-PEDIDO NOT = WRK-PEDIDO-ATUAL
+                  PERFORM 0160-ACUMULA-ITEM
+                  PERFORM 1100-LER-PEDIDO
+              END-PERFORM.
+
+         0160-ACUMULA-ITEM SECTION.
+              ADD 1 TO WRK-QTD-ITENS
+              SET TAB-ITEM-IDX TO WRK-QTD-ITENS
+              MOVE WRK-PROX-PRODUTO TO TI-PRODUTO(TAB-ITEM-IDX)
+              MOVE WRK-PROX-VALOR   TO TI-VALOR(TAB-ITEM-IDX)
+              ADD WRK-PROX-VALOR TO WRK-VALOR.
+
+         0100-RECEBE SECTION.
+              PERFORM 0150-MONTA-PEDIDO
 
-              COMPUTE  WRK-VALORTOTAL = WRK-VALOR + WRK-FRETE
+              PERFORM 0200-PROCESSA
+              PERFORM 0300-MOSTRA
+              PERFORM 0280-GRAVA-CHECKPOINT.
+         0100-EXIT.
+              EXIT.
+
+         0200-PROCESSA SECTION.
+
+              MOVE ZEROS TO WRK-FRETE
+              MOVE ZEROS TO WRK-VALORTOTAL
+              MOVE "N" TO WRK-ACHOU-FRETE
+              MOVE ZEROS TO WRK-MELHOR-VIGENCIA
+              MOVE ZEROS TO WRK-MELHOR-IDX
+              PERFORM VARYING TAB-CEP-IDX FROM 1 BY 1
+                  UNTIL TAB-CEP-IDX GREATER WRK-QTD-TABCEP
+                  IF WRK-CEP NOT LESS TAB-CEP-INICIO(TAB-CEP-IDX)
+                   AND WRK-CEP NOT GREATER TAB-CEP-FIM(TAB-CEP-IDX)
+                   AND TAB-CEP-VIGENCIA(TAB-CEP-IDX) NOT GREATER
+                       WRK-DATA-PEDIDO
+                   AND TAB-CEP-VIGENCIA(TAB-CEP-IDX) NOT LESS
+                       WRK-MELHOR-VIGENCIA
+                      MOVE TAB-CEP-VIGENCIA(TAB-CEP-IDX) TO
+                          WRK-MELHOR-VIGENCIA
+                      MOVE TAB-CEP-IDX TO WRK-MELHOR-IDX
+                  END-IF
+              END-PERFORM
+              IF WRK-MELHOR-IDX GREATER ZERO
+                  SET ACHOU-FRETE TO TRUE
+                  SET TAB-CEP-IDX TO WRK-MELHOR-IDX
+                  COMPUTE WRK-FRETE ROUNDED =
+                      WRK-VALOR * TAB-CEP-PCT(TAB-CEP-IDX)
+                  PERFORM 0260-ACUMULA-RESUMO
+              ELSE
+                  DISPLAY "CEP fora de area de entrega " WRK-CEP
+                  ADD 1 TO WRK-JOB-REJEITADOS
+                  MOVE 4 TO RETURN-CODE
+                  PERFORM 0250-GRAVA-EXCECAO
+              END-IF.
+
+              ADD 1 TO WRK-JOB-LIDOS
+              IF ACHOU-FRETE
+                  ADD 1 TO WRK-JOB-GRAVADOS
+              END-IF
+              ADD 1 TO WRK-TOTAL-PEDIDOS
+              ADD WRK-VALOR TO WRK-TOTAL-VALOR-GERAL
+              ADD WRK-FRETE TO WRK-TOTAL-FRETE-GERAL
+
+              COMPUTE WRK-VALORTOTAL ROUNDED = WRK-VALOR + WRK-FRETE
+              COMPUTE WRK-VALORTOTAL-IMPOSTO ROUNDED =
+                  WRK-VALORTOTAL * (1 + WRK-PERC-IMPOSTO)
+              ADD WRK-VALORTOTAL-IMPOSTO TO WRK-TOTAL-GERAL-IMPOSTO
               MOVE WRK-VALOR TO WRK-VALOR-ED
               MOVE WRK-FRETE TO WRK-FRETE-ED
-              MOVE WRK-VALORTOTAL TO WRK-VALORTOTAL-ED.
+              MOVE WRK-VALORTOTAL TO WRK-VALORTOTAL-ED
+              MOVE WRK-VALORTOTAL-IMPOSTO TO
+                  WRK-VALORTOTAL-IMPOSTO-ED
+
+              PERFORM 0270-GRAVA-AUDITORIA
+
+              PERFORM 0290-GRAVA-CSV.
 
+         0250-GRAVA-EXCECAO SECTION.
+              PERFORM VARYING TAB-ITEM-IDX FROM 1 BY 1
+                  UNTIL TAB-ITEM-IDX GREATER WRK-QTD-ITENS
+                  MOVE WRK-PEDIDO-ATUAL         TO EX-PEDIDO
+                  MOVE TI-PRODUTO(TAB-ITEM-IDX)  TO EX-PRODUTO
+                  MOVE WRK-CEP                   TO EX-CEP
+                  MOVE WRK-ESTADO                TO EX-ESTADO
+                  MOVE TI-VALOR(TAB-ITEM-IDX)     TO EX-VALOR
+                  MOVE "CEP FORA DE AREA DE ENTREGA" TO EX-MOTIVO
+                  WRITE EXCFRETE-REG
+                  MOVE TI-PRODUTO(TAB-ITEM-IDX) TO WRK-EXC-CHAVE
+                  MOVE "CEP FORA DE AREA DE ENTREGA" TO WRK-EXC-MOTIVO
+                  PERFORM 0255-GRAVA-EXCDIARIO
+              END-PERFORM.
 
+         0255-GRAVA-EXCDIARIO SECTION.
+              MOVE "FRETE-LOTE" TO WRK-EXC-SISTEMA
+              ACCEPT WRK-EXC-HORA FROM TIME
+              MOVE SPACES TO EXCDIARIO-REG
+              STRING WRK-EXC-SISTEMA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WRK-EXC-CHAVE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WRK-EXC-MOTIVO DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WRK-EXC-HORA DELIMITED BY SIZE
+                  INTO EXCDIARIO-REG
+              WRITE EXCDIARIO-REG.
+
+         0260-ACUMULA-RESUMO SECTION.
+              MOVE "N" TO WRK-ACHOU-RESUMO
+              SET TAB-RESUMO-IDX TO 1
+              SEARCH TAB-RESUMO-REG
+                  AT END
+                      CONTINUE
+                  WHEN TR-ESTADO(TAB-RESUMO-IDX) = WRK-ESTADO
+                      SET ACHOU-RESUMO TO TRUE
+              END-SEARCH
+              IF NOT ACHOU-RESUMO
+                  ADD 1 TO WRK-QTD-RESUMO
+                  SET TAB-RESUMO-IDX TO WRK-QTD-RESUMO
+                  MOVE WRK-ESTADO TO TR-ESTADO(TAB-RESUMO-IDX)
+              END-IF
+              ADD 1 TO TR-QTD-PEDIDOS(TAB-RESUMO-IDX)
+              ADD WRK-VALOR TO TR-TOTAL-VALOR(TAB-RESUMO-IDX)
+              ADD WRK-FRETE TO TR-TOTAL-FRETE(TAB-RESUMO-IDX).
+
+         0270-GRAVA-AUDITORIA SECTION.
+              ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+              ACCEPT WRK-HORA-SISTEMA FROM TIME
+              IF ACHOU-FRETE
+                  MOVE "ATENDIDO"   TO AUD-STATUS
+              ELSE
+                  MOVE "REJEITADO" TO AUD-STATUS
+              END-IF
+              PERFORM VARYING TAB-ITEM-IDX FROM 1 BY 1
+                  UNTIL TAB-ITEM-IDX GREATER WRK-QTD-ITENS
+                  MOVE WRK-DATA-SISTEMA TO AUD-DATA
+                  MOVE WRK-HORA-SISTEMA TO AUD-HORA
+                  MOVE WRK-PEDIDO-ATUAL TO AUD-PEDIDO
+                  MOVE WRK-QTD-ITENS    TO AUD-QTD-ITENS
+                  MOVE TI-PRODUTO(TAB-ITEM-IDX) TO AUD-PRODUTO
+                  MOVE WRK-CEP          TO AUD-CEP
+                  MOVE WRK-ESTADO       TO AUD-ESTADO
+                  MOVE TI-VALOR(TAB-ITEM-IDX) TO AUD-VALOR
+                  MOVE WRK-FRETE        TO AUD-FRETE
+                  MOVE WRK-VALORTOTAL   TO AUD-VALORTOTAL
+                  WRITE FRETEAUD-REG
+              END-PERFORM.
+
+         0280-GRAVA-CHECKPOINT SECTION.
+              OPEN OUTPUT FRETECKP-FILE
+              MOVE WRK-TOTAL-PEDIDOS TO CKP-QTD-PROCESSADOS
+              WRITE FRETECKP-REG
+              CLOSE FRETECKP-FILE.
+
+         0290-GRAVA-CSV SECTION.
+              IF ACHOU-FRETE
+                  MOVE "ATENDIDO" TO WRK-CSV-STATUS
+              ELSE
+                  MOVE "REJEITADO" TO WRK-CSV-STATUS
+              END-IF
+              MOVE SPACES TO FRETECSV-REG
+              STRING WRK-PEDIDO-ATUAL DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  WRK-QTD-ITENS DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  WRK-CEP DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  WRK-ESTADO DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  WRK-VALOR-ED DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  WRK-FRETE-ED DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  WRK-VALORTOTAL-ED DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  WRK-VALORTOTAL-IMPOSTO-ED DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  WRK-CSV-STATUS DELIMITED BY SIZE
+                  INTO FRETECSV-REG
+              WRITE FRETECSV-REG.
 
          0300-MOSTRA SECTION.
-              DISPLAY "O produto : " WRK-PRODUTO.
-              DISPLAY "Valor do produto : " WRK-VALOR-ED.
+              MOVE "========================================" TO
+                  CONFFRETE-REG
+              WRITE CONFFRETE-REG
+              MOVE "       CONFIRMACAO DE PEDIDO" TO CONFFRETE-REG
+              WRITE CONFFRETE-REG
+              MOVE "========================================" TO
+                  CONFFRETE-REG
+              WRITE CONFFRETE-REG
 
-              IF WRK-FRETE GREATER 0
-                  DISPLAY "Valor frete : " WRK-FRETE-ED
+              PERFORM VARYING TAB-ITEM-IDX FROM 1 BY 1
+                  UNTIL TAB-ITEM-IDX GREATER WRK-QTD-ITENS
+                  MOVE "PRODUTO" TO WRK-LC-ROTULO
+                  MOVE TI-PRODUTO(TAB-ITEM-IDX) TO WRK-LC-VALOR
+                  MOVE WRK-LINHA-CONF TO CONFFRETE-REG
+                  WRITE CONFFRETE-REG
+
+                  MOVE TI-VALOR(TAB-ITEM-IDX) TO WRK-ITEM-VALOR-ED
+                  MOVE "  VALOR ITEM" TO WRK-LC-ROTULO
+                  MOVE WRK-ITEM-VALOR-ED TO WRK-LC-VALOR
+                  MOVE WRK-LINHA-CONF TO CONFFRETE-REG
+                  WRITE CONFFRETE-REG
+              END-PERFORM
+
+              MOVE "ESTADO" TO WRK-LC-ROTULO
+              MOVE WRK-ESTADO TO WRK-LC-VALOR
+              MOVE WRK-LINHA-CONF TO CONFFRETE-REG
+              WRITE CONFFRETE-REG
 
+              MOVE "VALOR MERCADORIA" TO WRK-LC-ROTULO
+              MOVE WRK-VALOR-ED TO WRK-LC-VALOR
+              MOVE WRK-LINHA-CONF TO CONFFRETE-REG
+              WRITE CONFFRETE-REG
+
+              IF WRK-FRETE GREATER 0
+                  MOVE "VALOR FRETE" TO WRK-LC-ROTULO
+                  MOVE WRK-FRETE-ED TO WRK-LC-VALOR
+                  MOVE WRK-LINHA-CONF TO CONFFRETE-REG
+                  WRITE CONFFRETE-REG
               ELSE
-                  DISPLAY "Não entregamos nesse estado " WRK-ESTADO
+                  MOVE "OBSERVACAO" TO WRK-LC-ROTULO
+                  MOVE "CEP FORA DE AREA DE ENTREGA" TO WRK-LC-VALOR
+                  MOVE WRK-LINHA-CONF TO CONFFRETE-REG
+                  WRITE CONFFRETE-REG
+              END-IF
 
-              END-IF.
-    *****COMPUTE WRK-VALORTOTAL = WRK=VALOR + WRK-FRETE.
-              DISPLAY "Valor total : " WRK-VALORTOTAL-ED.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+              MOVE "VALOR TOTAL" TO WRK-LC-ROTULO
+              MOVE WRK-VALORTOTAL-ED TO WRK-LC-VALOR
+              MOVE WRK-LINHA-CONF TO CONFFRETE-REG
+              WRITE CONFFRETE-REG
+
+              MOVE "TOTAL C/ IMPOSTO" TO WRK-LC-ROTULO
+              MOVE WRK-VALORTOTAL-IMPOSTO-ED TO WRK-LC-VALOR
+              MOVE WRK-LINHA-CONF TO CONFFRETE-REG
+              WRITE CONFFRETE-REG
+
+              MOVE "========================================" TO
+                  CONFFRETE-REG
+              WRITE CONFFRETE-REG
+              MOVE SPACES TO CONFFRETE-REG
+              WRITE CONFFRETE-REG.
+
+         8000-GRAVA-RESUMO SECTION.
+              MOVE "RESUMO DE FRETE POR ESTADO" TO RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              MOVE SPACES TO RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              PERFORM VARYING TAB-RESUMO-IDX FROM 1 BY 1
+                  UNTIL TAB-RESUMO-IDX GREATER WRK-QTD-RESUMO
+                  MOVE TR-ESTADO(TAB-RESUMO-IDX) TO WRK-LR-ESTADO
+                  MOVE TR-QTD-PEDIDOS(TAB-RESUMO-IDX) TO
+                      WRK-LR-QTD
+                  MOVE TR-TOTAL-VALOR(TAB-RESUMO-IDX) TO
+                      WRK-LR-VALOR
+                  MOVE TR-TOTAL-FRETE(TAB-RESUMO-IDX) TO
+                      WRK-LR-FRETE
+                  WRITE RESUMOFRETE-REG FROM WRK-LINHA-RESUMO
+              END-PERFORM
+              MOVE SPACES TO RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              MOVE "TOTAL DE PEDIDOS : " TO RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              MOVE WRK-TOTAL-PEDIDOS TO WRK-LR-QTD
+              MOVE WRK-LR-QTD TO RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              MOVE "TOTAL VALOR MERCADORIA : " TO RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              MOVE WRK-TOTAL-VALOR-GERAL TO WRK-LR-VALOR
+              MOVE WRK-LR-VALOR TO RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              MOVE "TOTAL FRETE COBRADO : " TO RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              MOVE WRK-TOTAL-FRETE-GERAL TO WRK-LR-FRETE
+              MOVE WRK-LR-FRETE TO RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              MOVE "TOTAL GERAL COM IMPOSTO : " TO RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              MOVE WRK-TOTAL-GERAL-IMPOSTO TO WRK-LR-VALOR
+              MOVE WRK-LR-VALOR TO RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              ADD WRK-TOTAL-FRETE-GERAL TO WRK-TOTAL-FRETE-ACUM
+              MOVE "TOTAL FRETE ACUMULADO NO ANO : " TO
+                  RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              MOVE WRK-TOTAL-FRETE-ACUM TO WRK-LR-FRETE-ACUM-ED
+              MOVE WRK-LR-FRETE-ACUM-ED TO RESUMOFRETE-REG
+              WRITE RESUMOFRETE-REG
+              OPEN OUTPUT FRETEYTD-FILE
+              MOVE WRK-ANO-ATUAL TO YTD-ANO
+              MOVE WRK-TOTAL-FRETE-ACUM TO YTD-TOTAL-FRETE
+              WRITE FRETEYTD-REG
+              CLOSE FRETEYTD-FILE.
+
+         9000-FINALIZAR SECTION.
+              IF RESUMO-ABERTO
+                  PERFORM 8000-GRAVA-RESUMO
+                  CLOSE RESUMOFRETE-FILE
+              END-IF
+              CLOSE PEDIDOS-FILE
+              CLOSE EXCFRETE-FILE
+              CLOSE FRETEAUD-FILE
+              CLOSE CONFFRETE-FILE
+              CLOSE EXCDIARIO-FILE
+              CLOSE FRETECSV-FILE
+              PERFORM 9900-RODAPE
+              GOBACK.
+
+         0285-ZERA-CHECKPOINT SECTION.
+              OPEN OUTPUT FRETECKP-FILE
+              MOVE ZEROS TO CKP-QTD-PROCESSADOS
+              WRITE FRETECKP-REG
+              CLOSE FRETECKP-FILE.
+
+         9900-RODAPE SECTION.
+              ACCEPT WRK-JOB-DATAHORA FROM TIME
+              DISPLAY "=========================================="
+              DISPLAY "JOB : " WRK-JOB-NOME "   FIM : "
+                  WRK-JOB-DATAHORA
+              DISPLAY "PEDIDOS LIDOS      : " WRK-JOB-LIDOS
+              DISPLAY "PEDIDOS COM FRETE  : " WRK-JOB-GRAVADOS
+              DISPLAY "PEDIDOS REJEITADOS : " WRK-JOB-REJEITADOS
+              DISPLAY "==========================================".
+       END PROGRAM PROGRAMA11.
