@@ -3,48 +3,192 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Mod Log:
+      *   09/08/2024 - JLS - Percentual de frete por estado passa a vir
+      *                      de uma tabela externa (TABFRETE.DAT), em
+      *                      vez de fixo no IF.
+      *   13/08/2024 - JLS - Frete passa a ser calculado por faixa de
+      *                      CEP (TABCEP.DAT), em vez de por estado
+      *                      inteiro.
+      *   09/09/2024 - JLS - Passa a aceitar o pedido tambem por um
+      *                      arquivo de parametro (PARAMPEDIDO.DAT), para
+      *                      rodar sem ninguem sentado digitando: se o
+      *                      arquivo existir, o pedido vem dele, senao o
+      *                      programa continua perguntando por ACCEPT.
+      *   13/09/2024 - JLS - TABCEP.DAT passa a ter data de vigencia por
+      *                      faixa de CEP; o frete passa a ser calculado
+      *                      com a tarifa vigente na data de hoje, e nao
+      *                      mais com a primeira faixa que casar.
+      *   16/09/2024 - JLS - Frete e total passam a ser arredondados
+      *                      (ROUNDED), e o pedido passa a ter tambem um
+      *                      total com imposto, alem do total sem
+      *                      imposto (mesma regra do PROGRAMA11).
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROGRAMA10.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABCEP-FILE ASSIGN TO "TABCEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TABCEP.
+           SELECT PARAMPEDIDO-FILE ASSIGN TO "PARAMPEDIDO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PARAMPEDIDO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TABCEP-FILE.
+       01  TABCEP-REG.
+           05 TC-CEP-INICIO          PIC 9(08).
+           05 TC-CEP-FIM             PIC 9(08).
+           05 TC-ESTADO              PIC X(02).
+           05 TC-PERCENTUAL          PIC 9V999.
+           05 TC-DATA-VIGENCIA       PIC 9(08).
+
+       FD  PARAMPEDIDO-FILE.
+       01  PARAMPEDIDO-REG.
+           05 PP-PRODUTO              PIC X(10).
+           05 PP-CEP                  PIC 9(08).
+           05 PP-ESTADO               PIC X(02).
+           05 PP-VALOR                PIC 9(08).
+
        WORKING-STORAGE SECTION.
+         77 WRK-STATUS-TABCEP  PIC X(02) VALUE SPACES.
+         77 WRK-FIM-TABCEP     PIC X(01) VALUE "N".
+             88 FIM-TABCEP VALUE "S".
+         77 WRK-STATUS-PARAMPEDIDO PIC X(02) VALUE SPACES.
+
+         01 TAB-CEP.
+             05 TAB-CEP-REG OCCURS 1 TO 50 TIMES
+                 DEPENDING ON WRK-QTD-TABCEP
+                 INDEXED BY TAB-CEP-IDX.
+                 10 TAB-CEP-INICIO PIC 9(08).
+                 10 TAB-CEP-FIM    PIC 9(08).
+                 10 TAB-CEP-ESTADO PIC X(02).
+                 10 TAB-CEP-PCT    PIC 9V999.
+                 10 TAB-CEP-VIGENCIA PIC 9(08).
+         77 WRK-QTD-TABCEP PIC 9(02) VALUE ZEROS.
+         77 WRK-ACHOU-FRETE  PIC X(01) VALUE "N".
+             88 ACHOU-FRETE VALUE "S".
+         77 WRK-MELHOR-VIGENCIA PIC 9(08) VALUE ZEROS.
+         77 WRK-MELHOR-IDX      PIC 9(02) VALUE ZEROS.
+         77 WRK-DATA-SISTEMA    PIC 9(08) VALUE ZEROS.
+
          77 WRK-PRODUTO PIC X(10) VALUE SPACES.
+         77 WRK-CEP PIC 9(08) VALUE ZEROS.
          77 WRK-ESTADO PIC X(02) VALUE SPACES.
          77 WRK-VALOR PIC 9(08) VALUE ZEROS.
          77 WRK-FRETE PIC 9(08)V99 VALUE ZEROS.
          77 WRK-VALORTOTAL PIC 9(09)V99 VALUE ZEROS.
+         77 WRK-PERC-IMPOSTO       PIC 9V9999 VALUE 0,0500.
+         77 WRK-VALORTOTAL-IMPOSTO PIC 9(09)V99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
+         0000-PRINCIPAL SECTION.
+              MOVE 0 TO RETURN-CODE
+              PERFORM 0050-CARREGA-TABCEP
+              PERFORM 0100-RECEBE
+              PERFORM 0200-PROCESSA
+              PERFORM 0300-MOSTRA
+              GOBACK.
+
+         0050-CARREGA-TABCEP SECTION.
+              OPEN INPUT TABCEP-FILE
+              IF WRK-STATUS-TABCEP NOT = "00"
+                  DISPLAY "Erro ao abrir TABCEP.DAT : "
+                      WRK-STATUS-TABCEP
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              PERFORM UNTIL FIM-TABCEP
+                  READ TABCEP-FILE INTO TABCEP-REG
+                      AT END
+                          SET FIM-TABCEP TO TRUE
+                      NOT AT END
+                          ADD 1 TO WRK-QTD-TABCEP
+                          MOVE TC-CEP-INICIO TO
+                              TAB-CEP-INICIO(WRK-QTD-TABCEP)
+                          MOVE TC-CEP-FIM TO
+                              TAB-CEP-FIM(WRK-QTD-TABCEP)
+                          MOVE TC-ESTADO TO
+                              TAB-CEP-ESTADO(WRK-QTD-TABCEP)
+                          MOVE TC-PERCENTUAL TO
+                              TAB-CEP-PCT(WRK-QTD-TABCEP)
+                          MOVE TC-DATA-VIGENCIA TO
+                              TAB-CEP-VIGENCIA(WRK-QTD-TABCEP)
+                  END-READ
+              END-PERFORM
+              CLOSE TABCEP-FILE.
+
          0100-RECEBE SECTION.
 
-              DISPLAY "Informe o produto : "
-              ACCEPT WRK-PRODUTO
-              DISPLAY "Informe o estado : "
-              ACCEPT WRK-ESTADO
-              DISPLAY "Informe o valor do produto : "
-              ACCEPT WRK-VALOR.
+              OPEN INPUT PARAMPEDIDO-FILE
+              IF WRK-STATUS-PARAMPEDIDO = "00"
+                  READ PARAMPEDIDO-FILE INTO PARAMPEDIDO-REG
+                      AT END
+                          DISPLAY "PARAMPEDIDO.DAT vazio"
+                      NOT AT END
+                          MOVE PP-PRODUTO TO WRK-PRODUTO
+                          MOVE PP-CEP TO WRK-CEP
+                          MOVE PP-ESTADO TO WRK-ESTADO
+                          MOVE PP-VALOR TO WRK-VALOR
+                  END-READ
+                  CLOSE PARAMPEDIDO-FILE
+              ELSE
+                  DISPLAY "Informe o produto : "
+                  ACCEPT WRK-PRODUTO
+                  DISPLAY "Informe o CEP : "
+                  ACCEPT WRK-CEP
+                  DISPLAY "Informe o estado : "
+                  ACCEPT WRK-ESTADO
+                  DISPLAY "Informe o valor do produto : "
+                  ACCEPT WRK-VALOR
+              END-IF.
          0200-PROCESSA SECTION.
 
-              IF WRK-ESTADO EQUAL "SP"
-                  COMPUTE WRK-FRETE = WRK-VALOR *0,10
-                  COMPUTE WRK-VALORTOTAL = WRK-FRETE + WRK-VALOR
-                  END-IF.
-              IF WRK-ESTADO EQUAL "RJ"
-                  COMPUTE WRK-FRETE = WRK-VALOR *0,15
-                  COMPUTE WRK-VALORTOTAL = WRK-FRETE + WRK-VALOR
-                  END-IF.
-              IF WRK-ESTADO EQUAL "SC"
-                  COMPUTE WRK-FRETE = WRK-VALOR *0,20
-                  COMPUTE WRK-VALORTOTAL = WRK-FRETE + WRK-VALOR
-                  END-IF.
+              MOVE ZEROS TO WRK-FRETE
+              MOVE ZEROS TO WRK-VALORTOTAL
+              MOVE ZEROS TO WRK-VALORTOTAL-IMPOSTO
+              MOVE "N" TO WRK-ACHOU-FRETE
+              MOVE ZEROS TO WRK-MELHOR-VIGENCIA
+              MOVE ZEROS TO WRK-MELHOR-IDX
+              ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+              PERFORM VARYING TAB-CEP-IDX FROM 1 BY 1
+                  UNTIL TAB-CEP-IDX GREATER WRK-QTD-TABCEP
+                  IF WRK-CEP NOT LESS TAB-CEP-INICIO(TAB-CEP-IDX)
+                   AND WRK-CEP NOT GREATER TAB-CEP-FIM(TAB-CEP-IDX)
+                   AND TAB-CEP-VIGENCIA(TAB-CEP-IDX) NOT GREATER
+                       WRK-DATA-SISTEMA
+                   AND TAB-CEP-VIGENCIA(TAB-CEP-IDX) NOT LESS
+                       WRK-MELHOR-VIGENCIA
+                      MOVE TAB-CEP-VIGENCIA(TAB-CEP-IDX) TO
+                          WRK-MELHOR-VIGENCIA
+                      MOVE TAB-CEP-IDX TO WRK-MELHOR-IDX
+                  END-IF
+              END-PERFORM
+              IF WRK-MELHOR-IDX GREATER ZERO
+                  SET ACHOU-FRETE TO TRUE
+                  SET TAB-CEP-IDX TO WRK-MELHOR-IDX
+                  COMPUTE WRK-FRETE ROUNDED =
+                      WRK-VALOR * TAB-CEP-PCT(TAB-CEP-IDX)
+                  COMPUTE WRK-VALORTOTAL ROUNDED =
+                      WRK-FRETE + WRK-VALOR
+                  COMPUTE WRK-VALORTOTAL-IMPOSTO ROUNDED =
+                      WRK-VALORTOTAL * (1 + WRK-PERC-IMPOSTO)
+              ELSE
+                  DISPLAY "CEP fora de area de entrega " WRK-CEP
+                  MOVE 4 TO RETURN-CODE
+              END-IF.
          0300-MOSTRA SECTION.
               DISPLAY "O produto : " WRK-PRODUTO.
               DISPLAY "Valor do produto : " WRK-VALOR.
                  DISPLAY "Valor frete : " WRK-FRETE.
               DISPLAY "Valor total : " WRK-VALORTOTAL.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+              DISPLAY "Valor total com imposto : "
+                  WRK-VALORTOTAL-IMPOSTO.
+            GOBACK.
+       END PROGRAM PROGRAMA10.
