@@ -3,20 +3,139 @@
       * Date:2/3/06/2024
       * Purpose:Primeiro contato com cobol
       * Tectonics: cobc
+      * Mod Log:
+      *   14/09/2024 - JLS - Nome e idade digitados passam a ser
+      *                      gravados em CONTATOS.DAT, um cadastro
+      *                      simples de contatos chaveado pelo nome,
+      *                      em vez de serem apenas exibidos e
+      *                      descartados ao final da execucao.
+      *   17/09/2024 - JLS - Nome digitado passa a ser validado (nao
+      *                      pode ficar em branco nem trazer digito ou
+      *                      pontuacao) antes de ser localizado/gravado
+      *                      em CONTATOS.DAT, mesma validacao ja usada
+      *                      no PROGRAMA5.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROGRAMA2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS-FILE ASSIGN TO "CONTATOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CONTATOS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTATOS-FILE.
+       01  CONTATOS-REG.
+           05 CT-NOME                PIC X(30).
+           05 CT-IDADE               PIC 9(02).
+
        WORKING-STORAGE SECTION.
          77 WRK-NOME  PIC X(30) VALUE "Joana".
          77 WRK-NOM PIC X(30)  VALUE SPACES.
          77 WRK-IDADE PIC 9(2) VALUE ZEROS.
+
+         77 WRK-STATUS-CONTATOS PIC X(02) VALUE SPACES.
+         77 WRK-FIM-CONTATOS    PIC X(01) VALUE "N".
+             88 FIM-CONTATOS VALUE "S".
+
+         77 WRK-NOME-VALIDO PIC X(01) VALUE "S".
+             88 NOME-VALIDO VALUE "S".
+
+         01 TAB-CONTATOS.
+             05 TAB-CONTATO-REG OCCURS 1 TO 100 TIMES
+                 DEPENDING ON WRK-QTD-CONTATOS
+                 INDEXED BY TAB-CONTATO-IDX.
+                 10 TAB-CT-NOME    PIC X(30).
+                 10 TAB-CT-IDADE   PIC 9(02).
+         77 WRK-QTD-CONTATOS  PIC 9(03) VALUE ZEROS.
+         77 WRK-ACHADO-IDX    PIC 9(03) VALUE ZEROS.
+
        PROCEDURE DIVISION.
-            ACCEPT WRK-NOM.
-            ACCEPT WRK-IDADE.
-            DISPLAY "Nome digitado : " WRK-NOM.
-            DISPLAY "Nome da variavel : " WRK-NOME.
-            DISPLAY "Idade informada : " WRK-IDADE.
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+         0000-PRINCIPAL SECTION.
+              MOVE 0 TO RETURN-CODE
+              PERFORM 0100-CARREGA-CONTATOS
+              ACCEPT WRK-NOM.
+              ACCEPT WRK-IDADE.
+              DISPLAY "Nome digitado : " WRK-NOM.
+              DISPLAY "Nome da variavel : " WRK-NOME.
+              DISPLAY "Idade informada : " WRK-IDADE.
+              PERFORM 0150-VALIDA-NOME
+              IF NOME-VALIDO
+                  PERFORM 0200-LOCALIZA-CONTATO
+                  PERFORM 0300-GRAVA-CONTATOS
+              ELSE
+                  DISPLAY "NOME INVALIDO OU EM BRANCO"
+                  MOVE 4 TO RETURN-CODE
+              END-IF
+              GOBACK.
+
+         0150-VALIDA-NOME SECTION.
+              MOVE "S" TO WRK-NOME-VALIDO
+              IF WRK-NOM = SPACES
+                  MOVE "N" TO WRK-NOME-VALIDO
+              ELSE
+                  IF WRK-NOM IS NOT ALPHABETIC
+                      MOVE "N" TO WRK-NOME-VALIDO
+                  END-IF
+              END-IF.
+
+         0100-CARREGA-CONTATOS SECTION.
+              MOVE ZEROS TO WRK-QTD-CONTATOS
+              OPEN INPUT CONTATOS-FILE
+              IF WRK-STATUS-CONTATOS = "00"
+                  PERFORM UNTIL FIM-CONTATOS
+                      READ CONTATOS-FILE INTO CONTATOS-REG
+                          AT END
+                              SET FIM-CONTATOS TO TRUE
+                          NOT AT END
+                              ADD 1 TO WRK-QTD-CONTATOS
+                              MOVE CT-NOME TO
+                                  TAB-CT-NOME(WRK-QTD-CONTATOS)
+                              MOVE CT-IDADE TO
+                                  TAB-CT-IDADE(WRK-QTD-CONTATOS)
+                  END-READ
+                  END-PERFORM
+                  CLOSE CONTATOS-FILE
+              END-IF.
+
+         0200-LOCALIZA-CONTATO SECTION.
+              MOVE ZEROS TO WRK-ACHADO-IDX
+              PERFORM VARYING TAB-CONTATO-IDX FROM 1 BY 1
+                  UNTIL TAB-CONTATO-IDX GREATER WRK-QTD-CONTATOS
+                  IF TAB-CT-NOME(TAB-CONTATO-IDX) = WRK-NOM
+                      MOVE TAB-CONTATO-IDX TO WRK-ACHADO-IDX
+                  END-IF
+              END-PERFORM
+              IF WRK-ACHADO-IDX GREATER ZERO
+                  SET TAB-CONTATO-IDX TO WRK-ACHADO-IDX
+                  DISPLAY "Contato ja cadastrado, idade anterior : "
+                      TAB-CT-IDADE(TAB-CONTATO-IDX)
+                  MOVE WRK-IDADE TO TAB-CT-IDADE(TAB-CONTATO-IDX)
+              ELSE
+                  ADD 1 TO WRK-QTD-CONTATOS
+                  SET TAB-CONTATO-IDX TO WRK-QTD-CONTATOS
+                  MOVE WRK-NOM TO TAB-CT-NOME(TAB-CONTATO-IDX)
+                  MOVE WRK-IDADE TO TAB-CT-IDADE(TAB-CONTATO-IDX)
+                  DISPLAY "Novo contato cadastrado"
+              END-IF.
+
+         0300-GRAVA-CONTATOS SECTION.
+              OPEN OUTPUT CONTATOS-FILE
+              IF WRK-STATUS-CONTATOS NOT = "00"
+                  DISPLAY "Erro ao abrir CONTATOS.DAT : "
+                      WRK-STATUS-CONTATOS
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              PERFORM VARYING TAB-CONTATO-IDX FROM 1 BY 1
+                  UNTIL TAB-CONTATO-IDX GREATER WRK-QTD-CONTATOS
+                  MOVE TAB-CT-NOME(TAB-CONTATO-IDX) TO CT-NOME
+                  MOVE TAB-CT-IDADE(TAB-CONTATO-IDX) TO CT-IDADE
+                  WRITE CONTATOS-REG
+              END-PERFORM
+              CLOSE CONTATOS-FILE.
+
+       END PROGRAM PROGRAMA2.
