@@ -3,9 +3,26 @@
       * Date:26/07/2024
       * objetivo : variavel de nivel (Estrutural)
       * Tectonics: cobc
+      * Mod Log:
+      *   01/09/2024 - JLS - Passa a validar a data recebida do sistema
+      *                      (mes entre 01-12, dia entre 01-31) antes de
+      *                      exibi-la.
+      *   02/09/2024 - JLS - Passa a indicar se a data recebida cai em
+      *                      dia util ou fim de semana, calculando o dia
+      *                      da semana pela congruencia de Zeller.
+      *   03/09/2024 - JLS - Passa a exibir a data tambem nos formatos
+      *                      DD/MM/AAAA e AAAA-MM-DD, alem do formato
+      *                      original.
+      *   04/09/2024 - JLS - Os campos de data passam a vir do copybook
+      *                      DATECPY, compartilhado com os demais
+      *                      programas que tratam data de execucao.
+      *   14/09/2024 - JLS - Validacao de data passa a rejeitar tambem
+      *                      ano fora de uma faixa razoavel (vindo de um
+      *                      relogio de sistema desregulado), alem de
+      *                      mes/dia fora da faixa.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROGRAMA04.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -13,17 +30,57 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-         01 WRK-DATA1.
-             05 WRK-ANO PIC X(04) VALUE SPACES.
-
-             05 WRK-MES PIC X(02) VALUE SPACES.
-
-             05 WRK-DIA PIC X(02) VALUE SPACES.
+           COPY DATECPY.
          PROCEDURE DIVISION.
          0100-RECEBE SECTION.
+              MOVE 0 TO RETURN-CODE
               ACCEPT WRK-DATA1 FROM DATE YYYYMMDD.
+         0150-VALIDA-DATA SECTION.
+              MOVE "S" TO WRK-DATA-VALIDA
+              IF WRK-MES < "01" OR WRK-MES > "12"
+                  OR WRK-DIA < "01" OR WRK-DIA > "31"
+                  OR WRK-ANO < WRK-ANO-MINIMO
+                  OR WRK-ANO > WRK-ANO-MAXIMO
+                  MOVE "N" TO WRK-DATA-VALIDA
+                  MOVE 4 TO RETURN-CODE
+              END-IF.
+         0160-VERIFICA-DIA-UTIL SECTION.
+              MOVE WRK-MES TO WRK-MES-CALC
+              MOVE WRK-ANO TO WRK-ANO-CALC
+              MOVE WRK-DIA TO WRK-DIA-CALC
+              IF WRK-MES-CALC < 3
+                  ADD 12 TO WRK-MES-CALC
+                  SUBTRACT 1 FROM WRK-ANO-CALC
+              END-IF
+              DIVIDE WRK-ANO-CALC BY 100 GIVING WRK-J-CALC
+              COMPUTE WRK-K-CALC =
+                  WRK-ANO-CALC - (WRK-J-CALC * 100)
+              COMPUTE WRK-T1-CALC =
+                  WRK-DIA-CALC + ((13 * (WRK-MES-CALC + 1)) / 5)
+                  + WRK-K-CALC + (WRK-K-CALC / 4) + (WRK-J-CALC / 4)
+                  + (5 * WRK-J-CALC)
+              DIVIDE WRK-T1-CALC BY 7 GIVING WRK-T2-CALC
+                  REMAINDER WRK-DIA-SEMANA
+              MOVE "S" TO WRK-DIA-UTIL
+              IF WRK-DIA-SEMANA = 0 OR WRK-DIA-SEMANA = 1
+                  MOVE "N" TO WRK-DIA-UTIL
+              END-IF.
          0200-MOSTRA SECTION.
-              DISPLAY "DIA " WRK-DIA, " MES " WRK-MES, " ANO " WRK-ANO.
+              IF DATA-VALIDA
+                  DISPLAY "DIA " WRK-DIA, " MES " WRK-MES,
+                      " ANO " WRK-ANO
+                  DISPLAY "DATA (DD/MM/AAAA) : " WRK-DIA "/"
+                      WRK-MES "/" WRK-ANO
+                  DISPLAY "DATA (AAAA-MM-DD) : " WRK-ANO "-"
+                      WRK-MES "-" WRK-DIA
+                  IF DIA-UTIL
+                      DISPLAY "DIA UTIL"
+                  ELSE
+                      DISPLAY "FIM DE SEMANA"
+                  END-IF
+              ELSE
+                  DISPLAY "DATA INVALIDA RECEBIDA DO SISTEMA"
+              END-IF.
          0300-FINALIZAR SECTION.
-              STOP RUN.
-          END PROGRAM YOUR-PROGRAM-NAME.
+              GOBACK.
+          END PROGRAM PROGRAMA04.
