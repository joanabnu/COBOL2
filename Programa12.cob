@@ -6,7 +6,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROGRAMA12.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
@@ -20,6 +20,7 @@
 
        PROCEDURE DIVISION.
          0100-RECEBE SECTION.
+              MOVE 0 TO RETURN-CODE
               DISPLAY "Informe a nota 1 : "
               ACCEPT WRK-NOTA1
               DISPLAY "Informe a nota 2 : "
@@ -29,5 +30,5 @@
          0300-MOSTRA SECTION.
 
          0400-FINALIZAR SECTION.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            GOBACK.
+       END PROGRAM PROGRAMA12.
